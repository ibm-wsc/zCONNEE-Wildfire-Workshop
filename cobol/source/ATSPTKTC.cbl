@@ -2,7 +2,17 @@
        Program-id. "ATSPTKTC" recursive.
        Environment division.
        Configuration section.
+       Input-Output Section.
+       File-Control.
+           SELECT PassTicket-Input ASSIGN TO PTKTIN
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS PTKTIN-STATUS.
        Data Division.
+       File Section.
+       FD  PassTicket-Input.
+       01  PTKT-INPUT-RECORD.
+           05  PTKT-IN-IDENTITY        PIC X(240).
+           05  PTKT-IN-APPLID          PIC X(8).
        Working-Storage section.
       *----------------------------------------------------------------*
       * Common defintions                                              *
@@ -44,14 +54,49 @@
        01  IRR-PASSTICKET.
            10  passTicket-length   pic 9(04) COMP.
            07  passTicket          pic X(8).
+       01  PTKTIN-STATUS           pic XX.
+           88 PTKTIN-NORMAL        VALUE '00'.
+           88 PTKTIN-EOF           VALUE '10'.
+       01  WS-BATCH-MODE-SW        pic X VALUE 'N'.
+           88 BATCH-MODE           VALUE 'Y'.
+       01  WS-EOF-SW               pic X VALUE 'N'.
+           88 END-OF-INPUT         VALUE 'Y'.
+       01  WS-RACF-REASON-TEXT     pic X(60).
+       01  WS-TICKET-OPTIONS       pic X(04) VALUE X'00000001'.
        Local-Storage Section.
        Linkage section .
        01 envVariable              pic x(5000).
        Procedure division.
       *----------------------------------------------------------------*
-      * Get the BAQUSERNAME environment variable                       *
+      * Check whether this run should pre-generate PassTickets for a   *
+      * whole batch of identity/applid pairs, read from PTKTIN, rather *
+      * than the normal single BAQUSERNAME/ATSAPPLID pair.             *
       *----------------------------------------------------------------*
            INITIALIZE IRR-AREA.
+           MOVE "ATSPTKTBATCH" to envVariableName.
+           PERFORM CALL-GET-CEEENV THRU CALL-GET-CEEENV-END
+           IF envVariableLength NOT = 0
+              AND envVariableValue(1:1) = 'Y' THEN
+              MOVE 'Y' to WS-BATCH-MODE-SW
+           END-IF.
+      *----------------------------------------------------------------*
+      * Get the ATSPTKTOPT environment variable, an 8-character hex    *
+      * string giving the PassTicket option word to pass to IRRSPK00;  *
+      * falls back to the current default (X'00000001') when unset.    *
+      *----------------------------------------------------------------*
+           MOVE "ATSPTKTOPT" to envVariableName.
+           PERFORM CALL-GET-CEEENV THRU CALL-GET-CEEENV-END
+           IF envVariableLength = 8 THEN
+              MOVE FUNCTION HEX-TO-CHAR(envVariableValue(1:8))
+                   to WS-TICKET-OPTIONS
+           END-IF.
+           IF BATCH-MODE THEN
+              PERFORM Process-Batch-PassTickets
+              GOBACK
+           END-IF.
+      *----------------------------------------------------------------*
+      * Get the BAQUSERNAME environment variable                       *
+      *----------------------------------------------------------------*
            MOVE "BAQUSERNAME" to envVariableName.
            PERFORM CALL-GET-CEEENV THRU CALL-GET-CEEENV-END
            IF envVariableLength NOT = 0 THEN
@@ -73,9 +118,22 @@
            END-IF.
            DISPLAY "ATSPTKTC-BAQUSERNAME: " identity(1:8).
            DISPLAY "ATSPTKTC-ATSAPPLID:   " applid.
+           PERFORM Build-And-Get-PassTicket.
+      *----------------------------------------------------------------*
+      * Set the BAQPASSWORD environment variable                       *
+      *----------------------------------------------------------------*
+           MOVE "BAQPASSWORD" to envVariableName.
+           MOVE 11 to envVariableNameLength.
+           MOVE passTicket to envVariableValue.
+           MOVE 8 to envVariableLength.
+           PERFORM CALL-SET-CEEENV THRU CALL-SET-CEEENV-END
+           Goback.
       *----------------------------------------------------------------*
-      * Build IRRSPK00 parameters                                      *
+      * Build IRRSPK00 parameters from identity/applid, call RACF      *
+      * service IRRSPK00 to obtain a pass ticket, and display it.      *
+      * Shared by both the single-pair and batch processing paths.     *
       *----------------------------------------------------------------*
+       Build-And-Get-PassTicket.
            MOVE 0 to ws-length
            MOVE LENGTH OF identity to identity-length.
            INSPECT FUNCTION REVERSE (identity)
@@ -89,28 +147,76 @@
            MOVE 8 to passTicket-length.
            MOVE ' ' to passTicket.
            MOVE X'0003' to irr-functionCode.
-           MOVE X'00000001' to irr-ticketOptions.
+           MOVE WS-TICKET-OPTIONS to irr-ticketOptions.
            SET irr-ticketOptions-ptr to ADDRESS OF irr-ticketOptions.
-      *----------------------------------------------------------------*
-      * Call RACF service IRRSPK00 to obtain a pass ticket based       *
-      *      on identity and applid                                    *
-      *----------------------------------------------------------------*
            PERFORM CALL-RACF.
            IF irr-safrc NOT = zero then
+              PERFORM Translate-RACF-Reason-Code
               DISPLAY "SAF_return_code:     " irr-safrc
               DISPLAY "RACF_return_code:    " irr-racfrc
               DISPLAY "RACF_reason_code:    " irr-racfrsn
+                       " - " WS-RACF-REASON-TEXT
            End-if
-           DISPLAY "ATSPTKTC-BAQPASSWORD: " passTicket
+           DISPLAY "ATSPTKTC-BAQPASSWORD: " passTicket.
+       Build-And-Get-PassTicket-End.
       *----------------------------------------------------------------*
-      * Set the BAQPASSWORD environment variable                       *
+      * Translate the more common IRRSPK00 RACF reason codes into a    *
+      * short English explanation, so whoever is paged doesn't have    *
+      * to go look the codes up in the RACF manual first.               *
       *----------------------------------------------------------------*
-           MOVE "BAQPASSWORD" to envVariableName.
-           MOVE 11 to envVariableNameLength.
-           MOVE passTicket to envVariableValue.
-           MOVE 8 to envVariableLength.
-           PERFORM CALL-SET-CEEENV THRU CALL-SET-CEEENV-END
-           Goback.
+       Translate-RACF-Reason-Code.
+           EVALUATE irr-racfrsn
+             WHEN 4
+               MOVE "PassTicket profile not defined to RACF" to
+                                                     WS-RACF-REASON-TEXT
+             WHEN 8
+               MOVE "PassTicket replay detected" to
+                                                     WS-RACF-REASON-TEXT
+             WHEN 12
+               MOVE "Clock skew too great between systems" to
+                                                     WS-RACF-REASON-TEXT
+             WHEN 16
+               MOVE "Secured signon not active for this applid" to
+                                                     WS-RACF-REASON-TEXT
+             WHEN 20
+               MOVE "Application key not found or key mismatch" to
+                                                     WS-RACF-REASON-TEXT
+             WHEN OTHER
+               MOVE "No further explanation available for this code"
+                    to WS-RACF-REASON-TEXT
+           END-EVALUATE.
+       Translate-RACF-Reason-Code-End.
+      *----------------------------------------------------------------*
+      * Loop over PTKTIN, an identity/applid pair per record, and      *
+      * generate one PassTicket per pair. Each is only DISPLAYed;      *
+      * there is no single BAQPASSWORD environment variable that       *
+      * could hold a whole batch's worth of results.                   *
+      *----------------------------------------------------------------*
+       Process-Batch-PassTickets.
+           MOVE 'N' to WS-EOF-SW.
+           OPEN INPUT PassTicket-Input.
+           IF NOT PTKTIN-NORMAL THEN
+              DISPLAY "ATSPTKTC: unable to open PTKTIN, status="
+                      PTKTIN-STATUS
+              GOBACK
+           END-IF.
+           PERFORM Read-PassTicket-Input.
+           PERFORM UNTIL END-OF-INPUT
+              MOVE PTKT-IN-IDENTITY to identity
+              MOVE PTKT-IN-APPLID   to applid
+              DISPLAY "ATSPTKTC-BAQUSERNAME: " identity(1:8)
+              DISPLAY "ATSPTKTC-ATSAPPLID:   " applid
+              PERFORM Build-And-Get-PassTicket
+              PERFORM Read-PassTicket-Input
+           END-PERFORM.
+           CLOSE PassTicket-Input.
+       Process-Batch-PassTickets-End.
+      *
+       Read-PassTicket-Input.
+           READ PassTicket-Input
+             AT END MOVE 'Y' to WS-EOF-SW
+           END-READ.
+       Read-PassTicket-Input-End.
       *----------------------------------------------------------------*
       * Set environment variable                                       *
       *----------------------------------------------------------------*
