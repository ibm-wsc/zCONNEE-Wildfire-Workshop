@@ -10,11 +10,16 @@
               RECORD KEY IS numb of FileA-record
               FILE STATUS IS STATUS-CODE
                           EXTENDED-STATUS-CODE.
+           SELECT AuditA-Log ASSIGN TO AUDITA
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-CODE.
        DATA DIVISION.
        FILE SECTION.
        FD  Filea-VSAM.
        01  FileA-record.
                05  stat         PIC X.
+                   88  FILEA-DELETED       VALUE 'D'.
                05  numb         PIC X(6).
                05  name         PIC X(20).
                05  addrx        PIC X(20).
@@ -22,6 +27,16 @@
                05  datex        PIC X(8).
                05  amount       PIC X(8).
                05  comment      PIC X(9).
+               05  LAST-UPD-DATE   PIC X(8).
+               05  LAST-UPD-TIME   PIC X(8).
+               05  LAST-UPD-USERID PIC X(8).
+               05  AMOUNT-NUMERIC  PIC S9(7)V99 COMP-3 VALUE 0.
+       FD  AuditA-Log.
+       01  AUDIT-RECORD.
+               05  AUDIT-TIMESTAMP      PIC X(14).
+               05  AUDIT-VERB           PIC X(01).
+               05  AUDIT-BEFORE-IMAGE   PIC X(104).
+               05  AUDIT-AFTER-IMAGE    PIC X(104).
        WORKING-STORAGE SECTION.
        COPY FILEAREQ.
        COPY FILEARSP.
@@ -75,6 +90,39 @@
        01 HTTP-VERB                    PIC X(01).
        01 STOP-FLAG                    PIC 9(1) COMP VALUE 0.
        01 CLEAR-WITH-LOW               PIC X(255) VALUE LOW-VALUES.
+       01 LIST-MORE-RECORDS            PIC X(01) VALUE 'Y'.
+           88 LIST-DONE                VALUE 'N'.
+       01 REQUEST-VALIDATION-SW        PIC X(01) VALUE 'Y'.
+           88 VALID-REQUEST            VALUE 'Y'.
+           88 INVALID-REQUEST          VALUE 'N'.
+       01 SRV-RETRY-COUNT              PIC 9(02) COMP VALUE 0.
+       01 SRV-MAX-RETRIES              PIC 9(02) COMP VALUE 3.
+       01 SRV-CALL-OK                  PIC X(01) VALUE 'N'.
+           88 SRV-CALL-SUCCESSFUL      VALUE 'Y'.
+       01 WS-BACKOFF-TICK              PIC 9(08) COMP.
+       01 REGISTERED-SW                PIC X(01) VALUE 'N'.
+           88 SERVICE-REGISTERED       VALUE 'Y'.
+       01 AUDIT-STATUS-CODE            PIC X(2).
+           88 AUDIT-NORMAL             VALUE '00'.
+       01 WS-AUDIT-BEFORE              PIC X(104) VALUE SPACES.
+       01 WS-AUDIT-AFTER               PIC X(104) VALUE SPACES.
+       01 WS-CALLER-USERID             PIC X(08) VALUE SPACES.
+       01 WS-SOFT-DELETE-ENV           PIC X(08) VALUE SPACES.
+       01 WS-SOFT-DELETE-SW            PIC X(01) VALUE 'N'.
+           88 SOFT-DELETE-MODE         VALUE 'Y'.
+       01 WS-LIST-NUMB-PREFIX           PIC X(06) VALUE SPACES.
+       01 WS-LIST-NUMB-PREFIX-LEN       PIC 9(02) COMP VALUE 0.
+       01 WS-LIST-NAME-PREFIX           PIC X(20) VALUE SPACES.
+       01 WS-LIST-NAME-PREFIX-LEN       PIC 9(02) COMP VALUE 0.
+       01 RECONCILIATION-COUNTS.
+           05 RC-GET-COUNT              PIC 9(08) COMP VALUE 0.
+           05 RC-PUT-COUNT              PIC 9(08) COMP VALUE 0.
+           05 RC-POST-COUNT             PIC 9(08) COMP VALUE 0.
+           05 RC-DELETE-COUNT           PIC 9(08) COMP VALUE 0.
+           05 RC-LIST-COUNT             PIC 9(08) COMP VALUE 0.
+           05 RC-NOTFOUND-COUNT         PIC 9(08) COMP VALUE 0.
+           05 RC-DUPLICATE-COUNT        PIC 9(08) COMP VALUE 0.
+           05 RC-CAPACITY-WARNING-COUNT PIC 9(08) COMP VALUE 0.
 
        PROCEDURE DIVISION.
       *********************
@@ -85,6 +133,14 @@
            IF NOT NORMAL
              THEN GO TO ERROR-EXIT
            END-IF
+           OPEN EXTEND AuditA-Log
+           DISPLAY "USER" UPON ENVIRONMENT-NAME
+           ACCEPT WS-CALLER-USERID FROM ENVIRONMENT-VALUE
+           DISPLAY "ATSFILEASOFTDEL" UPON ENVIRONMENT-NAME
+           ACCEPT WS-SOFT-DELETE-ENV FROM ENVIRONMENT-VALUE
+           IF WS-SOFT-DELETE-ENV(1:1) = 'Y' THEN
+             MOVE 'Y' TO WS-SOFT-DELETE-SW
+           END-IF
       *
       * SET THE VALUES FOR USE WITH WOLA REGISTRATION
       *
@@ -113,6 +169,7 @@
              DISPLAY "ERROR: Call to BBOA1REG failed"
              GO TO Bad-RC
            ELSE
+             MOVE 'Y' TO REGISTERED-SW
              DISPLAY "======================================"
              DISPLAY " Register Name : " REG-REGNAME
              DISPLAY "======================================"
@@ -132,17 +189,37 @@
       * Setup HOST service
       * ==================
       *
-             CALL 'BBOA1SRV' USING
-                 REG-REGNAME,
-                 SVC-SERVICE-NAME,
-                 SVC-SERVICE-NAME-LENGTH,
-                 SVC-RQST-DATA-ADDR,
-                 SVC-RQST-DATA-LENGTH,
-                 SVC-CONNECT-HANDLE,
-                 SVC-WAIT-TIME,
-                 RSP-RC,
-                 RSP-RSN,
-                 RSP-RV
+             MOVE 0 TO SRV-RETRY-COUNT
+             MOVE 'N' TO SRV-CALL-OK
+             PERFORM UNTIL SRV-CALL-SUCCESSFUL
+                        OR SRV-RETRY-COUNT IS EQUAL TO SRV-MAX-RETRIES
+               ADD 1 TO SRV-RETRY-COUNT
+               CALL 'BBOA1SRV' USING
+                   REG-REGNAME,
+                   SVC-SERVICE-NAME,
+                   SVC-SERVICE-NAME-LENGTH,
+                   SVC-RQST-DATA-ADDR,
+                   SVC-RQST-DATA-LENGTH,
+                   SVC-CONNECT-HANDLE,
+                   SVC-WAIT-TIME,
+                   RSP-RC,
+                   RSP-RSN,
+                   RSP-RV
+               IF RSP-RC = 0 THEN
+                 MOVE 'Y' TO SRV-CALL-OK
+               ELSE
+                 DISPLAY "WARNING: BBOA1SRV attempt " SRV-RETRY-COUNT
+                         " failed, RC=" RSP-RC " RSN=" RSP-RSN
+      *
+      *          Simple escalating busy-wait between retries; there is
+      *          no LE timer service wired into this WOLA server.
+      *
+                 PERFORM VARYING WS-BACKOFF-TICK FROM 1 BY 1
+                     UNTIL WS-BACKOFF-TICK > SRV-RETRY-COUNT * 2000
+                   CONTINUE
+                 END-PERFORM
+               END-IF
+             END-PERFORM
 
              DISPLAY " "
              DISPLAY " Service Name        : " SVC-SERVICE-NAME
@@ -150,8 +227,9 @@
              DISPLAY " Return value length : " RSP-RV
              DISPLAY " "
 
-             IF RSP-RC > 0 THEN
-               DISPLAY "ERROR: Call to BBOA1SRV failed"
+             IF NOT SRV-CALL-SUCCESSFUL THEN
+               DISPLAY "ERROR: Call to BBOA1SRV failed after "
+                       SRV-MAX-RETRIES " attempts"
                GO TO Bad-RC
              END-IF
       *
@@ -161,43 +239,98 @@
              DISPLAY "Service request processed"
              MOVE REQUEST-TYPE TO HTTP-VERB
              MOVE CORRESPONDING REQUEST-DATA to FileA-record
+             PERFORM Validate-Request
 
+             IF INVALID-REQUEST
+               DISPLAY 'Validation failed: ' results-message
+             ELSE
              EVALUATE HTTP-VERB
                WHEN 'U'
+                 ADD 1 TO RC-PUT-COUNT
                  DISPLAY 'PUT - FileA-record: ' FileA-record
                  READ  Filea-VSAM KEY IS numb of FileA-record
                  IF NOTFOUND THEN
                     MOVE 'PUT unsuccessful' to results-message
                  ELSE
+                    MOVE FileA-record TO WS-AUDIT-BEFORE
                     MOVE CORRESPONDING REQUEST-DATA to FileA-record
+                    PERFORM Stamp-Last-Updated
                     REWRITE FileA-record
                     MOVE 'PUT successful' to results-message
                     DISPLAY 'REWRITE FileA-record'
+                    MOVE FileA-record TO WS-AUDIT-AFTER
+                    PERFORM Write-Audit-Record
                  END-IF
                  MOVE STATUS-CODE TO vsam-status-code
                  DISPLAY 'STATUS CODE = ' STATUS-CODE
 
                WHEN 'G'
+                 ADD 1 TO RC-GET-COUNT
                  DISPLAY 'GET - FileA-record: ' FileA-record
                  READ  Filea-VSAM KEY IS numb of FileA-record
-                 MOVE 'GET successful' to results-message
+                 IF NORMAL AND FILEA-DELETED THEN
+                    MOVE 'GET unsuccessful, record deleted' to
+                                                     results-message
+                 ELSE
+                    MOVE 'GET successful' to results-message
+                 END-IF
                  DISPLAY 'GET - FileA-record: ' FileA-record
                  MOVE STATUS-CODE TO vsam-status-code
                  DISPLAY 'STATUS CODE = ' STATUS-CODE
 
                WHEN 'P'
+                 ADD 1 TO RC-POST-COUNT
                  DISPLAY 'POST - FileA-record: ' FileA-record
+                 PERFORM Stamp-Last-Updated
                  WRITE FileA-record
-                 MOVE 'POST successful' to results-message
-                 DISPLAY 'WRITE FileA-record'
+                 PERFORM Check-FileA-Capacity
+                 IF DUPLICATE THEN
+                    ADD 1 TO RC-DUPLICATE-COUNT
+                    MOVE 'Duplicate record' to results-message
+                    DISPLAY 'WRITE FileA-record - duplicate NUMB'
+                 ELSE
+                    MOVE 'POST successful' to results-message
+                    DISPLAY 'WRITE FileA-record'
+                    MOVE SPACES TO WS-AUDIT-BEFORE
+                    MOVE FileA-record TO WS-AUDIT-AFTER
+                    PERFORM Write-Audit-Record
+                 END-IF
                  MOVE STATUS-CODE TO vsam-status-code
                  DISPLAY 'STATUS CODE = ' STATUS-CODE
 
                WHEN 'D'
+                 ADD 1 TO RC-DELETE-COUNT
                  DISPLAY 'DELETE - FileA-record: ' FileA-record
-                 DELETE Filea-VSAM
-                 MOVE 'DELETE successful' to results-message
-                 DISPLAY 'DELETE FileA-record'
+                 READ  Filea-VSAM KEY IS numb of FileA-record
+                 IF NOTFOUND THEN
+                    MOVE 'DELETE unsuccessful' to results-message
+                 ELSE
+                    MOVE FileA-record TO WS-AUDIT-BEFORE
+                    IF SOFT-DELETE-MODE THEN
+                       MOVE 'D' TO stat OF FileA-record
+                       PERFORM Stamp-Last-Updated
+                       REWRITE FileA-record
+                       MOVE 'DELETE successful (soft)' to
+                                                     results-message
+                       DISPLAY 'REWRITE FileA-record (soft delete)'
+                       MOVE FileA-record TO WS-AUDIT-AFTER
+                    ELSE
+                       DELETE Filea-VSAM
+                       MOVE 'DELETE successful' to results-message
+                       DISPLAY 'DELETE FileA-record'
+                       MOVE SPACES TO WS-AUDIT-AFTER
+                    END-IF
+                    PERFORM Write-Audit-Record
+                 END-IF
+                 MOVE STATUS-CODE TO vsam-status-code
+                 DISPLAY 'STATUS CODE = ' STATUS-CODE
+
+               WHEN 'L'
+                 ADD 1 TO RC-LIST-COUNT
+                 DISPLAY 'LIST - starting at NUMB: '
+                                             numb of FileA-record
+                 PERFORM List-Records
+                 MOVE 'LIST successful' to results-message
                  MOVE STATUS-CODE TO vsam-status-code
                  DISPLAY 'STATUS CODE = ' STATUS-CODE
 
@@ -210,12 +343,15 @@
 
             MOVE CORRESPONDING FileA-record to RESPONSE-DATA
 
-            IF DUPLICATE THEN
-               MOVE 'Duplicate record' to results-message
-               END-IF
+      * The WHEN 'P' branch above already checks DUPLICATE and sets
+      * RC-DUPLICATE-COUNT/results-message right after its own WRITE,
+      * so it is not re-checked here -- doing so a second time would
+      * double-count RC-DUPLICATE-COUNT.
             IF NOTFOUND THEN
+               ADD 1 TO RC-NOTFOUND-COUNT
                MOVE 'No record found' to results-message
                END-IF
+            END-IF
             DISPLAY results-message
 
             DISPLAY RESPONSE-DATA
@@ -253,26 +389,15 @@
 
             END-PERFORM.
 
+            PERFORM Display-Reconciliation-Summary.
+
             CLOSE Filea-VSAM.
+            CLOSE AuditA-Log.
       *
       *  Unregister service
       *  ==================
       *
-           CALL 'BBOA1URG' USING
-               REG-REGNAME,
-               REG-URG-FLAGS,
-               RSP-RC,
-               RSP-RSN
-
-           IF RSP-RC > 0 THEN
-             DISPLAY "ERROR: Call to BBOA1URG failed"
-             GO TO Bad-RC
-           ELSE
-             DISPLAY " "
-             DISPLAY " Successfully unregistered from "
-             DISPLAY " " REG-DAEMONGRP " " REG-NODE " " REG-SVRNAME
-             DISPLAY " "
-           END-IF.
+           PERFORM Unregister-Service.
 
            GOBACK.
       *
@@ -281,10 +406,271 @@
       *
        Clear-Fields.
            MOVE CLEAR-WITH-LOW TO REQUEST-DATA.
-           MOVE CLEAR-WITH-LOW TO RESPONSE-DATA.
+      * RESPONSE-DATA is well over CLEAR-WITH-LOW's 255 bytes once the
+      * list-entry OCCURS 10 table is included, so a MOVE of the
+      * shorter field would only clear the first 255 bytes and leave
+      * a previous 'L' request's list-entry rows sitting in the
+      * buffer for a later, unrelated response -- INITIALIZE instead,
+      * since it sizes itself to RESPONSE-DATA automatically.
+           INITIALIZE RESPONSE-DATA REPLACING ALPHANUMERIC DATA
+                                            BY LOW-VALUES.
+      *
+      *  Validate the inbound request before any VSAM I/O is
+      *  attempted. NUMB is always required except on a list/browse
+      *  request, where SPACES/LOW-VALUES simply means "start at the
+      *  beginning of the file"; NAME is required on add/update, and
+      *  AMOUNT/PHONE/DATEX must be in their expected shape whenever
+      *  they are supplied on an add/update, so a malformed value
+      *  never reaches VSAM as garbage on the record.
+      *  ====================================================
+      *
+       Validate-Request.
+           MOVE 'Y' TO REQUEST-VALIDATION-SW
+           IF HTTP-VERB NOT EQUAL 'L'
+             IF numb of FileA-record EQUAL SPACES OR LOW-VALUES
+               MOVE 'N' TO REQUEST-VALIDATION-SW
+               MOVE 'Validation error: NUMB is required' to
+                                                   results-message
+             END-IF
+           END-IF
+           IF VALID-REQUEST AND
+              (HTTP-VERB EQUAL 'P' OR HTTP-VERB EQUAL 'U')
+             IF name of FileA-record EQUAL SPACES OR LOW-VALUES
+               MOVE 'N' TO REQUEST-VALIDATION-SW
+               MOVE 'Validation error: NAME is required' to
+                                                   results-message
+             END-IF
+           END-IF
+           IF VALID-REQUEST AND
+              (HTTP-VERB EQUAL 'P' OR HTTP-VERB EQUAL 'U')
+             IF amount of FileA-record NOT EQUAL SPACES AND
+                amount of FileA-record NOT EQUAL LOW-VALUES
+               IF FUNCTION TEST-NUMVAL-C(amount of FileA-record)
+                                                       NOT EQUAL 0
+                 MOVE 'N' TO REQUEST-VALIDATION-SW
+                 MOVE 'Validation error: AMOUNT is not valid' to
+                                                   results-message
+               END-IF
+             END-IF
+           END-IF
+           IF VALID-REQUEST AND
+              (HTTP-VERB EQUAL 'P' OR HTTP-VERB EQUAL 'U')
+             IF phone of FileA-record NOT EQUAL SPACES AND
+                phone of FileA-record NOT EQUAL LOW-VALUES
+               IF phone of FileA-record IS NOT NUMERIC
+                 MOVE 'N' TO REQUEST-VALIDATION-SW
+                 MOVE 'Validation error: PHONE must be digits' to
+                                                   results-message
+               END-IF
+             END-IF
+           END-IF
+           IF VALID-REQUEST AND
+              (HTTP-VERB EQUAL 'P' OR HTTP-VERB EQUAL 'U')
+             IF datex of FileA-record NOT EQUAL SPACES AND
+                datex of FileA-record NOT EQUAL LOW-VALUES
+               IF datex of FileA-record IS NOT NUMERIC
+                  OR datex of FileA-record(5:2) < '01'
+                  OR datex of FileA-record(5:2) > '12'
+                  OR datex of FileA-record(7:2) < '01'
+                  OR datex of FileA-record(7:2) > '31'
+                 MOVE 'N' TO REQUEST-VALIDATION-SW
+                 MOVE 'Validation error: DATEX is not valid' to
+                                                   results-message
+               END-IF
+             END-IF
+           END-IF.
+       Validate-Request-Exit.
+           EXIT.
+      *
+      *  List/browse the file for a partial NUMB or NAME prefix,
+      *  returning up to the table capacity of matching entries. A
+      *  NUMB prefix is browsed key-order from that point and the
+      *  browse stops as soon as a key no longer matches (VSAM keys
+      *  are in NUMB order, so nothing past that point can match
+      *  either); a NAME prefix has no key to seek on, so it is found
+      *  by scanning every record from the top of the file, skipping
+      *  non-matches, until the table fills or the file is exhausted.
+      *  When neither is supplied, every record is returned in NUMB
+      *  order, as before.
+      *  ========================================================
+      *
+       List-Records.
+           MOVE 0 TO list-entry-count
+           MOVE 'Y' TO LIST-MORE-RECORDS
+           MOVE SPACES TO WS-LIST-NAME-PREFIX
+           MOVE 0 TO WS-LIST-NAME-PREFIX-LEN
+           MOVE SPACES TO WS-LIST-NUMB-PREFIX
+           MOVE 0 TO WS-LIST-NUMB-PREFIX-LEN
+           IF name of FileA-record NOT EQUAL SPACES AND
+              name of FileA-record NOT EQUAL LOW-VALUES
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(name of FileA-record))
+                                             TO WS-LIST-NAME-PREFIX-LEN
+             MOVE name of FileA-record(1:WS-LIST-NAME-PREFIX-LEN)
+                                             TO WS-LIST-NAME-PREFIX
+             MOVE LOW-VALUES TO numb of FileA-record
+           ELSE
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(numb of FileA-record))
+                                             TO WS-LIST-NUMB-PREFIX-LEN
+             IF WS-LIST-NUMB-PREFIX-LEN > 0
+               MOVE numb of FileA-record(1:WS-LIST-NUMB-PREFIX-LEN)
+                                             TO WS-LIST-NUMB-PREFIX
+             END-IF
+           END-IF
+           START Filea-VSAM KEY IS NOT LESS THAN numb of FileA-record
+           IF NOT NORMAL
+             THEN MOVE 'N' TO LIST-MORE-RECORDS
+           END-IF
+           PERFORM List-Read-Next
+             UNTIL LIST-DONE
+                OR list-entry-count IS EQUAL TO 10.
+       List-Records-Exit.
+           EXIT.
+      *
+       List-Read-Next.
+           READ Filea-VSAM NEXT RECORD
+           IF NOT NORMAL
+             MOVE 'N' TO LIST-MORE-RECORDS
+           ELSE
+             IF WS-LIST-NAME-PREFIX-LEN > 0
+               IF name of FileA-record(1:WS-LIST-NAME-PREFIX-LEN)
+                                        NOT EQUAL WS-LIST-NAME-PREFIX
+                 CONTINUE
+               ELSE
+                 ADD 1 TO list-entry-count
+                 MOVE CORRESPONDING FileA-record
+                                 TO list-entry(list-entry-count)
+               END-IF
+             ELSE
+               IF WS-LIST-NUMB-PREFIX-LEN > 0 AND
+                  numb of FileA-record(1:WS-LIST-NUMB-PREFIX-LEN)
+                                        NOT EQUAL WS-LIST-NUMB-PREFIX
+                 MOVE 'N' TO LIST-MORE-RECORDS
+               ELSE
+                 ADD 1 TO list-entry-count
+                 MOVE CORRESPONDING FileA-record
+                                 TO list-entry(list-entry-count)
+               END-IF
+             END-IF
+           END-IF.
+       List-Read-Next-Exit.
+           EXIT.
+      *
+      *  Write a before/after image audit record for a mutating
+      *  request (PUT/POST/DELETE); the timestamp is the current
+      *  local date/time to the second.
+      *  ========================================================
+      *
+      *
+      *  Stamp the last-updated date/time/userid on FileA-record
+      *  immediately before a WRITE or REWRITE, and recompute the
+      *  packed-decimal AMOUNT-NUMERIC companion from the display
+      *  AMOUNT text so the two never drift apart.
+      *  ========================================================
+      *
+       Stamp-Last-Updated.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO
+                                     LAST-UPD-DATE OF FileA-record
+           MOVE FUNCTION CURRENT-DATE(9:8) TO
+                                     LAST-UPD-TIME OF FileA-record
+           MOVE WS-CALLER-USERID TO LAST-UPD-USERID OF FileA-record
+           PERFORM Sync-Amount-Numeric.
+       Stamp-Last-Updated-Exit.
+           EXIT.
+      *
+      *  Recompute AMOUNT-NUMERIC from the display AMOUNT text (e.g.
+      *  "$1000.65") so reporting and validation programs have a
+      *  packed-decimal field they can do arithmetic on directly.
+      *  ========================================================
+      *
+       Sync-Amount-Numeric.
+           COMPUTE AMOUNT-NUMERIC OF FileA-record =
+                   FUNCTION NUMVAL-C(amount OF FileA-record).
+       Sync-Amount-Numeric-Exit.
+           EXIT.
+      *
+      *
+      *  Check-FileA-Capacity - inspects the VSAM extended return and
+      *  feedback codes the access method sets after a WRITE. A
+      *  nonzero code here (most commonly a CI/CA split) means VSAM
+      *  had to reorganize space to fit the new record even though
+      *  the write itself succeeded -- an early sign the KSDS's
+      *  allocated extents are filling up. Logging this now, well
+      *  before free space actually runs out and WRITE starts failing
+      *  outright, gives operations advance notice ahead of a failed
+      *  batch window instead of a raw VSAM status code surfacing
+      *  through ERROR-EXIT.
+      *  ========================================================
+      *
+       Check-FileA-Capacity.
+           IF EXTENDED-RETURN-CODE NOT = 0
+              OR EXTENDED-FEEDBACK-CODE NOT = 0
+              ADD 1 TO RC-CAPACITY-WARNING-COUNT
+              DISPLAY "WARNING: FileA-VSAM nearing capacity, AM "
+                      "return code=" EXTENDED-RETURN-CODE
+                      " feedback code=" EXTENDED-FEEDBACK-CODE
+           END-IF.
+       Check-FileA-Capacity-Exit.
+           EXIT.
+      *
+       Write-Audit-Record.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUDIT-TIMESTAMP
+           MOVE HTTP-VERB TO AUDIT-VERB
+           MOVE WS-AUDIT-BEFORE TO AUDIT-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER TO AUDIT-AFTER-IMAGE
+           WRITE AUDIT-RECORD
+           IF NOT AUDIT-NORMAL
+             THEN DISPLAY "WARNING: audit record write failed, status="
+                          AUDIT-STATUS-CODE
+           END-IF.
+       Write-Audit-Record-Exit.
+           EXIT.
+      *
+      *  End-of-job reconciliation summary, so operations can tell
+      *  at a glance whether a run behaved normally.
+      *  ========================================================
+      *
+       Display-Reconciliation-Summary.
+           DISPLAY "======================================"
+           DISPLAY " ATSFILEA End-of-job reconciliation"
+           DISPLAY "   GETs processed      : " RC-GET-COUNT
+           DISPLAY "   PUTs processed      : " RC-PUT-COUNT
+           DISPLAY "   POSTs processed     : " RC-POST-COUNT
+           DISPLAY "   DELETEs processed   : " RC-DELETE-COUNT
+           DISPLAY "   LISTs processed     : " RC-LIST-COUNT
+           DISPLAY "   NOTFOUND responses  : " RC-NOTFOUND-COUNT
+           DISPLAY "   DUPLICATE responses : " RC-DUPLICATE-COUNT
+           DISPLAY "   CAPACITY warnings   : " RC-CAPACITY-WARNING-COUNT
+           DISPLAY "======================================".
+       Display-Reconciliation-Summary-Exit.
+           EXIT.
       *
       *  Section used to exit batch if any WOLA API returned RC>0
       *  ===================================================
+      *
+      *
+      *  Unregister from the Liberty server, guarded so we never
+      *  attempt to release a registration that never succeeded.
+      *  =========================================================
+      *
+       Unregister-Service.
+           IF SERVICE-REGISTERED THEN
+             CALL 'BBOA1URG' USING
+                 REG-REGNAME,
+                 REG-URG-FLAGS,
+                 RSP-RC,
+                 RSP-RSN
+             IF RSP-RC > 0 THEN
+               DISPLAY "ERROR: Call to BBOA1URG failed"
+             ELSE
+               MOVE 'N' TO REGISTERED-SW
+               DISPLAY " "
+               DISPLAY " Successfully unregistered from "
+               DISPLAY " " REG-DAEMONGRP " " REG-NODE " " REG-SVRNAME
+               DISPLAY " "
+             END-IF
+           END-IF.
+       Unregister-Service-Exit.
+           EXIT.
       *
        Bad-RC.
            DISPLAY "                          "
@@ -292,6 +678,7 @@
            DISPLAY " Reason Code = " RSP-RSN
            DISPLAY "                          "
            DISPLAY " Program ended with Error "
+           PERFORM Unregister-Service
            GOBACK.
        ERROR-EXIT.
            DISPLAY "                              "
