@@ -8,7 +8,33 @@
        PROGRAM-ID. GETAPI.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Numb-Input ASSIGN TO NUMBIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS NUMBIN-STATUS.
+           SELECT Extract-Output ASSIGN TO GETXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS GETXTR-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  Numb-Input.
+       01  NUMB-INPUT-RECORD          PIC X(06).
+       FD  Extract-Output.
+       01  EXTRACT-OUTPUT-RECORD.
+           05 EXT-NUMB                PIC X(06).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 EXT-NAME                PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 EXT-ADDRX               PIC X(20).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 EXT-PHONE               PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 EXT-DATEX               PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 EXT-AMOUNT              PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 EXT-HTTP-STATUS         PIC 9(09).
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Common defintions                                              *
@@ -42,6 +68,23 @@
        01 EIBRESP2                    PIC X(8).
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
 
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
+       01 NUMBIN-STATUS               PIC XX.
+           88 NUMBIN-NORMAL           VALUE '00'.
+           88 NUMBIN-EOF              VALUE '10'.
+       01 GETXTR-STATUS               PIC XX.
+           88 GETXTR-NORMAL           VALUE '00'.
+       01 WS-CORR-PROGID              PIC X(8)  VALUE 'GETAPI'.
+       01 WS-CORR-TIMESTAMP           PIC 9(14).
+       01 WS-CORRELATION-ID           PIC X(22).
+       01 WS-BATCH-ENV                PIC X(08) VALUE SPACES.
+       01 GA-BATCH-MODE-SW            PIC X(01) VALUE 'N'.
+           88 GA-BATCH-MODE           VALUE 'Y'.
+       01 GA-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 GA-END-OF-INPUT         VALUE 'Y'.
+
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -64,6 +107,21 @@
       *----------------------------------------------------------------*
       * Common code                                                    *
       *----------------------------------------------------------------*
+      * A GETAPIBATCH environment variable of 'Y' switches this run
+      * from the single-PARM-DATA lookup to a batch mode that reads a
+      * sequential file of NUMB keys and writes a formatted extract
+      * report instead of only displaying one record.
+           DISPLAY "GETAPIBATCH" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-BATCH-ENV FROM ENVIRONMENT-VALUE.
+           IF WS-BATCH-ENV(1:1) = 'Y' THEN
+              MOVE 'Y' TO GA-BATCH-MODE-SW
+           END-IF.
+
+           IF GA-BATCH-MODE THEN
+              PERFORM Process-Numb-List
+              GOBACK
+           END-IF.
+
       * initialize working storage variables
            INITIALIZE API-REQUEST.
            INITIALIZE API_RESPONSE.
@@ -77,32 +135,7 @@
            MOVE LENGTH of numb in API-REQUEST to
                numb-length IN API-REQUEST.
 
-      *---------------------------------------------------------------*
-      * Initialize API Requester PTRs & LENs                          *
-      *---------------------------------------------------------------*
-      * Use pointer and length to specify the location of
-      *  request and response segment.
-      * This procedure is general and necessary.
-           SET BAQ-REQUEST-PTR TO ADDRESS OF API-REQUEST.
-           MOVE LENGTH OF API-REQUEST TO BAQ-REQUEST-LEN.
-           SET BAQ-RESPONSE-PTR TO ADDRESS OF API_RESPONSE.
-           MOVE LENGTH OF API_RESPONSE TO BAQ-RESPONSE-LEN.
-
-      *---------------------------------------------------------------*
-      * Call the communication stub                                   *
-      *---------------------------------------------------------------*
-      * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   API-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
-      * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
-      * API call is successful.
+           PERFORM Call-One-Numb.
 
       * When BAQ-RETURN-CODE is 'BAQ-SUCCESS', response is
       * successfully returned and fields in RESPONSE copybook
@@ -150,3 +183,104 @@
 
        MAINLINE-EXIT.
            GOBACK.
+
+      *----------------------------------------------------------------*
+      * Batch mode: one CSC02Q01/CSC02P01 request/response cycle per   *
+      * NUMB key read from Numb-Input, written to Extract-Output.      *
+      *----------------------------------------------------------------*
+       Process-Numb-List.
+           MOVE 'N' TO GA-EOF-SW.
+           OPEN INPUT Numb-Input.
+           IF NOT NUMBIN-NORMAL THEN
+              DISPLAY "GETAPI: unable to open NUMBIN, status="
+                      NUMBIN-STATUS
+              GOBACK
+           END-IF.
+           OPEN OUTPUT Extract-Output.
+           IF NOT GETXTR-NORMAL THEN
+              DISPLAY "GETAPI: unable to open GETXTR, status="
+                      GETXTR-STATUS
+              CLOSE Numb-Input
+              GOBACK
+           END-IF.
+           PERFORM Read-Numb-Input.
+           PERFORM UNTIL GA-END-OF-INPUT
+             INITIALIZE API-REQUEST
+             INITIALIZE API_RESPONSE
+             INITIALIZE BAQ-REQUEST-INFO
+             INITIALIZE BAQ-RESPONSE-INFO
+             MOVE NUMB-INPUT-RECORD TO numb IN API-REQUEST
+             MOVE LENGTH of numb in API-REQUEST to
+                 numb-length IN API-REQUEST
+             PERFORM Call-One-Numb
+             MOVE NUMB-INPUT-RECORD TO EXT-NUMB
+             IF BAQ-SUCCESS THEN
+                MOVE name2   of API_RESPONSE TO EXT-NAME
+                MOVE addrx2  of API_RESPONSE TO EXT-ADDRX
+                MOVE phone2  of API_RESPONSE TO EXT-PHONE
+                MOVE datex2  of API_RESPONSE TO EXT-DATEX
+                MOVE amount2 of API_RESPONSE TO EXT-AMOUNT
+             ELSE
+                MOVE SPACES TO EXT-NAME EXT-ADDRX EXT-PHONE
+                               EXT-DATEX EXT-AMOUNT
+             END-IF
+             MOVE BAQ-STATUS-CODE TO EXT-HTTP-STATUS
+             WRITE EXTRACT-OUTPUT-RECORD
+             PERFORM Read-Numb-Input
+           END-PERFORM.
+           CLOSE Numb-Input.
+           CLOSE Extract-Output.
+       Process-Numb-List-Exit.
+           EXIT.
+
+       Read-Numb-Input.
+           READ Numb-Input
+             AT END MOVE 'Y' TO GA-EOF-SW
+           END-READ.
+       Read-Numb-Input-Exit.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Common single-key request/response cycle, shared by the        *
+      * single-PARM path and the batch list path.                      *
+      *----------------------------------------------------------------*
+       Call-One-Numb.
+      *---------------------------------------------------------------*
+      * Initialize API Requester PTRs & LENs                          *
+      *---------------------------------------------------------------*
+      * Use pointer and length to specify the location of
+      *  request and response segment.
+      * This procedure is general and necessary.
+           SET BAQ-REQUEST-PTR TO ADDRESS OF API-REQUEST.
+           MOVE LENGTH OF API-REQUEST TO BAQ-REQUEST-LEN.
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF API_RESPONSE.
+           MOVE LENGTH OF API_RESPONSE TO BAQ-RESPONSE-LEN.
+
+      *---------------------------------------------------------------*
+      * Build the correlation ID for this call                        *
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CORR-TIMESTAMP.
+           MOVE WS-CORR-PROGID TO WS-CORRELATION-ID(1:8).
+           MOVE WS-CORR-TIMESTAMP TO WS-CORRELATION-ID(9:14).
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR.
+           MOVE 22 TO BAQ-CORRELATOR-LEN.
+
+      *---------------------------------------------------------------*
+      * Call the communication stub                                   *
+      *---------------------------------------------------------------*
+      * Call the subsystem-supplied stub code to send
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
+      * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
+      * API call is successful.
+       Call-One-Numb-Exit.
+           EXIT.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==API-INFO-OPER1==.
