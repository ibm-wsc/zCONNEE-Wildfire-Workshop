@@ -6,21 +6,25 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 COMMAREA-BUFFER.
-           10 name pic X(20).
-           10 creditScore pic 9(18).
-           10 yearlyIncome pic 9(18).
-           10 age pic 9(10).
-           10 amount pic  9(18).
-           10 approved pic X.
-               88 BoolValue value 'T'.
-           10 effectDate pic X(8).
-           10 yearlyInterestRate pic S9(5).
-           10 yearlyRepayment pic 9(18).
-           10 uid             pic X(8).
-           10 messages-Num pic 9(9).
-           10 messages pic X(60) occurs 10 times.
+       COPY LOANCOMM SUPPRESS.
         01 MESSAGE-TO-SEND PIC X(80) VALUE SPACES.
+        01 WS-RESP                     PIC S9(8) COMP VALUE 0.
+        01 WS-RESP2                    PIC S9(8) COMP VALUE 0.
+        01 WS-PROBLOG-SEQ              PIC 9(06) VALUE 0.
+        01 WS-USERID                   PIC X(08) VALUE SPACES.
+        01 WS-ABS-TIME                 PIC S9(15) COMP-3.
+        01 WS-CURRENT-DATE             PIC X(8).
+        01 WS-CURRENT-TIME             PIC X(8).
+        01 WS-RESP-DISPLAY             PIC -(7)9.
+        01 WS-AMORT-BALANCE            PIC S9(9)V99 COMP-3.
+        01 WS-AMORT-INTEREST           PIC S9(9)V99 COMP-3.
+        01 WS-AMORT-YEAR                PIC 9(02).
+        01 WS-AMORT-BAL-DISPLAY        PIC -(9)9.99.
+        01 WS-AMORT-LINE               PIC X(60).
+        01 WS-AMORT-SCHEDULE.
+           05 WS-AMORT-LINE-TAB PIC X(60) OCCURS 5 TIMES
+                                          INDEXED BY WS-AMORT-IX.
+        COPY PROBLOG SUPPRESS.
 
         COPY MINIMAP.
         COPY DFHAID.
@@ -74,6 +78,8 @@
                      MOVE  NAMEI     to name of COMMAREA-BUFFER
                      MOVE  INCOMEI   to yearlyIncome of COMMAREA-BUFFER
                      MOVE  AMOUNTI   to amount       of COMMAREA-BUFFER
+      * Safe default in case the MINICICS link below fails --
+      * MINICICS applies the real policy-based decision on success.
                      MOVE  'F'       to approved     of COMMAREA-BUFFER
                      MOVE  EFDATEI   to effectDate   of COMMAREA-BUFFER
                      MOVE  0         to messages-Num of COMMAREA-BUFFER
@@ -83,7 +89,22 @@
                                To yearlyRepayment of COMMAREA-BUFFER
                      EXEC CICS LINK PROGRAM('MINICICS')
                         COMMAREA(COMMAREA-BUFFER)
+                        LENGTH(LENGTH OF COMMAREA-BUFFER)
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
                      END-EXEC
+                     IF WS-RESP NOT = DFHRESP(NORMAL)
+                        MOVE 'link MINICICS' TO PROBLOG-DETAIL
+                        PERFORM WRITE-PROBLEM-LOG-RECORD
+                        MOVE 'Loan not available - retry later'
+                                              TO approvedo
+                        MOVE SPACES TO MSG1O MSG2O MSG3O MSG4O
+                                        MSG5O MSG6O MSG7O MSG8O
+                                        MSG9O
+                        MOVE name of COMMAREA-BUFFER to NAMEO
+                        MOVE uid  of COMMAREA-BUFFER to UIDO
+                        GO TO MAIN-PROCESS-SEND
+                     END-IF
                      MOVE name of COMMAREA-BUFFER to NAMEO
                      MOVE uid  of COMMAREA-BUFFER to UIDO
                      IF approved = 'T'
@@ -100,7 +121,10 @@
                      MOVE messages(7) to MSG7O
                      MOVE messages(8) to MSG8O
                      MOVE messages(9) to MSG9O
-               END-EVALUATE
+                     PERFORM COMPUTE-AMORTIZATION-SCHEDULE
+               END-EVALUATE.
+
+         MAIN-PROCESS-SEND.
             EXEC CICS SEND CONTROL ERASE END-EXEC
             EXEC CICS SEND MAP('MINIMAP')
                  MAPSET('MINIMAP')
@@ -130,3 +154,80 @@
 
         EXIT-TRANSACTION-EXIT.
            EXIT.
+
+      ***********************************************************
+      * WRITE-PROBLEM-LOG-RECORD - records a structured entry in *
+      * the shared PROBLOG VSAM file, so ops can query failures  *
+      * across LOANCICS/LOANAPIR/CSCVINC/TRADERBL by program,    *
+      * date, or error code instead of grep-ing trace text.      *
+      ***********************************************************
+        WRITE-PROBLEM-LOG-RECORD SECTION.
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                         DATE(WS-CURRENT-DATE) DATESEP('/')
+                         TIME(WS-CURRENT-TIME) TIMESEP(':')
+                         END-EXEC.
+           ADD 1 TO WS-PROBLOG-SEQ.
+           MOVE WS-CURRENT-DATE TO PROBLOG-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO PROBLOG-TIMESTAMP(9:8).
+           MOVE WS-PROBLOG-SEQ TO PROBLOG-SEQUENCE.
+           MOVE EIBTASKN TO PROBLOG-TASKNUM.
+           MOVE 'LOANCICS' TO PROBLOG-PROGRAM-NAME.
+           MOVE WS-USERID TO PROBLOG-USERID.
+           MOVE WS-RESP TO WS-RESP-DISPLAY.
+           MOVE WS-RESP-DISPLAY TO PROBLOG-ERROR-CODE.
+           EXEC CICS WRITE FILE('PROBLOG')
+               FROM(PROBLOG-RECORD)
+               LENGTH(LENGTH OF PROBLOG-RECORD)
+               RIDFLD(PROBLOG-KEY)
+               RESP(WS-RESP)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE SPACES TO MESSAGE-TO-SEND
+              STRING 'LOANCICS PROBLOG WRITE FAILED: '
+                     PROBLOG-DETAIL DELIMITED BY SIZE
+                     INTO MESSAGE-TO-SEND
+              EXEC CICS WRITEQ TD QUEUE('CSMT')
+                        FROM(MESSAGE-TO-SEND)
+                        LENGTH(LENGTH OF MESSAGE-TO-SEND)
+                        END-EXEC
+           END-IF.
+        WRITE-PROBLEM-LOG-RECORD-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * COMPUTE-AMORTIZATION-SCHEDULE - builds a short year-by-  *
+      * year remaining-balance schedule from amount,             *
+      * yearlyInterestRate and yearlyRepayment, so the applicant *
+      * can see how the loan pays down over time rather than     *
+      * just the headline approved/declined message.             *
+      ***********************************************************
+        COMPUTE-AMORTIZATION-SCHEDULE SECTION.
+           MOVE amount of COMMAREA-BUFFER TO WS-AMORT-BALANCE.
+           MOVE 0 TO WS-AMORT-YEAR.
+           PERFORM VARYING WS-AMORT-IX FROM 1 BY 1
+                     UNTIL WS-AMORT-IX > 5
+              ADD 1 TO WS-AMORT-YEAR
+              COMPUTE WS-AMORT-INTEREST ROUNDED =
+                    WS-AMORT-BALANCE *
+                    yearlyInterestRate of COMMAREA-BUFFER / 100
+              COMPUTE WS-AMORT-BALANCE ROUNDED =
+                    WS-AMORT-BALANCE + WS-AMORT-INTEREST -
+                    yearlyRepayment of COMMAREA-BUFFER
+              IF WS-AMORT-BALANCE < 0
+                 MOVE 0 TO WS-AMORT-BALANCE
+              END-IF
+              MOVE WS-AMORT-BALANCE TO WS-AMORT-BAL-DISPLAY
+              STRING 'Year ' WS-AMORT-YEAR
+                     ' remaining balance ' WS-AMORT-BAL-DISPLAY
+                     DELIMITED BY SIZE INTO WS-AMORT-LINE
+              MOVE WS-AMORT-LINE TO WS-AMORT-LINE-TAB(WS-AMORT-IX)
+           END-PERFORM.
+           MOVE WS-AMORT-LINE-TAB(1) TO SCHED1O.
+           MOVE WS-AMORT-LINE-TAB(2) TO SCHED2O.
+           MOVE WS-AMORT-LINE-TAB(3) TO SCHED3O.
+           MOVE WS-AMORT-LINE-TAB(4) TO SCHED4O.
+           MOVE WS-AMORT-LINE-TAB(5) TO SCHED5O.
+        COMPUTE-AMORTIZATION-SCHEDULE-EXIT.
+           EXIT.
