@@ -0,0 +1,202 @@
+      *****************************************************************
+      *    FILECICS                                                   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILECICS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 MESSAGE-TO-SEND PIC X(80) VALUE SPACES.
+        01 WS-RESP                     PIC S9(8) COMP VALUE 0.
+        01 WS-RESP2                    PIC S9(8) COMP VALUE 0.
+        01 WS-RESP-DISPLAY             PIC -(7)9.
+        01 WS-PROBLOG-SEQ              PIC 9(06) VALUE 0.
+        01 WS-USERID                   PIC X(08) VALUE SPACES.
+        01 WS-ABS-TIME                 PIC S9(15) COMP-3.
+        01 WS-CURRENT-DATE             PIC X(8).
+        01 WS-CURRENT-TIME             PIC X(8).
+        01 WS-COMMAREA-BUFFER          PIC X(6) VALUE SPACES.
+
+      * FileA-Area lines up field-for-field with FileA-record in
+      * ATSFILEA, the same shape CSCVINC reads via EXEC CICS READ
+      * FILE('FILEA').
+        01 FileA-Area.
+           05  stat                PIC X(01).
+               88  FILEA-DELETED       VALUE 'D'.
+           05  numb                PIC X(06).
+           05  name                PIC X(20).
+           05  addrx               PIC X(20).
+           05  phone               PIC X(08).
+           05  datex               PIC X(08).
+           05  amount              PIC X(08).
+           05  comment             PIC X(09).
+           05  LAST-UPD-DATE       PIC X(08).
+           05  LAST-UPD-TIME       PIC X(08).
+           05  LAST-UPD-USERID     PIC X(08).
+           05  AMOUNT-NUMERIC      PIC S9(7)V99 COMP-3.
+
+        COPY PROBLOG SUPPRESS.
+
+        COPY FILEAMAP.
+        COPY DFHAID.
+
+        LINKAGE SECTION.
+
+        01  DFHCOMMAREA                   PIC X(6).
+
+        PROCEDURE DIVISION.
+
+      ***********************************************************
+      * Main Program loop starts here....                       *
+      ***********************************************************
+
+        MAIN-PROCESS SECTION.
+
+      ***********************************************************
+      * FIRST TIME PROCESSING                                   *
+      ***********************************************************
+            IF EIBCALEN = 0
+               EXEC CICS SEND MAP('FILEAMAP')
+                              MAPSET('FILEAMAP')
+                              MAPONLY
+                              FREEKB
+                              ERASE
+                              END-EXEC
+
+               EXEC CICS RETURN TRANSID('FILQ')
+                                COMMAREA(WS-COMMAREA-BUFFER)
+                                LENGTH(LENGTH OF WS-COMMAREA-BUFFER)
+                                END-EXEC
+            END-IF.
+
+      ***********************************************************
+      * END OF FIRST TIME PROCESSING                            *
+      ***********************************************************
+
+            MOVE DFHCOMMAREA TO WS-COMMAREA-BUFFER.
+
+               EXEC CICS RECEIVE MAP('FILEAMAP')
+                           MAPSET('FILEAMAP')
+                           NOHANDLE
+                           END-EXEC
+               EVALUATE EIBAID
+                   WHEN DFHPF3   PERFORM EXIT-TRANSACTION
+                   WHEN DFHPF12  PERFORM EXIT-TRANSACTION
+                   WHEN DFHCLEAR CONTINUE
+                   WHEN DFHENTER
+                     PERFORM LOOKUP-FILEA-RECORD
+               END-EVALUATE.
+
+         MAIN-PROCESS-SEND.
+            EXEC CICS SEND CONTROL ERASE END-EXEC
+            EXEC CICS SEND MAP('FILEAMAP')
+                 MAPSET('FILEAMAP')
+                 FREEKB ERASE END-EXEC
+            EXEC CICS RETURN TRANSID ('FILQ')
+                             COMMAREA(WS-COMMAREA-BUFFER)
+                             LENGTH(LENGTH OF WS-COMMAREA-BUFFER)
+                             END-EXEC.
+
+         MAIN-PROCESS-EXIT.
+            EXEC CICS RETURN END-EXEC.
+            EXIT.
+      ***********************************************************
+      * Main Program loop ENDS here....                         *
+      ***********************************************************
+
+        EXIT-TRANSACTION SECTION.
+      *********************************************************
+      * End of this transaction, put out message and die...
+      *********************************************************
+
+            EXEC CICS SEND CONTROL ERASE END-EXEC
+            MOVE 'FILECICS Session Over' to MESSAGE-TO-SEND.
+            EXEC CICS SEND TEXT FROM(MESSAGE-TO-SEND)
+                 ERASE
+                 FREEKB
+            END-EXEC.
+            EXEC CICS RETURN END-EXEC.
+
+        EXIT-TRANSACTION-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * LOOKUP-FILEA-RECORD - reads FILEA directly by the NUMB   *
+      * the operator keyed in and displays the matching record   *
+      * on FILEAMAP, without going through z/OS Connect at all.  *
+      ***********************************************************
+        LOOKUP-FILEA-RECORD SECTION.
+           MOVE NUMBI TO NUMBO.
+           MOVE NUMBI TO numb OF FileA-Area.
+           EXEC CICS READ FILE('FILEA') INTO(FileA-Area)
+                       LENGTH(LENGTH OF FileA-Area)
+                       RIDFLD(numb OF FileA-Area)
+                       RESP(WS-RESP)
+                       RESP2(WS-RESP2)
+                       END-EXEC.
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 IF FILEA-DELETED
+                    MOVE SPACES TO NAMEO ADDRXO PHONEO DATEXO AMOUNTO
+                    MOVE 'Record has been deleted' TO STATUSO
+                 ELSE
+                    MOVE name  OF FileA-Area TO NAMEO
+                    MOVE addrx OF FileA-Area TO ADDRXO
+                    MOVE phone OF FileA-Area TO PHONEO
+                    MOVE datex OF FileA-Area TO DATEXO
+                    MOVE amount OF FileA-Area TO AMOUNTO
+                    MOVE 'Record found' TO STATUSO
+                 END-IF
+              WHEN DFHRESP(NOTFND)
+                 MOVE SPACES TO NAMEO ADDRXO PHONEO DATEXO AMOUNTO
+                 MOVE 'NUMB not found on FILEA' TO STATUSO
+              WHEN OTHER
+                 MOVE SPACES TO NAMEO ADDRXO PHONEO DATEXO AMOUNTO
+                 MOVE 'READ FILEA' TO PROBLOG-DETAIL
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+                 MOVE 'Lookup failed - retry later' TO STATUSO
+           END-EVALUATE.
+        LOOKUP-FILEA-RECORD-EXIT.
+           EXIT.
+
+      ***********************************************************
+      * WRITE-PROBLEM-LOG-RECORD - records a structured entry in *
+      * the shared PROBLOG VSAM file, so ops can query failures  *
+      * across LOANCICS/LOANAPIR/CSCVINC/TRADERBL/FILECICS by    *
+      * program, date, or error code instead of grep-ing trace   *
+      * text.                                                    *
+      ***********************************************************
+        WRITE-PROBLEM-LOG-RECORD SECTION.
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                         DATE(WS-CURRENT-DATE) DATESEP('/')
+                         TIME(WS-CURRENT-TIME) TIMESEP(':')
+                         END-EXEC.
+           ADD 1 TO WS-PROBLOG-SEQ.
+           MOVE WS-CURRENT-DATE TO PROBLOG-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO PROBLOG-TIMESTAMP(9:8).
+           MOVE WS-PROBLOG-SEQ TO PROBLOG-SEQUENCE.
+           MOVE EIBTASKN TO PROBLOG-TASKNUM.
+           MOVE 'FILECICS' TO PROBLOG-PROGRAM-NAME.
+           MOVE WS-USERID TO PROBLOG-USERID.
+           MOVE WS-RESP TO WS-RESP-DISPLAY.
+           MOVE WS-RESP-DISPLAY TO PROBLOG-ERROR-CODE.
+           EXEC CICS WRITE FILE('PROBLOG')
+               FROM(PROBLOG-RECORD)
+               LENGTH(LENGTH OF PROBLOG-RECORD)
+               RIDFLD(PROBLOG-KEY)
+               RESP(WS-RESP)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE SPACES TO MESSAGE-TO-SEND
+              STRING 'FILECICS PROBLOG WRITE FAILED: '
+                     PROBLOG-DETAIL DELIMITED BY SIZE
+                     INTO MESSAGE-TO-SEND
+              EXEC CICS WRITEQ TD QUEUE('CSMT')
+                        FROM(MESSAGE-TO-SEND)
+                        LENGTH(LENGTH OF MESSAGE-TO-SEND)
+                        END-EXEC
+           END-IF.
+        WRITE-PROBLEM-LOG-RECORD-EXIT.
+           EXIT.
