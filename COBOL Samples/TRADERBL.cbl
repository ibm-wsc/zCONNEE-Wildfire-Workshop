@@ -1,4 +1,4 @@
- CBL  APOST
+       CBL  APOST
 
        IDENTIFICATION DIVISION.
 
@@ -7,10 +7,46 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Problem-Log ASSIGN TO PROBLOG
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS PROBLOG-FILE-STATUS.
+
+           SELECT Trade-Ledger ASSIGN TO TRDLEDGR
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS TRDLEDGR-FILE-STATUS.
+
+           SELECT Company-History ASSIGN TO COMPHIST
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS COMPHIST-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  Problem-Log.
+       COPY PROBLOG SUPPRESS.
+
+       FD  Trade-Ledger.
+       COPY TRDLEDGR SUPPRESS.
+
+       FD  Company-History.
+       COPY COMPHIST SUPPRESS.
+
        WORKING-STORAGE SECTION.
 
+       01 PROBLOG-FILE-STATUS           PIC X(2).
+       01 PROBLOG-SEQ                   PIC 9(06) VALUE 0.
+       01 TRDLEDGR-FILE-STATUS          PIC X(2).
+           88 TRDLEDGR-NORMAL          VALUE '00'.
+       01 COMPHIST-FILE-STATUS          PIC X(2).
+           88 COMPHIST-NORMAL          VALUE '00'.
+       01 COMPHIST-EOF-SWITCH           PIC X(01) VALUE 'N'.
+       01 SHARE-HISTORY-COUNT           PIC 9(02) VALUE 0.
+
       * DL/I FUNCTION CODES
 
        77  GET-UNIQUE      PIC  X(4)  VALUE 'GU  '.
@@ -50,6 +86,17 @@
        01 SSA-CUSTOMER-ISRT.
           03 SEGMENT-NAME       PIC X(9) VALUE 'CUSTSEG  '.
 
+      * Generic-search SSA used by GET-PORTFOLIO to position at the
+      * first CUSTSEG owned by a customer regardless of company, so
+      * every company they hold can be walked with GET-NEXT.
+       01 SSA-CUSTOMER-GE.
+          03 SEGMENT-NAME       PIC X(8) VALUE 'CUSTSEG '.
+          03 SEG-KEY-NAME       PIC X(11) VALUE '(KEYREC  GE'.
+          03 SSA-PORTFOLIO-KEY  PIC X(60).
+          03 FILLER             PIC X(1) VALUE '.'.
+          03 SSA-PORTFOLIO-COMP PIC X(20) VALUE SPACES.
+          03 FILLER             PIC X(1) VALUE ')'.
+
       * For Debug tracing (avoids blank stripping etc)
 
        01 DEBUG-WORDS                  PIC X(67).
@@ -81,6 +128,18 @@
           03 TOO-MANY-MSG.
              05 FILLER  PIC X(25) VALUE 'TOO MANY SHARES REQUESTED'.
              05 FILLER  PIC X(25) VALUE ', MAX OWNERSHIP IS 9999  '.
+          03 ALARM-THRESHOLD-MSG.
+             05 FILLER  PIC X(25) VALUE 'SHARE PRICE MOVED PAST TH'.
+             05 FILLER  PIC X(25) VALUE 'E CUSTOMERS ALARM PERCENT'.
+          03 TRDLEDGR-WRITE-ERR-MSG.
+             05 FILLER  PIC X(25) VALUE 'ERROR WRITING TRDLEDGR RE'.
+             05 FILLER  PIC X(25) VALUE 'CORD                     '.
+          03 COMPHIST-WRITE-ERR-MSG.
+             05 FILLER  PIC X(25) VALUE 'ERROR WRITING COMPHIST RE'.
+             05 FILLER  PIC X(25) VALUE 'CORD                     '.
+          03 PORTFOLIO-OVERFLOW-MSG.
+             05 FILLER  PIC X(25) VALUE 'OVERFLOW ACCUMULATING POR'.
+             05 FILLER  PIC X(25) VALUE 'TFOLIO TOTAL             '.
 
        01 IN-BUFFER.
           03 IN-LL                     PIC S9(3) COMP.
@@ -125,7 +184,7 @@
                        INDEXED BY IN-COMPANY-NAME-IDX PIC X(20).
 
        01 OUT-BUFFER.
-          03 OUT-LL                    PIC S9(3) COMP VALUE 384.
+          03 OUT-LL                    PIC S9(3) COMP VALUE 864.
           03 OUT-ZZ                    PIC S9(3) COMP VALUE 0.
           03 OUT-COMMAREA.
              05 REQUEST-TYPE           PIC X(15).
@@ -165,6 +224,15 @@
              05 COMPANY-NAME-BUFFER.
                 07 COMPANY-NAME-TAB OCCURS 4 TIMES
                        INDEXED BY COMPANY-NAME-IDX PIC X(20).
+      * Extended share-price history for the SHARE_HISTORY request --
+      * up to 30 days, well beyond UNIT-SHARE-VALUES' fixed 7-day
+      * window, sourced from the COMPHIST side file rather than the
+      * COMPFILE segment itself.
+             05 SHARE-HISTORY-BUFFER.
+                07 SHARE-HISTORY-TAB OCCURS 30 TIMES
+                       INDEXED BY SHARE-HISTORY-IDX.
+                   10 SHARE-HISTORY-DATE  PIC 9(08).
+                   10 SHARE-HISTORY-PRICE PIC X(08).
          03  OUT-SEGNO            PIC 9(4).
 
        01 CUSTOMER-IO-BUFFER.
@@ -214,7 +282,26 @@
              05 J                      PIC 99.
              05 K                      PIC 99.
 
-      * Work fields
+      * Work fields for the cross-company portfolio total
+
+          03 WS-PORTFOLIO-TOTAL     PIC S9(9)V99 COMP-3 VALUE 0.
+
+      * Work fields for the price-swing alarm-threshold check
+
+          03 ALARM-CHECK-FIELDS.
+             05 ALARM-CURRENT-VALUE.
+                07 ALARM-CUR-INT        PIC 9(05).
+                07 FILLER               PIC X(01).
+                07 ALARM-CUR-DEC        PIC 9(02).
+             05 ALARM-PREVIOUS-VALUE.
+                07 ALARM-PREV-INT       PIC 9(05).
+                07 FILLER               PIC X(01).
+                07 ALARM-PREV-DEC       PIC 9(02).
+             05 ALARM-CURRENT-NUM      PIC 9(07)V99.
+             05 ALARM-PREVIOUS-NUM     PIC 9(07)V99.
+             05 ALARM-DIFF-NUM         PIC S9(07)V99.
+             05 ALARM-PERCENT-CHANGE   PIC 9(05)V99.
+             05 ALARM-THRESHOLD-NUM    PIC 9(03).
 
           03 SHR-FLD.
              05 SHARES-OVERFLOW        PIC 9.
@@ -244,6 +331,7 @@
                 07 COMPANY-NOT-FOUND   PIC X(02) VALUE '05'.
                 07 INVALID-SALE        PIC X(02) VALUE '06'.
                 07 INVALID-BUY         PIC X(02) VALUE '06'.
+                07 NEW-ACCOUNT-CREATED PIC X(02) VALUE '07'.
                 07 PGM-LOGIC-ERROR     PIC X(02) VALUE '98'.
                 07 CUSTOMER-NOT-FOUND  PIC X(02) VALUE '99'.
              05 REQUEST-TYPES.
@@ -259,6 +347,14 @@
                        VALUE 'BUY_SELL       '.
                 07 BUY-SELL-REQ1       PIC X(15)
                        VALUE 'Buy_Sell       '.
+                07 GET-PORTFOLIO-REQ   PIC X(15)
+                       VALUE 'GET_PORTFOLIO  '.
+                07 GET-PORTFOLIO-REQ1  PIC X(15)
+                       VALUE 'Get_Portfolio  '.
+                07 SHARE-HISTORY-REQ   PIC X(15)
+                       VALUE 'SHARE_HISTORY  '.
+                07 SHARE-HISTORY-REQ1  PIC X(15)
+                       VALUE 'Share_History  '.
              05 SUBTYPES.
                 07 SUBTYPE-UPDATE      PIC X(01) VALUE '0'.
                 07 SUBTYPE-BUY         PIC X(01) VALUE '1'.
@@ -335,6 +431,8 @@
 
        MAINLINE SECTION.
 
+           OPEN EXTEND Problem-Log.
+           OPEN EXTEND Trade-Ledger.
            INITIALIZE CUSTOMER-IO-BUFFER.
            INITIALIZE COMPANY-IO-BUFFER.
            CALL 'CBLTDLI' USING GET-UNIQUE, IOPCB, IN-BUFFER.
@@ -363,6 +461,13 @@
                 MOVE 'TRDOSEL' TO MODNAME.
            MOVE REQUEST-TYPE OF IN-COMMAREA TO REQUEST-CODE.
 
+           IF REQUEST-CODE = SHARE-HISTORY-REQ
+              OR REQUEST-CODE = SHARE-HISTORY-REQ1
+              OPEN INPUT Company-History
+           ELSE
+              OPEN EXTEND Company-History
+           END-IF.
+
            EVALUATE REQUEST-CODE
               WHEN GET-COMPANY-REQ
                    PERFORM GET-COMPANY
@@ -376,9 +481,19 @@
                    PERFORM BUY-SELL
               WHEN BUY-SELL-REQ1
                    PERFORM BUY-SELL
+              WHEN GET-PORTFOLIO-REQ
+                   PERFORM GET-PORTFOLIO
+              WHEN GET-PORTFOLIO-REQ1
+                   PERFORM GET-PORTFOLIO
+              WHEN SHARE-HISTORY-REQ
+                   PERFORM GET-SHARE-HISTORY
+              WHEN SHARE-HISTORY-REQ1
+                   PERFORM GET-SHARE-HISTORY
               WHEN OTHER
                    MOVE UNKNOWN-REQUEST TO RETURN-VALUE OF OUT-BUFFER
                    DISPLAY REQUEST-NOT-FOUND-MSG
+                   MOVE REQUEST-NOT-FOUND-MSG TO PROBLOG-DETAIL
+                   PERFORM WRITE-PROBLEM-LOG-RECORD
            END-EVALUATE.
 
            MOVE FUNCTION CURRENT-DATE(1:14) TO TIMESTAMP.
@@ -394,6 +509,9 @@
                  CALL 'CBLTDLI' USING ISRT, IOPCB, OUT-BUFFER, MODNAME
                  MOVE SPACES TO MODNAME.
 
+           CLOSE Problem-Log.
+           CLOSE Trade-Ledger.
+           CLOSE Company-History.
            GOBACK.
 
        MAINLINE-EXIT.
@@ -447,6 +565,8 @@
              WHEN OTHER
                MOVE UNKNOWN-SUBTYPE TO RETURN-VALUE OF OUT-BUFFER
                DISPLAY SUB-FUNCTION-NOT-FOUND-MSG
+               MOVE SUB-FUNCTION-NOT-FOUND-MSG TO PROBLOG-DETAIL
+               PERFORM WRITE-PROBLEM-LOG-RECORD
            END-EVALUATE
            .
        BUY-SELL-EXIT.
@@ -463,6 +583,10 @@
                   PERFORM BUILD-NEW-CUSTOMER
                   PERFORM UPDATE-BUY-SELL-FIELDS
                   PERFORM WRITE-CUSTFILE
+                  IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
+                     MOVE NEW-ACCOUNT-CREATED TO RETURN-VALUE OF
+                          OUT-BUFFER
+                  END-IF
              WHEN OTHER
                   MOVE BAD-CUST-READ TO RETURN-VALUE OF OUT-BUFFER
            END-EVALUATE
@@ -498,10 +622,17 @@
                   IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
                   THEN
                     PERFORM UPDATE-BUY-SELL-FIELDS
-                    PERFORM REWRITE-CUSTFILE
-      * @test 2 lines
-      *             PERFORM CALCULATE-SHARE-VALUE
-                    PERFORM BUILD-RESP-COMMAREA
+                    PERFORM CALCULATE-SHARE-VALUE
+                    IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
+                       PERFORM REWRITE-CUSTFILE
+                       PERFORM BUILD-RESP-COMMAREA
+                       MOVE SUBTYPE-BUY TO TRDLEDGR-ACTION
+                       PERFORM WRITE-TRADE-LEDGER-RECORD
+                    ELSE
+                       DISPLAY OVERFLOW-MSG
+                       MOVE OVERFLOW-MSG TO PROBLOG-DETAIL
+                       PERFORM WRITE-PROBLEM-LOG-RECORD
+                    END-IF
                   END-IF
              WHEN CUSTOMER-NOT-FOUND
                   MOVE CLEAN-RETURN TO RETURN-VALUE OF OUT-BUFFER
@@ -510,10 +641,21 @@
                   IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
                   THEN
                     PERFORM UPDATE-BUY-SELL-FIELDS
-                    PERFORM WRITE-CUSTFILE
-      * @test 2 lines
-      *             PERFORM CALCULATE-SHARE-VALUE
-                    PERFORM BUILD-RESP-COMMAREA
+                    PERFORM CALCULATE-SHARE-VALUE
+                    IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
+                       PERFORM WRITE-CUSTFILE
+                       IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
+                          MOVE NEW-ACCOUNT-CREATED TO RETURN-VALUE OF
+                               OUT-BUFFER
+                       END-IF
+                       PERFORM BUILD-RESP-COMMAREA
+                       MOVE SUBTYPE-BUY TO TRDLEDGR-ACTION
+                       PERFORM WRITE-TRADE-LEDGER-RECORD
+                    ELSE
+                       DISPLAY OVERFLOW-MSG
+                       MOVE OVERFLOW-MSG TO PROBLOG-DETAIL
+                       PERFORM WRITE-PROBLEM-LOG-RECORD
+                    END-IF
                   END-IF
              WHEN OTHER
                   MOVE BAD-CUST-READ TO RETURN-VALUE OF OUT-BUFFER
@@ -535,6 +677,8 @@
              WHEN OTHER
                MOVE INVALID-BUY TO RETURN-VALUE OF OUT-BUFFER
                DISPLAY TOO-MANY-MSG
+               MOVE TOO-MANY-MSG TO PROBLOG-DETAIL
+               PERFORM WRITE-PROBLEM-LOG-RECORD
            END-EVALUATE
            .
        CALCULATE-SHARES-BOUGHT-EXIT.
@@ -564,17 +708,28 @@
                   THEN
                     MOVE INVALID-SALE TO RETURN-VALUE OF OUT-BUFFER
                     DISPLAY TOO-MANY-MSG
+                    MOVE TOO-MANY-MSG TO PROBLOG-DETAIL
+                    PERFORM WRITE-PROBLEM-LOG-RECORD
                   ELSE
                     PERFORM CALCULATE-SHARES-SOLD
                     PERFORM UPDATE-BUY-SELL-FIELDS
-                    PERFORM REWRITE-CUSTFILE
-      * @test 2 lines
-      *             PERFORM CALCULATE-SHARE-VALUE
-                    PERFORM BUILD-RESP-COMMAREA
+                    PERFORM CALCULATE-SHARE-VALUE
+                    IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
+                       PERFORM REWRITE-CUSTFILE
+                       PERFORM BUILD-RESP-COMMAREA
+                       MOVE SUBTYPE-SELL TO TRDLEDGR-ACTION
+                       PERFORM WRITE-TRADE-LEDGER-RECORD
+                    ELSE
+                       DISPLAY OVERFLOW-MSG
+                       MOVE OVERFLOW-MSG TO PROBLOG-DETAIL
+                       PERFORM WRITE-PROBLEM-LOG-RECORD
+                    END-IF
                   END-IF
              WHEN CUSTOMER-NOT-FOUND
                   MOVE INVALID-SALE TO RETURN-VALUE OF OUT-BUFFER
                   DISPLAY NO-SHARES-MSG
+                  MOVE NO-SHARES-MSG TO PROBLOG-DETAIL
+                  PERFORM WRITE-PROBLEM-LOG-RECORD
              WHEN OTHER
                   MOVE BAD-CUST-READ TO RETURN-VALUE OF OUT-BUFFER
            END-EVALUATE
@@ -606,6 +761,157 @@
            .
        GET-SHARE-VALUE-EXIT.
            EXIT.
+      *****************************************************************
+      * GET-PORTFOLIO - consolidates every company a customer holds   *
+      * shares in into a single response: the company names visited   *
+      * and the total value of the whole portfolio at today's prices, *
+      * instead of making the caller already know every company and   *
+      * issue one SHARE_VALUE request per company.                    *
+      *****************************************************************
+       GET-PORTFOLIO SECTION.
+           MOVE 0 TO WS-PORTFOLIO-TOTAL.
+           MOVE SPACES TO COMPANY-NAME-BUFFER OF OUT-BUFFER.
+           MOVE CLEAN-RETURN TO RETURN-VALUE OF OUT-BUFFER.
+
+           MOVE USERID OF OUT-BUFFER TO SSA-PORTFOLIO-KEY.
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB-CUST,
+               CUSTOMER-IO-BUFFER, SSA-CUSTOMER-GE.
+
+           PERFORM VARYING COMPANY-NAME-IDX FROM 1 BY 1
+               UNTIL COMPANY-NAME-IDX > 4
+                  OR DB-CUST-STATUS = END-OF-DATABASE
+                  OR DB-CUST-STATUS = NOTFND
+                  OR CUSTOMER OF CUSTOMER-IO-BUFFER NOT =
+                                            USERID OF OUT-BUFFER
+
+               PERFORM ACCUMULATE-PORTFOLIO-HOLDING
+
+               CALL 'CBLTDLI' USING GET-NEXT, DBPCB-CUST,
+                   CUSTOMER-IO-BUFFER
+
+           END-PERFORM.
+
+      * Format the running total the same way CALCULATE-SHARE-VALUE
+      * formats a single company's holding, so callers see one
+      * consistent TOTAL-SHARE-VALUE picture regardless of request.
+           MOVE 0 TO WORKING-OVERFLOW.
+           MOVE WS-PORTFOLIO-TOTAL TO DECIMAL-SHARE-VALUE.
+           MOVE WORKING-INT-PART TO NUM-INT-PART.
+           MOVE WORKING-DEC-PART TO NUM-DEC-PART.
+           MOVE CHAR-VALUE TO TOTAL-SHARE-VALUE OF OUT-BUFFER.
+       GET-PORTFOLIO-EXIT.
+           EXIT.
+      *****************************************************************
+      * ACCUMULATE-PORTFOLIO-HOLDING - prices one company held by the *
+      * customer at today's share value and adds it to the running    *
+      * portfolio total.                                               *
+      *****************************************************************
+       ACCUMULATE-PORTFOLIO-HOLDING SECTION.
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER TO SSA-COMPANY-KEY.
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB-COMP,
+               COMPANY-IO-BUFFER, SSA-COMPANY.
+
+           IF DB-COMP-STATUS = NORMAL
+              PERFORM CALCULATE-SHARE-VALUE
+              IF RETURN-VALUE OF OUT-BUFFER = CLEAN-RETURN
+                 ADD DECIMAL-SHARE-VALUE TO WS-PORTFOLIO-TOTAL
+                    ON SIZE ERROR
+                       DISPLAY PORTFOLIO-OVERFLOW-MSG
+                       MOVE PORTFOLIO-OVERFLOW-MSG TO PROBLOG-DETAIL
+                       PERFORM WRITE-PROBLEM-LOG-RECORD
+                       MOVE OVERFLOW-RC TO RETURN-VALUE OF OUT-BUFFER
+                 END-ADD
+                 MOVE COMPANY OF CUSTOMER-IO-BUFFER TO
+                      COMPANY-NAME-TAB OF OUT-BUFFER (COMPANY-NAME-IDX)
+              ELSE
+                 DISPLAY OVERFLOW-MSG
+                 MOVE OVERFLOW-MSG TO PROBLOG-DETAIL
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+              END-IF
+           END-IF
+           .
+       ACCUMULATE-PORTFOLIO-HOLDING-EXIT.
+           EXIT.
+      *****************************************************************
+      * WRITE-SHARE-HISTORY-RECORD - appends today's priced quote for *
+      * the current company to the COMPHIST side file, so a later     *
+      * SHARE_HISTORY request can return more than the fixed 7-value  *
+      * sliding window carried on COMPFILE itself.                    *
+      *****************************************************************
+       WRITE-SHARE-HISTORY-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TIMESTAMP.
+           MOVE COMPANY OF COMPANY-IO-BUFFER TO COMPHIST-COMPANY.
+           MOVE TIMESTAMP TO COMPHIST-TIMESTAMP.
+           MOVE SHARE-VALUE OF COMPANY-IO-BUFFER TO COMPHIST-PRICE.
+           WRITE COMPHIST-RECORD.
+           IF NOT COMPHIST-NORMAL
+              DISPLAY COMPHIST-WRITE-ERR-MSG
+              MOVE COMPHIST-WRITE-ERR-MSG TO PROBLOG-DETAIL
+              PERFORM WRITE-PROBLEM-LOG-RECORD
+           END-IF
+           .
+       WRITE-SHARE-HISTORY-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+      * GET-SHARE-HISTORY - reads back every COMPHIST entry on file   *
+      * for the requested company, keeping only the most recent 30    *
+      * (the file is written oldest-first, so the last entries seen   *
+      * as we read to end-of-file are the newest) and returns them as *
+      * a single SHARE-HISTORY-TAB array for client-side trend charts.*
+      *****************************************************************
+       GET-SHARE-HISTORY SECTION.
+           PERFORM VALIDATE-COMPANY-EXISTS
+           IF RETURN-VALUE OF OUT-BUFFER NOT = CLEAN-RETURN
+              GO TO GET-SHARE-HISTORY-EXIT
+           END-IF.
+
+           MOVE 0 TO SHARE-HISTORY-COUNT.
+           MOVE SPACES TO SHARE-HISTORY-BUFFER.
+           MOVE 'N' TO COMPHIST-EOF-SWITCH.
+
+           PERFORM READ-NEXT-COMPHIST-RECORD
+               UNTIL COMPHIST-EOF-SWITCH = 'Y'.
+
+           IF SHARE-HISTORY-COUNT = 0
+              MOVE COMPANY-NOT-FOUND TO RETURN-VALUE OF OUT-BUFFER
+           ELSE
+              MOVE CLEAN-RETURN TO RETURN-VALUE OF OUT-BUFFER
+           END-IF
+           .
+       GET-SHARE-HISTORY-EXIT.
+           EXIT.
+      *****************************************************************
+      * READ-NEXT-COMPHIST-RECORD - reads one COMPHIST record and, if *
+      * it belongs to the requested company, slides it into the      *
+      * SHARE-HISTORY-TAB array, discarding the oldest entry once the *
+      * 30-entry cap is reached so the array always ends up holding   *
+      * the most recent entries read so far.                         *
+      *****************************************************************
+       READ-NEXT-COMPHIST-RECORD SECTION.
+           READ Company-History
+              AT END
+                 MOVE 'Y' TO COMPHIST-EOF-SWITCH
+           END-READ.
+
+           IF COMPHIST-EOF-SWITCH = 'N'
+              AND COMPHIST-COMPANY = COMPANY-NAME OF OUT-BUFFER
+              IF SHARE-HISTORY-COUNT = 30
+                 PERFORM VARYING SHARE-HISTORY-IDX FROM 1 BY 1
+                     UNTIL SHARE-HISTORY-IDX > 29
+                    MOVE SHARE-HISTORY-TAB (SHARE-HISTORY-IDX + 1)
+                      TO SHARE-HISTORY-TAB (SHARE-HISTORY-IDX)
+                 END-PERFORM
+              ELSE
+                 ADD 1 TO SHARE-HISTORY-COUNT
+              END-IF
+              MOVE COMPHIST-TIMESTAMP (1:8)
+                TO SHARE-HISTORY-DATE (SHARE-HISTORY-COUNT)
+              MOVE COMPHIST-PRICE
+                TO SHARE-HISTORY-PRICE (SHARE-HISTORY-COUNT)
+           END-IF
+           .
+       READ-NEXT-COMPHIST-RECORD-EXIT.
+           EXIT.
       *****************************************************************
        READ-CUSTFILE SECTION.
       * Build record key
@@ -745,6 +1051,7 @@
        BUILD-RESP-COMMAREA SECTION.
       * Calculate the value of the shares today
            PERFORM CALCULATE-SHARE-VALUE
+           PERFORM WRITE-SHARE-HISTORY-RECORD
       * Return no of shares and unit value today
            MOVE SHARE-VALUE OF COMPANY-IO-BUFFER TO
                 UNIT-SHARE-PRICE OF OUT-BUFFER
@@ -774,9 +1081,44 @@
            MOVE SELL-TO      TO BUY-SELL-PRICE4 OF OUT-BUFFER
       * Fill in alarm value
            MOVE ALARM-PERCENT TO ALARM-CHANGE OF OUT-BUFFER
+           PERFORM CHECK-ALARM-THRESHOLD
            .
        BUILD-RESP-COMMAREA-EXIT.
            EXIT.
+      *****************************************************************
+      * CHECK-ALARM-THRESHOLD - compares today's SHARE-VALUE against  *
+      * yesterday's VALUE-1 and, when the swing is at or beyond the   *
+      * customer's own stored ALARM-PERCENT, logs an alert to PROBLOG *
+      * -- this program has no CICS TDQ or MQ facility of its own to  *
+      * push a live notification through, so a structured PROBLOG    *
+      * entry is the same alerting channel it already uses for every *
+      * other condition worth flagging.                              *
+      *****************************************************************
+       CHECK-ALARM-THRESHOLD SECTION.
+           MOVE SHARE-VALUE OF COMPANY-IO-BUFFER TO ALARM-CURRENT-VALUE.
+           MOVE VALUE-1     OF COMPANY-IO-BUFFER TO ALARM-PREVIOUS-VALUE.
+           MOVE ALARM-PERCENT TO ALARM-THRESHOLD-NUM.
+           COMPUTE ALARM-CURRENT-NUM =
+                ALARM-CUR-INT + (ALARM-CUR-DEC / 100).
+           COMPUTE ALARM-PREVIOUS-NUM =
+                ALARM-PREV-INT + (ALARM-PREV-DEC / 100).
+           IF ALARM-PREVIOUS-NUM > 0 AND ALARM-THRESHOLD-NUM > 0
+              COMPUTE ALARM-DIFF-NUM =
+                   ALARM-CURRENT-NUM - ALARM-PREVIOUS-NUM
+              IF ALARM-DIFF-NUM < 0
+                 COMPUTE ALARM-DIFF-NUM = ALARM-DIFF-NUM * -1
+              END-IF
+              COMPUTE ALARM-PERCENT-CHANGE ROUNDED =
+                   ALARM-DIFF-NUM * 100 / ALARM-PREVIOUS-NUM
+              IF ALARM-PERCENT-CHANGE >= ALARM-THRESHOLD-NUM
+                 DISPLAY ALARM-THRESHOLD-MSG
+                 MOVE ALARM-THRESHOLD-MSG TO PROBLOG-DETAIL
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+              END-IF
+           END-IF
+           .
+       CHECK-ALARM-THRESHOLD-EXIT.
+           EXIT.
       *****************************************************************
        CALCULATE-SHARE-VALUE SECTION.
       * Calculate value of shares today
@@ -801,3 +1143,43 @@
            .
        CALCULATE-SHARE-VALUE-EXIT.
            EXIT.
+      *****************************************************************
+       WRITE-PROBLEM-LOG-RECORD SECTION.
+      * Records a structured entry in the shared PROBLOG file, so ops
+      * can query failures across TRADERBL/CSCVINC/LOANCICS/LOANAPIR
+      * by program, date, or error code instead of grep-ing the
+      * DISPLAY trace output.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TIMESTAMP.
+           ADD 1 TO PROBLOG-SEQ.
+           MOVE TIMESTAMP TO PROBLOG-TIMESTAMP(1:14).
+           MOVE FUNCTION CURRENT-DATE(15:2) TO
+                                     PROBLOG-TIMESTAMP(15:2).
+           MOVE PROBLOG-SEQ TO PROBLOG-SEQUENCE.
+           MOVE 0 TO PROBLOG-TASKNUM.
+           MOVE 'TRADERBL' TO PROBLOG-PROGRAM-NAME.
+           MOVE IMSUSERID TO PROBLOG-USERID.
+           MOVE RETURN-VALUE OF OUT-BUFFER TO PROBLOG-ERROR-CODE.
+           WRITE PROBLOG-RECORD
+           .
+       WRITE-PROBLEM-LOG-RECORD-EXIT.
+           EXIT.
+      *****************************************************************
+       WRITE-TRADE-LEDGER-RECORD SECTION.
+      * Records one completed BUY or SELL in the shared TRDLEDGR file,
+      * so customers and support staff can see trade history and not
+      * just the current NO-OF-SHARES/TOTAL-SHARE-VALUE position.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TIMESTAMP.
+           MOVE USERID OF OUT-BUFFER TO TRDLEDGR-USERID.
+           MOVE TIMESTAMP TO TRDLEDGR-TIMESTAMP.
+           MOVE COMPANY OF CUSTOMER-IO-BUFFER TO TRDLEDGR-COMPANY.
+           MOVE NO-OF-SHARES-DEC OF OUT-BUFFER TO TRDLEDGR-SHARES.
+           MOVE SHARE-VALUE OF COMPANY-IO-BUFFER TO TRDLEDGR-PRICE.
+           WRITE TRDLEDGR-RECORD.
+           IF NOT TRDLEDGR-NORMAL
+              DISPLAY TRDLEDGR-WRITE-ERR-MSG
+              MOVE TRDLEDGR-WRITE-ERR-MSG TO PROBLOG-DETAIL
+              PERFORM WRITE-PROBLEM-LOG-RECORD
+           END-IF
+           .
+       WRITE-TRADE-LEDGER-RECORD-EXIT.
+           EXIT.
