@@ -72,7 +72,18 @@
        01 BAQ-RESPONSE-PTR            USAGE POINTER.
        01 BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
        01 SEGNO                       PIC 9(4) VALUE ZERO.
+       01 WS-VALIDATE-NAME-REQUIRED-SW PIC X(01) VALUE 'N'.
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+      * Correlation ID built from the program name and the timestamp
+      * of this call, so this WOLA/CICS hop can be tied back to the
+      * IMS/z/Connect hops of the same logical transaction in the
+      * server logs.
+       01 WS-CORR-PROGID              PIC X(8)  VALUE 'CSCVINCI'.
+       01 WS-CORRELATION-ID           PIC X(22).
+
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
 
       *----------------------------------------------------------------*
 
@@ -119,6 +130,11 @@
                employee-length IN GET-REQUEST.
            MOVE NUMB of IN-BUFFER to NUMB of OUT-BUFFER.
       *---------------------------------------------------------------*
+      * Validate the input before spending a round trip on the API --
+      * NUMB is the employee key and is required.                    *
+      *---------------------------------------------------------------*
+           PERFORM Validate-Request.
+      *---------------------------------------------------------------*
       * Initialize API Requester PTRs & LENs                          *
       *---------------------------------------------------------------*
       * Use pointer and length to specify the location of
@@ -129,18 +145,23 @@
            SET BAQ-RESPONSE-PTR TO ADDRESS OF GET-RESPONSE.
            MOVE LENGTH OF GET-RESPONSE TO BAQ-RESPONSE-LEN.
       *---------------------------------------------------------------*
+      * Build the correlation ID for this call                        *
+      *---------------------------------------------------------------*
+           MOVE WS-CORR-PROGID TO WS-CORRELATION-ID(1:8).
+           MOVE TIMESTAMP TO WS-CORRELATION-ID(9:14).
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR.
+           MOVE 22 TO BAQ-CORRELATOR-LEN.
+      *---------------------------------------------------------------*
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   GET-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
            IF MODNAME IS EQUAL TO 'CSCRGET'
               MOVE 'CSCOGET' TO MODNAME
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
@@ -187,10 +208,19 @@
               DISPLAY TIMESTAMP " Error origin: " EM-ORIGIN
            END-IF
            DISPLAY TIMESTAMP " HTTP CODE: " BAQ-STATUS-CODE
-           MOVE BAQ-STATUS-CODE TO HTTPCODE OF OUT-BUFFER
+           MOVE BAQ-STATUS-CODE TO HTTPCODE OF OUT-BUFFER.
+       WRITE-OUTPUT-SEGMENT.
            ADD  +1 TO SEGNO
            MOVE SEGNO TO OUT-SEGNO
            CALL 'CBLTDLI' USING ISRT, IOPCB, OUT-BUFFER, MODNAME.
        MAINLINE-EXIT.
            GOBACK.
            EXIT.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==GET-INFO-OPER1==.
+
+       COPY BAQVALDP REPLACING ==VALIDATE-PARAGRAPH-NAME==
+           BY ==Validate-Request== ==FAIL-PARAGRAPH-NAME==
+           BY ==WRITE-OUTPUT-SEGMENT==.
