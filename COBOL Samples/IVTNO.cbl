@@ -0,0 +1,109 @@
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = IVTNO                                            *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IVTNO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Empdir-VSAM ASSIGN TO EMPDIR
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS EMPDIR-KEY OF EMPDIR-RECORD
+              FILE STATUS IS STATUS-CODE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Empdir-VSAM.
+           COPY EMPDIR SUPPRESS.
+       WORKING-STORAGE SECTION.
+      * DL/I FUNCTION CODES
+       77  GET-UNIQUE      PIC  X(4)  VALUE 'GU  '.
+       77  ISRT            PIC  X(4)  VALUE 'ISRT'.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01 STATUS-CODE                 PIC X(2).
+           88 NORMAL                  VALUE '00'.
+           88 NOTFOUND                VALUE '23'.
+
+      * Terminal input/output message layout this transaction was
+      * built for -- INPUT-MSG/OUTPUT-AREA.
+       COPY DFSIVTNO SUPPRESS.
+
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01  IOPCB.
+           02  LTERM-NAME      PIC  X(8).
+           02  IO-RESERVE-IMS  PIC  X(2).
+           02  IO-STATUS       PIC  X(2).
+           02  CURR-DATE       PIC  X(4).
+           02  CURR-TIME       PIC  X(4).
+           02  IN-MSN          PIC  X(4).
+           02  MODNAME         PIC  X(8).
+           02  USERID          PIC  X(8).
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION USING IOPCB.
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT Empdir-VSAM
+           IF NOT NORMAL
+              DISPLAY "ERROR: unable to open EMPDIR, status="
+                      STATUS-CODE
+              GOBACK
+           END-IF
+
+           CALL 'CBLTDLI' USING GET-UNIQUE, IOPCB, INPUT-MSG.
+
+           PERFORM LOOKUP-EMPLOYEE
+           PERFORM BUILD-OUTPUT-MESSAGE
+
+           CALL 'CBLTDLI' USING ISRT, IOPCB, OUTPUT-AREA.
+
+           CLOSE Empdir-VSAM.
+       MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * LOOKUP-EMPLOYEE - reads the employee directory keyed by the    *
+      * last/first name carried on the input message.                 *
+      *----------------------------------------------------------------*
+       LOOKUP-EMPLOYEE SECTION.
+           MOVE IN-LAST-NAME TO EMPDIR-LAST-NAME.
+           MOVE IN-FIRST-NAME TO EMPDIR-FIRST-NAME.
+           READ Empdir-VSAM KEY IS EMPDIR-KEY
+           .
+       LOOKUP-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * BUILD-OUTPUT-MESSAGE - echoes the request fields back to the   *
+      * terminal along with the extension/zip found (or a not-found   *
+      * message when no directory entry matches).                     *
+      *----------------------------------------------------------------*
+       BUILD-OUTPUT-MESSAGE SECTION.
+           MOVE IN-COMMAND TO OUT-COMMAND.
+           MOVE IN-LAST-NAME TO OUT-LAST-NAME.
+           MOVE IN-FIRST-NAME TO OUT-FIRST-NAME.
+
+           IF NORMAL
+              MOVE EMPDIR-EXTENSION TO OUT-EXTENSION
+              MOVE EMPDIR-ZIP-CODE TO OUT-ZIP-CODE
+              MOVE 'Lookup successful' TO OUT-MESSAGE
+           ELSE
+              MOVE SPACES TO OUT-EXTENSION
+              MOVE SPACES TO OUT-ZIP-CODE
+              MOVE 'Employee not found' TO OUT-MESSAGE
+           END-IF
+           .
+       BUILD-OUTPUT-MESSAGE-EXIT.
+           EXIT.
