@@ -0,0 +1,190 @@
+       CBL CICS('COBOL3') APOST
+      ******************************************************************
+      *                                                                *
+      * MODULE NAME = PARTMSTR                                         *
+      *                                                                *
+      * DESCRIPTIVE NAME = Parts Master Maintenance                    *
+      *                                                                *
+      * FUNCTION =                                                     *
+      *      Adds, updates and inquires against the parts-master VSAM  *
+      *      file keyed by PART-PREFIX+PART-NUMBER (see PART.cbl),     *
+      *      following the same request/response commarea style as    *
+      *      DFH0XVDS's catalog handling.                              *
+      *                                                                *
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = PARTMSTR                                         *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTMSTR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+       01  WORKFIELDS.
+           03 WS-RESPONSE-CODE         PIC S9(8) COMP.
+
+      * Constants
+       01 WS-FILENAME                  PIC X(8)  VALUE 'PARTFILE'.
+
+      * Record area used for CICS file I/O against the parts file
+       COPY PART.
+
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           COPY PARTCP1.
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      * If NO commarea received issue an ABEND
+           IF EIBCALEN IS EQUAL TO ZERO
+               EXEC CICS ABEND ABCODE('EXPA') NODUMP END-EXEC
+           END-IF
+
+           MOVE '00' TO CA-RETURN-CODE
+           MOVE SPACES TO CA-RESPONSE-MESSAGE
+
+           MOVE FUNCTION UPPER-CASE(CA-REQUEST-ID) TO CA-REQUEST-ID
+
+           EVALUATE CA-REQUEST-ID
+               WHEN '01ADD'
+                   PERFORM PART-ADD
+               WHEN '01UPD'
+                   PERFORM PART-UPDATE
+               WHEN '01INQ'
+                   PERFORM PART-INQUIRE
+               WHEN OTHER
+                   PERFORM REQUEST-NOT-RECOGNISED
+           END-EVALUATE
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *================================================================*
+      * Procedure to add a new part to the parts master file           *
+      *================================================================*
+        PART-ADD.
+           MOVE CA-PART-PREFIX TO PART-PREFIX OF PART-REC
+           MOVE CA-PART-NUMBER TO PART-NUMBER OF PART-REC
+           MOVE CA-PART-DESCRIPTION TO
+                                 PART-DESCRIPTION OF PART-REC
+           MOVE CA-PART-QTY-ON-HAND TO
+                                 PART-QTY-ON-HAND OF PART-REC
+           MOVE CA-PART-UNIT-COST TO PART-UNIT-COST OF PART-REC
+
+           EXEC CICS WRITE FILE(WS-FILENAME)
+                           FROM(PART-REC)
+                           RIDFLD(PART-KEY OF PART-REC)
+                           RESP(WS-RESPONSE-CODE)
+           END-EXEC
+
+           EVALUATE WS-RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'PART ADDED' TO CA-RESPONSE-MESSAGE
+               WHEN DFHRESP(DUPREC)
+                   MOVE 20 TO CA-RETURN-CODE
+                   MOVE 'PART ALREADY EXISTS' TO CA-RESPONSE-MESSAGE
+               WHEN OTHER
+                   MOVE 21 TO CA-RETURN-CODE
+                   MOVE 'ERROR ADDING PART' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE.
+
+      *================================================================*
+      * Procedure to update an existing part on the parts master file  *
+      *================================================================*
+        PART-UPDATE.
+           MOVE CA-PART-PREFIX TO PART-PREFIX OF PART-REC
+           MOVE CA-PART-NUMBER TO PART-NUMBER OF PART-REC
+
+           EXEC CICS READ FILE(WS-FILENAME)
+                          UPDATE
+                          INTO(PART-REC)
+                          RIDFLD(PART-KEY OF PART-REC)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+
+           EVALUATE WS-RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE CA-PART-DESCRIPTION TO
+                                     PART-DESCRIPTION OF PART-REC
+                   MOVE CA-PART-QTY-ON-HAND TO
+                                     PART-QTY-ON-HAND OF PART-REC
+                   MOVE CA-PART-UNIT-COST TO
+                                     PART-UNIT-COST OF PART-REC
+
+                   EXEC CICS REWRITE FILE(WS-FILENAME)
+                                     FROM(PART-REC)
+                                     RESP(WS-RESPONSE-CODE)
+                   END-EXEC
+
+                   IF WS-RESPONSE-CODE EQUAL DFHRESP(NORMAL)
+                       MOVE 'PART UPDATED' TO CA-RESPONSE-MESSAGE
+                   ELSE
+                       MOVE 22 TO CA-RETURN-CODE
+                       MOVE 'ERROR UPDATING PART' TO
+                                              CA-RESPONSE-MESSAGE
+                   END-IF
+               WHEN DFHRESP(NOTFND)
+                   MOVE 20 TO CA-RETURN-CODE
+                   MOVE 'PART NOT FOUND' TO CA-RESPONSE-MESSAGE
+               WHEN OTHER
+                   MOVE 21 TO CA-RETURN-CODE
+                   MOVE 'ERROR READING PART' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE.
+
+      *================================================================*
+      * Procedure to inquire on a part from the parts master file      *
+      *================================================================*
+        PART-INQUIRE.
+           MOVE CA-PART-PREFIX TO PART-PREFIX OF PART-REC
+           MOVE CA-PART-NUMBER TO PART-NUMBER OF PART-REC
+
+           EXEC CICS READ FILE(WS-FILENAME)
+                          INTO(PART-REC)
+                          RIDFLD(PART-KEY OF PART-REC)
+                          RESP(WS-RESPONSE-CODE)
+           END-EXEC
+
+           EVALUATE WS-RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE PART-PREFIX OF PART-REC TO CA-RESP-PREFIX
+                   MOVE PART-NUMBER OF PART-REC TO CA-RESP-NUMBER
+                   MOVE PART-DESCRIPTION OF PART-REC TO
+                                            CA-RESP-DESCRIPTION
+                   MOVE PART-QTY-ON-HAND OF PART-REC TO
+                                            CA-RESP-QTY-ON-HAND
+                   MOVE PART-UNIT-COST OF PART-REC TO
+                                            CA-RESP-UNIT-COST
+                   MOVE 'PART FOUND' TO CA-RESPONSE-MESSAGE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 20 TO CA-RETURN-CODE
+                   MOVE 'PART NOT FOUND' TO CA-RESPONSE-MESSAGE
+               WHEN OTHER
+                   MOVE 21 TO CA-RETURN-CODE
+                   MOVE 'ERROR READING PART' TO CA-RESPONSE-MESSAGE
+           END-EVALUATE.
+
+      *================================================================*
+      * Procedure to handle unknown requests                           *
+      *================================================================*
+        REQUEST-NOT-RECOGNISED.
+           MOVE '99' TO CA-RETURN-CODE
+           MOVE 'OPERATION UNKNOWN' TO CA-RESPONSE-MESSAGE.
