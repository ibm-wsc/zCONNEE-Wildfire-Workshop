@@ -8,7 +8,25 @@
        PROGRAM-ID. GETAPI.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * AuditA-Log is the same sequential before/after-image trail
+      * ATSFILEA writes on every PUT/POST/DELETE. When the caller
+      * supplies an as-of date, this is scanned instead of calling
+      * z/OS Connect, to reconstruct the record as it stood back then.
+           SELECT AuditA-Log ASSIGN TO AUDITA
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS-CODE.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AuditA-Log.
+       01  AUDIT-RECORD.
+               05  AUDIT-TIMESTAMP      PIC X(14).
+               05  AUDIT-VERB           PIC X(01).
+               05  AUDIT-BEFORE-IMAGE   PIC X(104).
+               05  AUDIT-AFTER-IMAGE    PIC X(104).
+
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Common defintions                                              *
@@ -42,6 +60,51 @@
        01 EIBRESP2                    PIC X(8).
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
 
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
+
+      * Correlation ID built from the program name and the timestamp
+      * of this call, so this WOLA hop can be tied back to the
+      * IMS/CICS/z/Connect hops of the same logical transaction in
+      * the server logs. Generated once, before the retry loop, so
+      * every retry of one logical call keeps the same correlator.
+       01 WS-CORR-PROGID              PIC X(8)  VALUE 'GETAPI'.
+       01 WS-CORR-TIMESTAMP           PIC 9(14).
+       01 WS-CORRELATION-ID           PIC X(22).
+
+      * AuditA-Log browse controls and the reconstructed as-of-date
+      * snapshot, used only when the caller passes an as-of date.
+       01 AUDIT-STATUS-CODE           PIC X(2).
+           88 AUDIT-NORMAL            VALUE '00'.
+       01 WS-AUDIT-EOF-SW             PIC X(01) VALUE 'N'.
+           88 AUDIT-EOF               VALUE 'Y'.
+       01 WS-AS-OF-FOUND-SW           PIC X(01) VALUE 'N'.
+           88 AS-OF-RECORD-FOUND      VALUE 'Y'.
+
+      * Holds the after-image of the last audit record on file for
+      * the requested NUMB with a timestamp not later than the
+      * requested as-of date -- i.e. the record as it stood at that
+      * moment. Its layout lines up field-for-field with FileA-record
+      * in ATSFILEA (the audit images do not carry AMOUNT-NUMERIC).
+      * A hard DELETE writes an all-SPACES after-image, so an image
+      * of all SPACES here means the record no longer existed as of
+      * the requested date.
+       01 WS-AS-OF-IMAGE               PIC X(104).
+       01 WS-AS-OF-FIELDS REDEFINES WS-AS-OF-IMAGE.
+           05 AS-OF-STAT               PIC X.
+               88 AS-OF-DELETED        VALUE 'D'.
+           05 AS-OF-NUMB               PIC X(6).
+           05 AS-OF-NAME               PIC X(20).
+           05 AS-OF-ADDRX              PIC X(20).
+           05 AS-OF-PHONE              PIC X(8).
+           05 AS-OF-DATEX              PIC X(8).
+           05 AS-OF-AMOUNT             PIC X(8).
+           05 AS-OF-COMMENT            PIC X(9).
+           05 AS-OF-LAST-UPD-DATE      PIC X(8).
+           05 AS-OF-LAST-UPD-TIME      PIC X(8).
+           05 AS-OF-LAST-UPD-USERID    PIC X(8).
+
       *----------------------------------------------------------------*
 
       ******************************************************************
@@ -52,7 +115,12 @@
             05 PARM-LENGTH   PIC S9(4) COMP.
             05 PARM-DATA.
                10 employee   PIC X(6).
-               10 filler     PIC X(250).
+      * AS-OF-DATE is optional. When supplied (format YYYYMMDDHHMMSS,
+      * the same layout AUDIT-TIMESTAMP is stamped in), GETAPI
+      * reconstructs the record from AuditA-Log instead of calling
+      * z/OS Connect. Left SPACES/LOW-VALUES for a normal current GET.
+               10 as-of-date PIC X(14).
+               10 filler     PIC X(236).
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
@@ -64,6 +132,21 @@
       *----------------------------------------------------------------*
       * Common code                                                    *
       *----------------------------------------------------------------*
+           IF as-of-date OF PARM-DATA = SPACES
+              OR as-of-date OF PARM-DATA = LOW-VALUES
+              PERFORM GET-CURRENT-SNAPSHOT
+           ELSE
+              PERFORM GET-AS-OF-SNAPSHOT
+           END-IF.
+
+       MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * GET-CURRENT-SNAPSHOT - the original GETAPI behaviour: looks    *
+      * up the employee's current row through z/OS Connect.            *
+      *----------------------------------------------------------------*
+       GET-CURRENT-SNAPSHOT SECTION.
       * initialize working storage variables
            INITIALIZE GET-REQUEST.
            INITIALIZE GET-RESPONSE.
@@ -86,19 +169,26 @@
            SET BAQ-RESPONSE-PTR TO ADDRESS OF GET-RESPONSE.
            MOVE LENGTH OF GET-RESPONSE TO BAQ-RESPONSE-LEN.
 
+      *---------------------------------------------------------------*
+      * Build the correlation ID for this call                        *
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CORR-TIMESTAMP.
+           MOVE WS-CORR-PROGID TO WS-CORRELATION-ID(1:8).
+           MOVE WS-CORR-TIMESTAMP TO WS-CORRELATION-ID(9:14).
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR.
+           MOVE 22 TO BAQ-CORRELATOR-LEN.
+
       *---------------------------------------------------------------*
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   GET-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
       * API call is successful.
 
@@ -146,7 +236,101 @@
               END-EVALUATE
               DISPLAY "Error origin:" EM-ORIGIN
            END-IF.
-
-       MAINLINE-EXIT.
            MOVE BAQ-STATUS-CODE to RETURN-CODE.
-           GOBACK.
+       GET-CURRENT-SNAPSHOT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * GET-AS-OF-SNAPSHOT - reconstructs the employee's FileA fields  *
+      * as they stood at as-of-date by scanning AuditA-Log for the     *
+      * last audit record on or before that timestamp for this NUMB,   *
+      * and reporting its after-image. A NUMB can appear keyed by      *
+      * either image (a POST's before-image is SPACES, a hard          *
+      * DELETE's after-image is SPACES), so both are checked.          *
+      *----------------------------------------------------------------*
+       GET-AS-OF-SNAPSHOT SECTION.
+           OPEN INPUT AuditA-Log
+           IF NOT AUDIT-NORMAL
+              DISPLAY "ERROR: unable to open AUDITA, status="
+                      AUDIT-STATUS-CODE
+              MOVE 16 TO RETURN-CODE
+              GO TO GET-AS-OF-SNAPSHOT-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-AS-OF-FOUND-SW
+           PERFORM READ-NEXT-AUDIT-RECORD
+           PERFORM SCAN-AUDIT-RECORD
+               UNTIL AUDIT-EOF
+
+           CLOSE AuditA-Log
+
+           IF AS-OF-RECORD-FOUND
+              IF WS-AS-OF-IMAGE = SPACES
+                 DISPLAY "EmployeeNumber: " employee OF PARM-DATA
+                 DISPLAY "AS OF:          " as-of-date OF PARM-DATA
+                 DISPLAY "STATUS:         Record no longer existed "
+                         "as of this date"
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 DISPLAY "EmployeeNumber: " AS-OF-NUMB
+                 DISPLAY "EmployeeName:   " AS-OF-NAME
+                 DISPLAY "Address:        " AS-OF-ADDRX
+                 DISPLAY "Phone:          " AS-OF-PHONE
+                 DISPLAY "Date:           " AS-OF-DATEX
+                 DISPLAY "Amount:         " AS-OF-AMOUNT
+                 DISPLAY "AS OF:          " as-of-date OF PARM-DATA
+                 IF AS-OF-DELETED
+                    DISPLAY "STATUS:         Record was deleted "
+                            "(soft) as of this date"
+                 ELSE
+                    DISPLAY "STATUS:         Record found"
+                 END-IF
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           ELSE
+              DISPLAY "No FileA history found for employee "
+                      employee OF PARM-DATA " as of "
+                      as-of-date OF PARM-DATA
+              MOVE 4 TO RETURN-CODE
+           END-IF.
+       GET-AS-OF-SNAPSHOT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * READ-NEXT-AUDIT-RECORD - browses forward through AuditA-Log,   *
+      * setting the end-of-file switch when there is nothing left to   *
+      * scan.                                                          *
+      *----------------------------------------------------------------*
+       READ-NEXT-AUDIT-RECORD SECTION.
+           READ AuditA-Log
+              AT END
+                 MOVE 'Y' TO WS-AUDIT-EOF-SW
+           END-READ
+           .
+       READ-NEXT-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SCAN-AUDIT-RECORD - if the audit record currently held keys    *
+      * to the requested NUMB and was written on or before the         *
+      * requested as-of date, remembers its after-image as the best    *
+      * match so far (the log is written in ascending timestamp        *
+      * order, so the last match found is the most recent one as of    *
+      * that date), then advances to the next record.                  *
+      *----------------------------------------------------------------*
+       SCAN-AUDIT-RECORD SECTION.
+           IF (AUDIT-BEFORE-IMAGE(2:6) = employee OF PARM-DATA
+                 OR AUDIT-AFTER-IMAGE(2:6) = employee OF PARM-DATA)
+              AND AUDIT-TIMESTAMP NOT > as-of-date OF PARM-DATA
+              MOVE AUDIT-AFTER-IMAGE TO WS-AS-OF-IMAGE
+              MOVE 'Y' TO WS-AS-OF-FOUND-SW
+           END-IF
+
+           PERFORM READ-NEXT-AUDIT-RECORD
+           .
+       SCAN-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==GET-INFO-OPER1==.
