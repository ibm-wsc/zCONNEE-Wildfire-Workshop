@@ -20,13 +20,33 @@
           05 Current-Date       PIC X(8).
           05 Current-Time       PIC X(8).
           05 EIBRespCode        PIC S9(8) COMP.
-           COPY CSCCREQ .
-           COPY CSCCRESP.
+          05 WS-PROBLOG-SEQ     PIC 9(06) VALUE 0.
+          05 WS-FILE-OP-NAME    PIC X(20) VALUE SPACES.
+          05 WS-VALIDATION-SW   PIC X(01) VALUE 'Y'.
+             88 VALID-REQUEST          VALUE 'Y'.
+          05 WS-SOFT-DELETE-ENV PIC X(08) VALUE SPACES.
+          05 WS-SOFT-DELETE-SW  PIC X(01) VALUE 'N'.
+             88 SOFT-DELETE-MODE       VALUE 'Y'.
+          05 WS-LIST-MORE-SW    PIC X(01) VALUE 'Y'.
+             88 LIST-MORE-RECORDS      VALUE 'Y'.
+             88 LIST-DONE              VALUE 'N'.
+          05 WS-LIST-NUMB-PREFIX     PIC X(06) VALUE SPACES.
+          05 WS-LIST-NUMB-PREFIX-LEN PIC 9(02) COMP VALUE 0.
+          05 WS-LIST-NAME-PREFIX     PIC X(20) VALUE SPACES.
+          05 WS-LIST-NAME-PREFIX-LEN PIC 9(02) COMP VALUE 0.
+       COPY PROBLOG SUPPRESS.
+       COPY CSCCREQ .
+       COPY CSCCRESP.
 
        PROCEDURE DIVISION.
        MAIN-PROCESSING SECTION.
            INITIALIZE Request-Container.
            INITIALIZE Response-Container.
+           DISPLAY "ATSFILEASOFTDEL" UPON ENVIRONMENT-NAME
+           ACCEPT WS-SOFT-DELETE-ENV FROM ENVIRONMENT-VALUE
+           IF WS-SOFT-DELETE-ENV(1:1) = 'Y' THEN
+             MOVE 'Y' TO WS-SOFT-DELETE-SW
+           END-IF
       *  Save current CICS userid
            EXEC CICS ASSIGN USERID(USERID of Response-Container)
                             END-EXEC.
@@ -152,24 +172,76 @@
            MOVE NUMB OF Request-Container to NUMB of Response-Container.
            MOVE ACTION OF Request-Container to
                                            ACTION of Response-Container.
+           PERFORM Validate-Request.
+           IF NOT VALID-REQUEST
+             MOVE RESULTS-MESSAGE OF Response-Container TO
+                                        Message-to-Write
+             PERFORM Write-to-CSMT-Queue
+             GO TO Put-Response-Container
+           END-IF.
+
            EVALUATE ACTION of Request-Container
 
               WHEN 'D'
-                EXEC CICS DELETE FILE('FILEA')
-                            KEYLENGTH(LENGTH OF NUMB
-                                      OF Request-Container)
-                            RIDFLD(NUMB OF Request-Container)
-                            RESP(CEIBRESP)
-                            RESP2(CEIBRESP2)
-                            END-EXEC
-                If CEIBRESP NOT = DFHRESP(NORMAL)
-                  Move 'Error deleting record ' to Message-to-Write
-                  Perform Write-to-CSMT-Queue
-                End-If
-                MOVE CORRESPONDING FileA-Area of Request-Container to
-                       FileA-Area of Response-Container
+                IF SOFT-DELETE-MODE
+                  EXEC CICS READ FILE('FILEA') INTO(FileA-Area of
+                                     Response-Container)
+                              LENGTH(LENGTH OF FileA-Area
+                                  OF Response-Container)
+                              UPDATE
+                              RIDFLD(NUMB OF Request-Container)
+                              RESP(CEIBRESP)
+                              RESP2(CEIBRESP2)
+                              END-EXEC
+                  If CEIBRESP NOT = DFHRESP(NORMAL)
+                    MOVE 'soft delete read' TO WS-FILE-OP-NAME
+                    PERFORM Format-File-Error-Message
+                    Perform Write-to-CSMT-Queue
+                  End-If
+                  MOVE 'D' TO stat OF FileA-Area of Response-Container
+                  PERFORM Get-and-Format-Current-Time
+                  MOVE Current-Date TO LAST-UPD-DATE OF FileA-Area
+                                             OF Response-Container
+                  MOVE Current-Time TO LAST-UPD-TIME OF FileA-Area
+                                             OF Response-Container
+                  MOVE USERID OF Response-Container TO
+                       LAST-UPD-USERID OF FileA-Area
+                                             OF Response-Container
+                  COMPUTE AMOUNT-NUMERIC OF FileA-Area
+                                            OF Response-Container =
+                          FUNCTION NUMVAL-C(amount OF FileA-Area
+                                             OF Response-Container)
+                  EXEC CICS REWRITE FILE('FILEA')
+                              FROM(FileA-Area of Response-Container)
+                              LENGTH(LENGTH OF FileA-Area
+                                       of Response-Container)
+                              RESP(CEIBRESP)
+                              RESP2(CEIBRESP2)
+                              END-EXEC
+                  If CEIBRESP NOT = DFHRESP(NORMAL)
+                    MOVE 'soft delete rewrite' TO WS-FILE-OP-NAME
+                    PERFORM Format-File-Error-Message
+                    Perform Write-to-CSMT-Queue
+                  End-If
+                ELSE
+                  EXEC CICS DELETE FILE('FILEA')
+                              KEYLENGTH(LENGTH OF NUMB
+                                        OF Request-Container)
+                              RIDFLD(NUMB OF Request-Container)
+                              RESP(CEIBRESP)
+                              RESP2(CEIBRESP2)
+                              END-EXEC
+                  If CEIBRESP NOT = DFHRESP(NORMAL)
+                    MOVE 'delete' TO WS-FILE-OP-NAME
+                    PERFORM Format-File-Error-Message
+                    Perform Write-to-CSMT-Queue
+                  End-If
+                  MOVE CORRESPONDING FileA-Area of Request-Container
+                         to FileA-Area of Response-Container
+                END-IF
 
               WHEN 'I'
+                PERFORM Stamp-Last-Updated
                 EXEC CICS WRITE FILE('FILEA')
                             FROM(FileA-Area of Request-Container)
                             LENGTH(LENGTH OF FileA-Area
@@ -179,7 +251,8 @@
                             RESP2(CEIBRESP2)
                             END-EXEC
                 If CEIBRESP NOT = DFHRESP(NORMAL)
-                  Move 'Error deleting record ' to Message-to-Write
+                  MOVE 'insert' TO WS-FILE-OP-NAME
+                  PERFORM Format-File-Error-Message
                   Perform Write-to-CSMT-Queue
                 End-If
                 MOVE CORRESPONDING FileA-Area of Request-Container to
@@ -196,10 +269,11 @@
                             RESP2(CEIBRESP2)
                             END-EXEC
                 If CEIBRESP NOT = DFHRESP(NORMAL)
-                  Move 'Error reading a record for update ' to
-                            Message-to-Write
+                  MOVE 'update read' TO WS-FILE-OP-NAME
+                  PERFORM Format-File-Error-Message
                   Perform Write-to-CSMT-Queue
                 End-If
+                PERFORM Stamp-Last-Updated
                 EXEC CICS REWRITE FILE('FILEA')
                             FROM(FileA-Area of Request-Container)
                             LENGTH(LENGTH OF FileA-Area
@@ -208,12 +282,16 @@
                             RESP2(CEIBRESP2)
                             END-EXEC
                 If CEIBRESP NOT = DFHRESP(NORMAL)
-                  Move 'Error rewriting record ' to Message-to-Write
+                  MOVE 'update rewrite' TO WS-FILE-OP-NAME
+                  PERFORM Format-File-Error-Message
                   Perform Write-to-CSMT-Queue
                 End-If
                 MOVE CORRESPONDING FileA-Area of Request-Container to
                        FileA-Area of Response-Container
 
+              WHEN 'L'
+                PERFORM List-Records
+
            WHEN OTHER
                 EXEC CICS READ FILE('FILEA') INTO(FileA-Area
                                    OF Response-Container)
@@ -224,12 +302,13 @@
                             RESP2(CEIBRESP2)
                             END-EXEC
                If CEIBRESP NOT = DFHRESP(NORMAL)
-                 Move 'Error reading record '
-                   to Message-to-Write
+                 MOVE 'read' TO WS-FILE-OP-NAME
+                 PERFORM Format-File-Error-Message
                  Perform Write-to-CSMT-Queue
                End-If
            END-EVALUATE.
 
+       Put-Response-Container.
       *  Put response container into channel
            EXEC CICS PUT CONTAINER(Container-Name)
                             FROM(Response-Container)
@@ -262,6 +341,246 @@
                LENGTH(LENGTH OF CSMT-Output-Area)
                RESP(EIBRespCode)
                END-EXEC.
+           PERFORM Write-Problem-Log-Record.
+
+      *  Write-Problem-Log-Record - records the same failure as a
+      *  structured entry in the shared PROBLOG VSAM file, so ops can
+      *  query failures across CSCVINC/LOANCICS/LOANAPIR/TRADERBL by
+      *  program, date, or error code instead of grep-ing CSMT text.
+       Write-Problem-Log-Record.
+           ADD 1 TO WS-PROBLOG-SEQ.
+           MOVE Current-Date TO PROBLOG-TIMESTAMP(1:8).
+           MOVE Current-Time TO PROBLOG-TIMESTAMP(9:8).
+           MOVE WS-PROBLOG-SEQ TO PROBLOG-SEQUENCE.
+           MOVE EIBTASKN TO PROBLOG-TASKNUM.
+           MOVE 'CSCVINC' TO PROBLOG-PROGRAM-NAME.
+           MOVE USERID OF Response-Container TO PROBLOG-USERID.
+           MOVE EIBRespCode TO PROBLOG-ERROR-CODE.
+           MOVE Message-to-Write TO PROBLOG-DETAIL.
+           EXEC CICS WRITE FILE('PROBLOG')
+               FROM(PROBLOG-RECORD)
+               LENGTH(LENGTH OF PROBLOG-RECORD)
+               RIDFLD(PROBLOG-KEY)
+               RESP(EIBRespCode)
+               END-EXEC.
+       Write-Problem-Log-Record-Exit.
+           EXIT.
+
+      *  List-Records - browses FILEA for a partial NUMB or NAME
+      *  prefix, returning up to the table capacity of matching
+      *  entries. A NUMB prefix is browsed key-order from that point
+      *  and the browse stops as soon as a key no longer matches
+      *  (FILEA's key is NUMB, so nothing past that point can match
+      *  either); a NAME prefix has no key to seek on, so it is found
+      *  by scanning every record from the top of the file, skipping
+      *  non-matches, until the table fills or the file is exhausted.
+      *  When neither is supplied, every record is returned in NUMB
+      *  order, as before.
+       List-Records.
+           MOVE 0 TO list-entry-count OF Response-Container.
+           MOVE 'Y' TO WS-LIST-MORE-SW.
+           MOVE SPACES TO WS-LIST-NAME-PREFIX.
+           MOVE 0 TO WS-LIST-NAME-PREFIX-LEN.
+           MOVE SPACES TO WS-LIST-NUMB-PREFIX.
+           MOVE 0 TO WS-LIST-NUMB-PREFIX-LEN.
+           IF name OF FileA-Area OF Request-Container NOT EQUAL SPACES
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                           name OF FileA-Area OF Request-Container))
+                                        TO WS-LIST-NAME-PREFIX-LEN
+             MOVE name OF FileA-Area OF Request-Container
+                           (1:WS-LIST-NAME-PREFIX-LEN)
+                                        TO WS-LIST-NAME-PREFIX
+             MOVE LOW-VALUES TO NUMB OF Request-Container
+           ELSE
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(
+                           NUMB OF Request-Container))
+                                        TO WS-LIST-NUMB-PREFIX-LEN
+             IF WS-LIST-NUMB-PREFIX-LEN > 0
+               MOVE NUMB OF Request-Container
+                           (1:WS-LIST-NUMB-PREFIX-LEN)
+                                        TO WS-LIST-NUMB-PREFIX
+             END-IF
+           END-IF.
+           EXEC CICS STARTBR FILE('FILEA')
+                       RIDFLD(NUMB OF Request-Container)
+                       GTEQ
+                       RESP(CEIBRESP)
+                       RESP2(CEIBRESP2)
+                       END-EXEC.
+           EVALUATE CEIBRESP
+             WHEN DFHRESP(NORMAL)
+               CONTINUE
+             WHEN DFHRESP(NOTFND)
+               MOVE 'N' TO WS-LIST-MORE-SW
+             WHEN OTHER
+               MOVE 'N' TO WS-LIST-MORE-SW
+               MOVE 'browse start' TO WS-FILE-OP-NAME
+               PERFORM Format-File-Error-Message
+               Perform Write-to-CSMT-Queue
+           END-EVALUATE.
+           PERFORM List-Read-Next
+             UNTIL LIST-DONE
+                OR list-entry-count OF Response-Container
+                                            IS EQUAL TO 10.
+           EXEC CICS ENDBR FILE('FILEA')
+                       RESP(CEIBRESP)
+                       RESP2(CEIBRESP2)
+                       END-EXEC.
+       List-Records-Exit.
+           EXIT.
+
+       List-Read-Next.
+           EXEC CICS READNEXT FILE('FILEA')
+                       INTO(list-entry
+                                (list-entry-count OF
+                                 Response-Container + 1))
+                       LENGTH(LENGTH OF list-entry
+                                (list-entry-count OF
+                                 Response-Container + 1))
+                       RIDFLD(NUMB OF Request-Container)
+                       RESP(CEIBRESP)
+                       RESP2(CEIBRESP2)
+                       END-EXEC.
+           IF CEIBRESP = DFHRESP(ENDFILE)
+             MOVE 'N' TO WS-LIST-MORE-SW
+           ELSE IF CEIBRESP NOT = DFHRESP(NORMAL)
+             MOVE 'N' TO WS-LIST-MORE-SW
+             MOVE 'browse read' TO WS-FILE-OP-NAME
+             PERFORM Format-File-Error-Message
+             Perform Write-to-CSMT-Queue
+           ELSE
+             IF WS-LIST-NAME-PREFIX-LEN > 0
+               IF name OF list-entry(list-entry-count OF
+                            Response-Container + 1)
+                            (1:WS-LIST-NAME-PREFIX-LEN)
+                                        NOT EQUAL WS-LIST-NAME-PREFIX
+                 CONTINUE
+               ELSE
+                 ADD 1 TO list-entry-count OF Response-Container
+               END-IF
+             ELSE
+               IF WS-LIST-NUMB-PREFIX-LEN > 0 AND
+                  NUMB OF list-entry(list-entry-count OF
+                            Response-Container + 1)
+                            (1:WS-LIST-NUMB-PREFIX-LEN)
+                                        NOT EQUAL WS-LIST-NUMB-PREFIX
+                 MOVE 'N' TO WS-LIST-MORE-SW
+               ELSE
+                 ADD 1 TO list-entry-count OF Response-Container
+               END-IF
+             END-IF
+           END-IF.
+       List-Read-Next-Exit.
+           EXIT.
+
+      *  Validate-Request - rejects a malformed or empty NUMB before
+      *  any FILEA I/O is attempted, instead of letting CICS surface
+      *  whatever RIDFLD error comes back. NUMB is allowed to be
+      *  blank only on a list/browse request, where it simply means
+      *  "start at the beginning of the file".
+       Validate-Request.
+           MOVE 'Y' TO WS-VALIDATION-SW.
+           IF ACTION OF Request-Container NOT EQUAL 'L'
+             IF NUMB OF Request-Container EQUAL SPACES
+                                        OR LOW-VALUES
+               MOVE 'N' TO WS-VALIDATION-SW
+               MOVE 'Validation error: NUMB is required' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+             END-IF
+           END-IF.
+       Validate-Request-Exit.
+           EXIT.
+
+      *  Format-File-Error-Message - builds an accurate Message-to-
+      *  Write for a failed FILEA I/O, naming both the operation
+      *  (set into WS-FILE-OP-NAME by the caller) and the specific
+      *  response code, instead of a one-size-fits-all string.
+       Format-File-Error-Message.
+           EVALUATE CEIBRESP
+      *  FILEA closed, or closed and disabled, at the access-method
+      *  level -- distinct from a record-level problem, so the caller
+      *  gets a status telling it to retry rather than being lumped
+      *  in with an ordinary data error.
+             WHEN DFHRESP(NOTOPEN)
+               MOVE 'FILEA is currently unavailable, try again' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: FILEA is not open'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN DFHRESP(DISABLED)
+               MOVE 'FILEA is currently unavailable, try again' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: FILEA is disabled'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN DFHRESP(DUPREC)
+               MOVE 'duplicate record' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: duplicate record'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN DFHRESP(DUPKEY)
+               MOVE 'duplicate key' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: duplicate key'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN DFHRESP(NOTFND)
+               MOVE 'record not found' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: record not found'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN DFHRESP(NOSPACE)
+               MOVE 'FILEA is out of space' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: file out of space'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN DFHRESP(LENGERR)
+               MOVE 'record length error' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed: record length error'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+             WHEN OTHER
+               MOVE 'unexpected error, try again' TO
+                                        RESULTS-MESSAGE of
+                                        Response-Container
+               STRING WS-FILE-OP-NAME DELIMITED BY SPACE
+                      ' failed with unexpected response code'
+                          DELIMITED BY SIZE
+                   INTO Message-to-Write END-STRING
+           END-EVALUATE.
+       Format-File-Error-Message-Exit.
+           EXIT.
+
+       Stamp-Last-Updated.
+           PERFORM Get-and-Format-Current-Time.
+           MOVE Current-Date TO LAST-UPD-DATE OF FileA-Area
+                                             OF Request-Container.
+           MOVE Current-Time TO LAST-UPD-TIME OF FileA-Area
+                                             OF Request-Container.
+           MOVE USERID OF Response-Container TO
+                LAST-UPD-USERID OF FileA-Area OF Request-Container.
+           COMPUTE AMOUNT-NUMERIC OF FileA-Area OF Request-Container =
+                   FUNCTION NUMVAL-C(amount OF FileA-Area
+                                              OF Request-Container).
 
        Get-and-Format-Current-Time.
            EXEC CICS ASKTIME ABSTIME(Abs-Time) END-EXEC.
