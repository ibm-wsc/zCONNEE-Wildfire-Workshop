@@ -120,6 +120,36 @@
              03 MSGAA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MSGAI  PIC X(60).
+           02  SCHED1L    COMP  PIC  S9(4).
+           02  SCHED1F    PICTURE X.
+           02  FILLER REDEFINES SCHED1F.
+             03 SCHED1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SCHED1I  PIC X(60).
+           02  SCHED2L    COMP  PIC  S9(4).
+           02  SCHED2F    PICTURE X.
+           02  FILLER REDEFINES SCHED2F.
+             03 SCHED2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SCHED2I  PIC X(60).
+           02  SCHED3L    COMP  PIC  S9(4).
+           02  SCHED3F    PICTURE X.
+           02  FILLER REDEFINES SCHED3F.
+             03 SCHED3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SCHED3I  PIC X(60).
+           02  SCHED4L    COMP  PIC  S9(4).
+           02  SCHED4F    PICTURE X.
+           02  FILLER REDEFINES SCHED4F.
+             03 SCHED4A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SCHED4I  PIC X(60).
+           02  SCHED5L    COMP  PIC  S9(4).
+           02  SCHED5F    PICTURE X.
+           02  FILLER REDEFINES SCHED5F.
+             03 SCHED5A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SCHED5I  PIC X(60).
        01  MINIMAPO REDEFINES MINIMAPI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -202,3 +232,23 @@
            02  MSGAC    PICTURE X.
            02  MSGAH    PICTURE X.
            02  MSGAO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  SCHED1C    PICTURE X.
+           02  SCHED1H    PICTURE X.
+           02  SCHED1O  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  SCHED2C    PICTURE X.
+           02  SCHED2H    PICTURE X.
+           02  SCHED2O  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  SCHED3C    PICTURE X.
+           02  SCHED3H    PICTURE X.
+           02  SCHED3O  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  SCHED4C    PICTURE X.
+           02  SCHED4H    PICTURE X.
+           02  SCHED4O  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  SCHED5C    PICTURE X.
+           02  SCHED5H    PICTURE X.
+           02  SCHED5O  PIC X(60).
