@@ -0,0 +1,82 @@
+      *****************************************************************
+      *    MINICICS                                                   *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MINICICS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY LOANCOMM SUPPRESS.
+       COPY LNPOLICY SUPPRESS.
+       01 WS-RESP                     PIC S9(8) COMP VALUE 0.
+       01 WS-MAX-LOAN-AMOUNT          PIC 9(18) VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA                   PIC X(725).
+
+       PROCEDURE DIVISION.
+
+      ***********************************************************
+      * Main Program loop starts here....                       *
+      ***********************************************************
+
+       MAIN-PROCESS SECTION.
+
+           MOVE DFHCOMMAREA TO COMMAREA-BUFFER.
+
+           MOVE 'DEFAULT' TO LNPOLICY-TIER.
+           EXEC CICS READ FILE('LNPOLICY')
+                INTO(LNPOLICY-RECORD)
+                RIDFLD(LNPOLICY-KEY)
+                RESP(WS-RESP)
+                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+      *---------------------------------------------------------*
+      * The policy file is unavailable or the tier is missing -- *
+      * fall back to a conservative, safe default rather than    *
+      * refusing to underwrite at all.                            *
+      *---------------------------------------------------------*
+              MOVE 600 TO LNPOLICY-MIN-CREDIT-SCORE
+              MOVE 40  TO LNPOLICY-MAX-LTI-PERCENT
+              MOVE 18  TO LNPOLICY-MIN-AGE
+              MOVE 75  TO LNPOLICY-MAX-AGE
+           END-IF.
+
+           COMPUTE WS-MAX-LOAN-AMOUNT =
+                yearlyIncome * LNPOLICY-MAX-LTI-PERCENT / 100.
+
+           MOVE 0 TO messages-Num.
+
+           IF creditScore >= LNPOLICY-MIN-CREDIT-SCORE
+              AND amount <= WS-MAX-LOAN-AMOUNT
+              AND age >= LNPOLICY-MIN-AGE
+              AND age <= LNPOLICY-MAX-AGE
+              MOVE 'T' TO approved
+              ADD 1 TO messages-Num
+              MOVE 'Approved under policy tier DEFAULT'
+                        TO messages(messages-Num)
+           ELSE
+              MOVE 'F' TO approved
+              IF creditScore < LNPOLICY-MIN-CREDIT-SCORE
+                 ADD 1 TO messages-Num
+                 MOVE 'Declined - credit score below minimum'
+                        TO messages(messages-Num)
+              END-IF
+              IF amount > WS-MAX-LOAN-AMOUNT
+                 ADD 1 TO messages-Num
+                 MOVE 'Declined - amount too high for income'
+                        TO messages(messages-Num)
+              END-IF
+              IF age < LNPOLICY-MIN-AGE OR age > LNPOLICY-MAX-AGE
+                 ADD 1 TO messages-Num
+                 MOVE 'Declined - applicant age outside policy'
+                        TO messages(messages-Num)
+              END-IF
+           END-IF.
+
+           MOVE COMMAREA-BUFFER TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       MAIN-PROCESS-EXIT.
+           EXIT.
