@@ -32,6 +32,19 @@
        01 BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
        01 WS-LOOP-COUNTER             PIC S9(2) COMP.
        77 COMM-STUB-PGM-NAME         PIC X(8) VALUE 'BAQCSTUB'.
+
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
+       01 WS-PROBLOG-SEQ              PIC 9(06) VALUE 0.
+       01 WS-EIBRESP                  PIC S9(8) COMP VALUE 0.
+       01 WS-USERID                   PIC X(08) VALUE SPACES.
+       01 WS-ABS-TIME                 PIC S9(15) COMP-3.
+       01 WS-CURRENT-DATE             PIC X(8).
+       01 WS-CURRENT-TIME             PIC X(8).
+       01 WS-ERROR-CODE-DISPLAY       PIC -(7)9.
+       COPY PROBLOG SUPPRESS.
+       COPY LOANHIST SUPPRESS.
        01 COMMAREA-BUFFER.
            10 name pic X(20).
            10 creditScore pic 9(18).
@@ -46,14 +59,25 @@
            10 uid             pic X(8).
            10 messages-Num pic 9(9).
            10 messages pic X(60) occurs 10 times.
+           10 attemptCount pic 9(02) VALUE 0.
         01 MESSAGE-TO-SEND PIC X(80) VALUE SPACES.
+        01 WS-MAX-ATTEMPTS PIC 9(02) VALUE 3.
+        01 WS-ATTEMPT-MSG PIC X(60) VALUE SPACES.
+       01 WS-AMORT-BALANCE            PIC S9(9)V99 COMP-3.
+       01 WS-AMORT-INTEREST           PIC S9(9)V99 COMP-3.
+       01 WS-AMORT-YEAR                PIC 9(02).
+       01 WS-AMORT-BAL-DISPLAY        PIC -(9)9.99.
+       01 WS-AMORT-LINE               PIC X(60).
+       01 WS-AMORT-SCHEDULE.
+           05 WS-AMORT-LINE-TAB PIC X(60) OCCURS 5 TIMES
+                                          INDEXED BY WS-AMORT-IX.
 
         COPY MINIMAP.
         COPY DFHAID.
 
         LINKAGE SECTION.
 
-        01  DFHCOMMAREA                   PIC X(725).
+        01  DFHCOMMAREA                   PIC X(735).
 
         PROCEDURE DIVISION.
 
@@ -98,6 +122,11 @@
                    WHEN DFHPF12  PERFORM EXIT-TRANSACTION
                    WHEN DFHCLEAR CONTINUE
                    WHEN DFHENTER
+                     MOVE  EFDATEI   to effectDate   of COMMAREA-BUFFER
+                     MOVE  INTERESTI TO yearlyInterestRate
+                                                    of COMMAREA-BUFFER
+                     MOVE  YRPAYMNTI TO yearlyRepayment
+                                                    of COMMAREA-BUFFER
                      MOVE  NAMEI     to NAME2 in POST-REQUEST
                      MOVE  LENGTH of NAME2 in POST-REQUEST to
                            NAME2-length in POST-REQUEST
@@ -121,6 +150,8 @@
                            MOVE 'Loan approved' to approvedo
                          ELSE
                             MOVE 'Loan not approved' to approvedo
+                            ADD 1 TO attemptCount OF COMMAREA-BUFFER
+                            PERFORM BUILD-RESUBMIT-MESSAGE
                          END-IF
                          MOVE UID2         TO UIDO
                          MOVE MESSAGES2(1) TO MSG1O
@@ -132,7 +163,10 @@
                          MOVE MESSAGES2(7) TO MSG7O
                          MOVE MESSAGES2(8) TO MSG8O
                          MOVE MESSAGES2(9) TO MSG9O
+                         PERFORM WRITE-LOAN-HISTORY-RECORD
+                         PERFORM COMPUTE-AMORTIZATION-SCHEDULE
                      ELSE
+                         ADD 1 TO attemptCount OF COMMAREA-BUFFER
                          PERFORM CHECK-API-ERROR
                          MOVE BAQ-STATUS-CODE TO MSG1O
                          MOVE BAQ-STATUS-MESSAGE(1:60) TO MSG2O
@@ -144,13 +178,24 @@
                          MOVE BAQ-STATUS-MESSAGE(361:420) TO MSG8O
                          MOVE BAQ-STATUS-MESSAGE(421:480) TO MSG9O
                          MOVE BAQ-STATUS-MESSAGE(481:540) TO MSGAO
+                         PERFORM BUILD-RESUBMIT-MESSAGE
                      END-IF.
             EXEC CICS SEND CONTROL ERASE END-EXEC
             EXEC CICS SEND MAP('MINIMAP')
                  MAPSET('MINIMAP')
                  FREEKB ERASE END-EXEC
-            EXEC CICS RETURN TRANSID ('APIR')
-                 COMMAREA (COMMAREA-BUFFER) END-EXEC.
+      * Keep the pseudo-conversation alive for another resubmission
+      * only when the applicant was not approved, and only while
+      * attempts remain; an approval or a used-up attempt cap ends
+      * the transaction so the next ENTER starts a fresh application.
+            IF (NOT BAQ-SUCCESS
+                OR APPROVEDX2 in POST-RESPONSE NOT = 'T')
+                AND attemptCount OF COMMAREA-BUFFER < WS-MAX-ATTEMPTS
+               EXEC CICS RETURN TRANSID ('APIR')
+                    COMMAREA (COMMAREA-BUFFER) END-EXEC
+            ELSE
+               EXEC CICS RETURN END-EXEC
+            END-IF.
 
          MAIN-PROCESS-EXIT.
             EXEC CICS RETURN END-EXEC.
@@ -159,6 +204,36 @@
       * Main Program loop ENDS here....                         *
       ***********************************************************
 
+      *---------------------------------------------------------------*
+      * BUILD-RESUBMIT-MESSAGE - keeps the submitted amount/term on   *
+      * screen so an applicant who was not approved -- whether        *
+      * turned down by the underwriting decision or blocked by a      *
+      * failed API call -- can tweak and resubmit instead of          *
+      * retyping everything, and shows how many attempts remain.      *
+      *---------------------------------------------------------------*
+        BUILD-RESUBMIT-MESSAGE SECTION.
+           MOVE AMOUNTI    TO AMOUNTO
+           MOVE YRPAYMNTI  TO YRPAYMNTO
+           IF attemptCount OF COMMAREA-BUFFER
+                              >= WS-MAX-ATTEMPTS
+              STRING 'Attempt ' attemptCount OF
+                     COMMAREA-BUFFER
+                     ' of ' WS-MAX-ATTEMPTS
+                     ' - no more resubmissions allowed'
+                     DELIMITED BY SIZE
+                         INTO WS-ATTEMPT-MSG
+           ELSE
+              STRING 'Attempt ' attemptCount OF
+                     COMMAREA-BUFFER
+                     ' of ' WS-MAX-ATTEMPTS
+                     ' - adjust amount/term to resubmit'
+                     DELIMITED BY SIZE
+                         INTO WS-ATTEMPT-MSG
+           END-IF
+           MOVE WS-ATTEMPT-MSG TO MSGAO.
+        BUILD-RESUBMIT-MESSAGE-EXIT.
+           EXIT.
+
         INVOKE-API SECTION.
       *---------------------------------------------------------------*
       * Initialize API Requester PTRs & LENs                          *
@@ -175,15 +250,13 @@
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   POST-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
       * API call is successful.
 
@@ -213,6 +286,110 @@
                    MOVE 'STUB' TO EM-ORIGIN
               END-EVALUATE
               DISPLAY "Error origin:" EM-ORIGIN.
+              PERFORM WRITE-PROBLEM-LOG-RECORD.
+
+      *---------------------------------------------------------------*
+      * WRITE-PROBLEM-LOG-RECORD - records a structured entry in the  *
+      * shared PROBLOG VSAM file, so ops can query failures across    *
+      * CSCVINC/LOANCICS/LOANAPIR/TRADERBL by program, date, or       *
+      * error code instead of grep-ing DISPLAY trace text.            *
+      *---------------------------------------------------------------*
+        WRITE-PROBLEM-LOG-RECORD SECTION.
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                         DATE(WS-CURRENT-DATE) DATESEP('/')
+                         TIME(WS-CURRENT-TIME) TIMESEP(':')
+                         END-EXEC.
+           ADD 1 TO WS-PROBLOG-SEQ.
+           MOVE WS-CURRENT-DATE TO PROBLOG-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO PROBLOG-TIMESTAMP(9:8).
+           MOVE WS-PROBLOG-SEQ TO PROBLOG-SEQUENCE.
+           MOVE EIBTASKN TO PROBLOG-TASKNUM.
+           MOVE 'LOANAPIR' TO PROBLOG-PROGRAM-NAME.
+           MOVE WS-USERID TO PROBLOG-USERID.
+           MOVE EM-CODE TO WS-ERROR-CODE-DISPLAY.
+           MOVE WS-ERROR-CODE-DISPLAY TO PROBLOG-ERROR-CODE.
+           MOVE EM-DETAIL(1:90) TO PROBLOG-DETAIL.
+           EXEC CICS WRITE FILE('PROBLOG')
+               FROM(PROBLOG-RECORD)
+               LENGTH(LENGTH OF PROBLOG-RECORD)
+               RIDFLD(PROBLOG-KEY)
+               RESP(WS-EIBRESP)
+               END-EXEC.
+           IF WS-EIBRESP NOT = DFHRESP(NORMAL)
+              MOVE SPACES TO MESSAGE-TO-SEND
+              STRING 'LOANAPIR PROBLOG WRITE FAILED: '
+                     PROBLOG-DETAIL DELIMITED BY SIZE
+                     INTO MESSAGE-TO-SEND
+              EXEC CICS WRITEQ TD QUEUE('CSMT')
+                        FROM(MESSAGE-TO-SEND)
+                        LENGTH(LENGTH OF MESSAGE-TO-SEND)
+                        END-EXEC
+           END-IF.
+
+      *---------------------------------------------------------------*
+      * WRITE-LOAN-HISTORY-RECORD - records every loan decision in    *
+      * the LOANHIST VSAM file as it comes back from the API, so      *
+      * approval rates and past decisions can be reported on long     *
+      * after the 3270 session that produced them has cleared.        *
+      *---------------------------------------------------------------*
+        WRITE-LOAN-HISTORY-RECORD SECTION.
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+                         DATE(WS-CURRENT-DATE) DATESEP('/')
+                         TIME(WS-CURRENT-TIME) TIMESEP(':')
+                         END-EXEC.
+           MOVE UID2 IN POST-RESPONSE TO LOANHIST-UID.
+           MOVE WS-CURRENT-DATE TO LOANHIST-TIMESTAMP(1:8).
+           MOVE WS-CURRENT-TIME TO LOANHIST-TIMESTAMP(9:8).
+           MOVE NAME2 IN POST-REQUEST TO LOANHIST-NAME.
+           MOVE CREDITSCORE IN POST-REQUEST TO LOANHIST-CREDIT-SCORE.
+           MOVE YEARLYINCOME IN POST-REQUEST TO
+                                          LOANHIST-YEARLY-INCOME.
+           MOVE AMOUNT IN POST-REQUEST TO LOANHIST-AMOUNT.
+           MOVE APPROVEDX2 IN POST-RESPONSE TO LOANHIST-APPROVED.
+           MOVE effectDate OF COMMAREA-BUFFER TO LOANHIST-EFFECT-DATE.
+           EXEC CICS WRITE FILE('LOANHIST')
+               FROM(LOANHIST-RECORD)
+               LENGTH(LENGTH OF LOANHIST-RECORD)
+               RIDFLD(LOANHIST-KEY)
+               RESP(WS-EIBRESP)
+               END-EXEC.
+
+      *---------------------------------------------------------------*
+      * COMPUTE-AMORTIZATION-SCHEDULE - builds a short year-by-year   *
+      * remaining-balance schedule from amount, yearlyInterestRate    *
+      * and yearlyRepayment, so the applicant can see how the loan    *
+      * pays down over time rather than just the headline message.   *
+      *---------------------------------------------------------------*
+        COMPUTE-AMORTIZATION-SCHEDULE SECTION.
+           MOVE AMOUNT IN POST-REQUEST TO WS-AMORT-BALANCE.
+           MOVE 0 TO WS-AMORT-YEAR.
+           PERFORM VARYING WS-AMORT-IX FROM 1 BY 1
+                     UNTIL WS-AMORT-IX > 5
+              ADD 1 TO WS-AMORT-YEAR
+              COMPUTE WS-AMORT-INTEREST ROUNDED =
+                    WS-AMORT-BALANCE *
+                    yearlyInterestRate of COMMAREA-BUFFER / 100
+              COMPUTE WS-AMORT-BALANCE ROUNDED =
+                    WS-AMORT-BALANCE + WS-AMORT-INTEREST -
+                    yearlyRepayment of COMMAREA-BUFFER
+              IF WS-AMORT-BALANCE < 0
+                 MOVE 0 TO WS-AMORT-BALANCE
+              END-IF
+              MOVE WS-AMORT-BALANCE TO WS-AMORT-BAL-DISPLAY
+              STRING 'Year ' WS-AMORT-YEAR
+                     ' remaining balance ' WS-AMORT-BAL-DISPLAY
+                     DELIMITED BY SIZE INTO WS-AMORT-LINE
+              MOVE WS-AMORT-LINE TO WS-AMORT-LINE-TAB(WS-AMORT-IX)
+           END-PERFORM.
+           MOVE WS-AMORT-LINE-TAB(1) TO SCHED1O.
+           MOVE WS-AMORT-LINE-TAB(2) TO SCHED2O.
+           MOVE WS-AMORT-LINE-TAB(3) TO SCHED3O.
+           MOVE WS-AMORT-LINE-TAB(4) TO SCHED4O.
+           MOVE WS-AMORT-LINE-TAB(5) TO SCHED5O.
 
         EXIT-TRANSACTION SECTION.
       *********************************************************
@@ -229,3 +406,12 @@
 
         EXIT-TRANSACTION-EXIT.
            EXIT.
+
+      *----------------------------------------------------------------*
+      * Call-Comm-Stub-With-Retry - shared retry-with-backoff wrapper  *
+      * around CALL COMM-STUB-PGM-NAME, PERFORMed by INVOKE-API.       *
+      *----------------------------------------------------------------*
+       RETRY-SECTION SECTION.
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==POST-INFO-OPER1==.
