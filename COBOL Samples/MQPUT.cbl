@@ -8,7 +8,29 @@
        PROGRAM-ID. MQPUT.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Filea-VSAM ASSIGN TO FILEA
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS numb OF FileA-record
+              FILE STATUS IS STATUS-CODE.
        DATA DIVISION.
+       FILE SECTION.
+       FD  Filea-VSAM.
+       01  FileA-record.
+               05  stat         PIC X.
+                   88  FILEA-DELETED       VALUE 'D'.
+               05  numb         PIC X(6).
+               05  name         PIC X(20).
+               05  addrx        PIC X(20).
+               05  phone        PIC X(8).
+               05  datex        PIC X(8).
+               05  amount       PIC X(8).
+               05  comment      PIC X(9).
+               05  LAST-UPD-DATE   PIC X(8).
+               05  LAST-UPD-TIME   PIC X(8).
+               05  LAST-UPD-USERID PIC X(8).
        WORKING-STORAGE SECTION.
       *----------------------------------------------------------------*
       * Common defintions                                              *
@@ -40,16 +62,48 @@
        01 BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
 
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
+
+      * FileA-VSAM status and browse controls, so MQPUT can publish a
+      * real record's numb/name/addrx/phone/datex/amount instead of a
+      * hardcoded demo record.
+       01 STATUS-CODE                 PIC X(2).
+           88 NORMAL                  VALUE '00'.
+           88 NOTFOUND                VALUE '23'.
+       01 WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 FILEA-EOF               VALUE 'Y'.
+       01 WS-FILTER-SW                PIC X(01) VALUE 'N'.
+           88 FILTER-BY-NUMB          VALUE 'Y'.
+
+      * End-of-job batch reconciliation counts, so operations can tell
+      * whether a run over many FileA records fully succeeded without
+      * reading the whole job log.
+       01 RECONCILIATION-COUNTS.
+           05 RC-ATTEMPTED-COUNT      PIC 9(08) COMP VALUE 0.
+           05 RC-SUCCESS-COUNT        PIC 9(08) COMP VALUE 0.
+           05 RC-API-ERROR-COUNT      PIC 9(08) COMP VALUE 0.
+           05 RC-ZCEE-ERROR-COUNT     PIC 9(08) COMP VALUE 0.
+           05 RC-STUB-ERROR-COUNT     PIC 9(08) COMP VALUE 0.
+
       *----------------------------------------------------------------*
 
       ******************************************************************
       *    L I N K A G E   S E C T I O N
       ******************************************************************
        LINKAGE SECTION.
+      * PARM-BUFFER carries an optional NUMB filter from the JCL PARM=
+      * of the step running MQPUT; when PARM-LENGTH is zero every
+      * un-deleted FileA record on file is published, otherwise only
+      * the single record matching PARM-DATA is published.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH              PIC S9(4) COMP.
+           05 PARM-DATA                PIC X(6).
       ******************************************************************
       *    P R O C E D U R E S
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM-BUFFER.
 
       *----------------------------------------------------------------*
        MAINLINE SECTION.
@@ -57,38 +111,117 @@
       *----------------------------------------------------------------*
       * Common code                                                    *
       *----------------------------------------------------------------*
-      * initialize working storage variables
-           INITIALIZE PUT-REQUEST.
+           IF PARM-LENGTH IS GREATER THAN 0
+              MOVE 'Y' TO WS-FILTER-SW
+           END-IF
 
-      *---------------------------------------------------------------*
-      * Set up the data for the API Requester call                    *
-      *---------------------------------------------------------------*
+           OPEN INPUT Filea-VSAM
+           IF NOT NORMAL
+              DISPLAY "ERROR: unable to open FILEA, status="
+                      STATUS-CODE
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           IF FILTER-BY-NUMB
+              MOVE PARM-DATA TO numb OF FileA-record
+              READ Filea-VSAM KEY IS numb OF FileA-record
+              IF NOTFOUND
+                 DISPLAY "ERROR: FILEA record not found for NUMB="
+                         PARM-DATA
+              ELSE
+                 PERFORM PUBLISH-FILEA-RECORD
+              END-IF
+           ELSE
+              PERFORM READ-NEXT-FILEA-RECORD
+              PERFORM PUBLISH-FILEA-RECORD
+                  UNTIL FILEA-EOF
+           END-IF
+
+           CLOSE Filea-VSAM.
+
+           PERFORM DISPLAY-BATCH-SUMMARY.
+
+       MAINLINE-EXIT.
+           MOVE  BAQ-STATUS-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * READ-NEXT-FILEA-RECORD - browses forward through Filea-VSAM,   *
+      * setting the end-of-file switch when there is nothing left to   *
+      * publish.                                                       *
+      *----------------------------------------------------------------*
+       READ-NEXT-FILEA-RECORD SECTION.
+           READ Filea-VSAM NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           .
+       READ-NEXT-FILEA-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * PUBLISH-FILEA-RECORD - builds and sends one MQ request for the *
+      * FileA record currently held in FileA-record, skipping records  *
+      * that have been soft-deleted, then advances to the next record  *
+      * unless we are only publishing the single filtered record.      *
+      *----------------------------------------------------------------*
+       PUBLISH-FILEA-RECORD SECTION.
+           IF NOT FILEA-DELETED
+              PERFORM BUILD-PUT-REQUEST
+              PERFORM CALL-COMM-STUB
+              PERFORM HANDLE-STUB-RESPONSE
+           END-IF
+
+           IF FILTER-BY-NUMB
+              MOVE 'Y' TO WS-EOF-SW
+           ELSE
+              PERFORM READ-NEXT-FILEA-RECORD
+           END-IF
+           .
+       PUBLISH-FILEA-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * BUILD-PUT-REQUEST - moves the current FileA record's fields    *
+      * into the MQ001Q01 request area in place of the old hardcoded   *
+      * demo values.                                                   *
+      *----------------------------------------------------------------*
+       BUILD-PUT-REQUEST SECTION.
+           INITIALIZE PUT-REQUEST.
 
            MOVE 1 to MQMESSAGE2-num.
-           MOVE "837367" TO numb2 IN PUT-REQUEST.
+           MOVE numb OF FileA-record TO numb2 IN PUT-REQUEST.
            MOVE LENGTH of numb2 in PUT-REQUEST to
                numb2-length IN PUT-REQUEST.
 
-           MOVE "John" TO name2 IN PUT-REQUEST.
+           MOVE name OF FileA-record TO name2 IN PUT-REQUEST.
            MOVE LENGTH of name2 in PUT-REQUEST to
                name2-length IN PUT-REQUEST.
 
-           MOVE "Apex" TO addrx2 IN PUT-REQUEST.
+           MOVE addrx OF FileA-record TO addrx2 IN PUT-REQUEST.
            MOVE LENGTH of addrx2 in PUT-REQUEST to
                addrx2-length IN PUT-REQUEST.
 
-           MOVE "0065" TO phone2 IN PUT-REQUEST.
+           MOVE phone OF FileA-record TO phone2 IN PUT-REQUEST.
            MOVE LENGTH of phone2 in PUT-REQUEST to
                phone2-length IN PUT-REQUEST.
 
-           MOVE "11 22 65" TO datex2 IN PUT-REQUEST.
+           MOVE datex OF FileA-record TO datex2 IN PUT-REQUEST.
            MOVE LENGTH of datex2 in PUT-REQUEST to
                datex2-length IN PUT-REQUEST.
 
-           MOVE "$1000.65" TO amount2 IN PUT-REQUEST.
+           MOVE amount OF FileA-record TO amount2 IN PUT-REQUEST.
            MOVE LENGTH of amount2 in PUT-REQUEST to
                amount2-length IN PUT-REQUEST.
+       BUILD-PUT-REQUEST-EXIT.
+           EXIT.
 
+      *----------------------------------------------------------------*
+      * CALL-COMM-STUB - sends the request built by BUILD-PUT-REQUEST  *
+      * to zCEE through the API Requester communication stub.          *
+      *----------------------------------------------------------------*
+       CALL-COMM-STUB SECTION.
       *---------------------------------------------------------------*
       * Initialize API Requester PTRs & LENs                          *
       *---------------------------------------------------------------*
@@ -100,19 +233,23 @@
            SET BAQ-RESPONSE-PTR TO ADDRESS OF PUT-RESPONSE.
            MOVE LENGTH OF PUT-RESPONSE TO BAQ-RESPONSE-LEN.
 
-      *---------------------------------------------------------------*
-      * Call the communication stub                                   *
-      *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   PUT-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
+       CALL-COMM-STUB-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * HANDLE-STUB-RESPONSE - reports the outcome of the CALL-COMM-   *
+      * STUB just issued for the current FileA record's NUMB.          *
+      *----------------------------------------------------------------*
+       HANDLE-STUB-RESPONSE SECTION.
+           ADD 1 TO RC-ATTEMPTED-COUNT.
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
       * API call is successful.
 
@@ -120,14 +257,17 @@
       * successfully returned and fields in RESPONSE copybook
       * can be obtained. Display the translation result.
            IF BAQ-SUCCESS THEN
-              DISPLAY "HTTP CODE: " BAQ-STATUS-CODE
+              ADD 1 TO RC-SUCCESS-COUNT
+              DISPLAY "NUMB: " numb OF FileA-record
+                      " HTTP CODE: " BAQ-STATUS-CODE
 
       * Otherwise, some error happened in API, z/OS Connect EE server
       * or communication stub. 'BAQ-STATUS-CODE' and
       * 'BAQ-STATUS-MESSAGE' contain the detailed information
       *  of this error.
            ELSE
-              DISPLAY "Error code: " BAQ-STATUS-CODE
+              DISPLAY "NUMB: " numb OF FileA-record
+                      " Error code: " BAQ-STATUS-CODE
               DISPLAY "Error msg:" BAQ-STATUS-MESSAGE
               MOVE BAQ-STATUS-CODE TO EM-CODE
               MOVE BAQ-STATUS-MESSAGE TO EM-DETAIL
@@ -135,21 +275,50 @@
       * When error happens in API, BAQ-RETURN-CODE is BAQ-ERROR-IN-API.
       * BAQ-STATUS-CODE is the HTTP response code of API.
                  WHEN BAQ-ERROR-IN-API
+                   ADD 1 TO RC-API-ERROR-COUNT
                    MOVE 'API' TO EM-ORIGIN
       * When error happens in server, BAQ-RETURN-CODE is
       * BAQ-ERROR-IN-ZCEE
       * BAQ-STATUS-CODE is the HTTP response code of
       * z/OS Connect EE server.
                  WHEN BAQ-ERROR-IN-ZCEE
+                   ADD 1 TO RC-ZCEE-ERROR-COUNT
                    MOVE 'ZCEE' TO EM-ORIGIN
       * When error happens in communication stub, BAQ-RETURN-CODE is
       * BAQ-ERROR-IN-STUB, BAQ-STATUS-CODE is the error code of STUB.
                  WHEN BAQ-ERROR-IN-STUB
+                   ADD 1 TO RC-STUB-ERROR-COUNT
                    MOVE 'STUB' TO EM-ORIGIN
               END-EVALUATE
               DISPLAY "Error origin:" EM-ORIGIN
-           END-IF.
+           END-IF
+           .
+       HANDLE-STUB-RESPONSE-EXIT.
+           EXIT.
 
-       MAINLINE-EXIT.
-           MOVE  BAQ-STATUS-CODE TO RETURN-CODE.
-           GOBACK.
+      *----------------------------------------------------------------*
+      * DISPLAY-BATCH-SUMMARY - end-of-job reconciliation summary, so  *
+      * operations can tell at a glance whether an MQ publishing run   *
+      * over a batch of FileA records fully succeeded.                 *
+      *----------------------------------------------------------------*
+       DISPLAY-BATCH-SUMMARY SECTION.
+           DISPLAY "======================================"
+           DISPLAY " MQPUT End-of-job reconciliation"
+           DISPLAY "   Records attempted    : " RC-ATTEMPTED-COUNT
+           DISPLAY "   BAQ-SUCCESS          : " RC-SUCCESS-COUNT
+           DISPLAY "   BAQ-ERROR-IN-API     : " RC-API-ERROR-COUNT
+           DISPLAY "   BAQ-ERROR-IN-ZCEE    : " RC-ZCEE-ERROR-COUNT
+           DISPLAY "   BAQ-ERROR-IN-STUB    : " RC-STUB-ERROR-COUNT
+           DISPLAY "======================================"
+           .
+       DISPLAY-BATCH-SUMMARY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Call-Comm-Stub-With-Retry - shared retry-with-backoff wrapper  *
+      * around CALL COMM-STUB-PGM-NAME, PERFORMed by CALL-COMM-STUB.   *
+      *----------------------------------------------------------------*
+       RETRY-SECTION SECTION.
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==PUT-INFO-OPER1==.
