@@ -0,0 +1,415 @@
+       CBL APOST
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = RECONEMP                                         *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONEMP.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Filea-VSAM ASSIGN TO FILEA
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS numb OF FileA-record
+              FILE STATUS IS STATUS-CODE.
+
+           SELECT Problem-Log ASSIGN TO PROBLOG
+              ORGANIZATION IS SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS PROBLOG-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Filea-VSAM.
+       01  FileA-record.
+               05  stat         PIC X.
+                   88  FILEA-DELETED       VALUE 'D'.
+               05  numb         PIC X(6).
+               05  name         PIC X(20).
+               05  addrx        PIC X(20).
+               05  phone        PIC X(8).
+               05  datex        PIC X(8).
+               05  amount       PIC X(8).
+               05  comment      PIC X(9).
+               05  LAST-UPD-DATE   PIC X(8).
+               05  LAST-UPD-TIME   PIC X(8).
+               05  LAST-UPD-USERID PIC X(8).
+
+       FD  Problem-Log.
+       COPY PROBLOG SUPPRESS.
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+
+      * Error Message structure
+       01  ERROR-MSG.
+           03 EM-ORIGIN                PIC X(8)  VALUE SPACES.
+           03 EM-CODE                  PIC S9(9) COMP-5 SYNC VALUE 0.
+           03 EM-DETAIL                PIC X(1024) VALUE SPACES.
+
+      * Copy API requester required copybook
+       COPY BAQRINFO SUPPRESS.
+
+      * GET Request and Response for the IMS-side "getEmployee"
+      * operation -- the same z/Connect operation CSCVINCI already
+      * calls -- so this job compares FileA-VSAM against the same IMS
+      * view CSCVINCI's callers see.
+       01 GET-REQUEST.
+           COPY IMS00Q01 SUPPRESS.
+       01 GET-RESPONSE.
+           COPY IMS00P01 SUPPRESS.
+      * Structure with the API information
+       01 GET-INFO-OPER1.
+           COPY IMS00I01 SUPPRESS.
+
+      * Request and Response segment, used to store request and
+      * response content.
+       01 BAQ-REQUEST-PTR             USAGE POINTER.
+       01 BAQ-REQUEST-LEN             PIC S9(9) COMP-5 SYNC.
+       01 BAQ-RESPONSE-PTR            USAGE POINTER.
+       01 BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
+       77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+
+      * Correlation ID built from the program name and the timestamp
+      * of this call, so this WOLA hop can be tied back to the
+      * IMS/CICS/z/Connect hops of the same logical transaction in
+      * the server logs.
+       01 WS-CORR-PROGID              PIC X(8)  VALUE 'RECONEMP'.
+       01 WS-CORR-TIMESTAMP           PIC 9(14).
+       01 WS-CORRELATION-ID           PIC X(22).
+
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
+
+      * FileA-VSAM status and browse controls, so the job can walk
+      * every record on file the same way MQPUT does.
+       01 STATUS-CODE                 PIC X(2).
+           88 NORMAL                  VALUE '00'.
+           88 NOTFOUND                VALUE '23'.
+       01 WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 FILEA-EOF               VALUE 'Y'.
+
+      * Structured problem-log fields, following the non-CICS write
+      * pattern TRADERBL already uses for the same shared PROBLOG
+      * file.
+       01 PROBLOG-FILE-STATUS         PIC X(2).
+           88 PROBLOG-NORMAL          VALUE '00'.
+       01 PROBLOG-SEQ                 PIC 9(06) VALUE 0.
+
+      * End-of-job reconciliation counts, so operations can tell
+      * whether a nightly run over many FileA records found drift
+      * without reading the whole job log.
+       01 RECONCILIATION-COUNTS.
+           05 RC-ATTEMPTED-COUNT      PIC 9(08) COMP VALUE 0.
+           05 RC-MATCHED-COUNT        PIC 9(08) COMP VALUE 0.
+           05 RC-MISMATCH-COUNT       PIC 9(08) COMP VALUE 0.
+           05 RC-IMS-NOTFOUND-COUNT   PIC 9(08) COMP VALUE 0.
+           05 RC-API-ERROR-COUNT      PIC 9(08) COMP VALUE 0.
+           05 RC-ZCEE-ERROR-COUNT     PIC 9(08) COMP VALUE 0.
+           05 RC-STUB-ERROR-COUNT     PIC 9(08) COMP VALUE 0.
+
+      * Per-field mismatch flags for the record currently being
+      * compared, so BUILD-PROBLOG-DETAIL can describe exactly which
+      * fields drifted between VSAM and IMS.
+       01 WS-MISMATCH-SW              PIC X(01) VALUE 'N'.
+           88 WS-ANY-MISMATCH         VALUE 'Y'.
+       01 WS-PROBLOG-DETAIL-TEXT      PIC X(90) VALUE SPACES.
+       01 WS-STATUS-CODE-DISPLAY      PIC -(7)9.
+
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    L I N K A G E   S E C T I O N
+      ******************************************************************
+       LINKAGE SECTION.
+      * PARM-BUFFER carries an optional NUMB filter from the JCL PARM=
+      * of the step running RECONEMP; when PARM-LENGTH is zero every
+      * un-deleted FileA record on file is reconciled, otherwise only
+      * the single record matching PARM-DATA is reconciled. Left in
+      * place for ad-hoc reruns even though the nightly job runs with
+      * no PARM to reconcile the whole file.
+       01 PARM-BUFFER.
+           05 PARM-LENGTH              PIC S9(4) COMP.
+           05 PARM-DATA                PIC X(6).
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION USING PARM-BUFFER.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+           OPEN INPUT Filea-VSAM
+           IF NOT NORMAL
+              DISPLAY "ERROR: unable to open FILEA, status="
+                      STATUS-CODE
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           OPEN EXTEND Problem-Log
+           IF NOT PROBLOG-NORMAL
+              DISPLAY "ERROR: unable to open PROBLOG, status="
+                      PROBLOG-FILE-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           IF PARM-LENGTH IS GREATER THAN 0
+              MOVE PARM-DATA TO numb OF FileA-record
+              READ Filea-VSAM KEY IS numb OF FileA-record
+              IF NOTFOUND
+                 DISPLAY "ERROR: FILEA record not found for NUMB="
+                         PARM-DATA
+              ELSE
+                 PERFORM RECONCILE-FILEA-RECORD
+              END-IF
+           ELSE
+              PERFORM READ-NEXT-FILEA-RECORD
+              PERFORM RECONCILE-FILEA-RECORD
+                  UNTIL FILEA-EOF
+           END-IF
+
+           CLOSE Problem-Log.
+           CLOSE Filea-VSAM.
+
+           PERFORM DISPLAY-RECONCILIATION-SUMMARY.
+
+       MAINLINE-EXIT.
+           MOVE  BAQ-STATUS-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * READ-NEXT-FILEA-RECORD - browses forward through Filea-VSAM,   *
+      * setting the end-of-file switch when there is nothing left to   *
+      * reconcile.                                                     *
+      *----------------------------------------------------------------*
+       READ-NEXT-FILEA-RECORD SECTION.
+           READ Filea-VSAM NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           .
+       READ-NEXT-FILEA-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * RECONCILE-FILEA-RECORD - looks up the IMS view of the FileA    *
+      * record currently held in FileA-record and compares the two,   *
+      * skipping records that have been soft-deleted, then advances    *
+      * to the next record unless we are only reconciling a single     *
+      * filtered record.                                               *
+      *----------------------------------------------------------------*
+       RECONCILE-FILEA-RECORD SECTION.
+           IF NOT FILEA-DELETED
+              PERFORM CALL-GET-EMPLOYEE
+              PERFORM COMPARE-FILEA-TO-IMS
+           END-IF
+
+           IF PARM-LENGTH IS GREATER THAN 0
+              MOVE 'Y' TO WS-EOF-SW
+           ELSE
+              PERFORM READ-NEXT-FILEA-RECORD
+           END-IF
+           .
+       RECONCILE-FILEA-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * CALL-GET-EMPLOYEE - looks up the current FileA record's NUMB   *
+      * in the IMS-side "getEmployee" operation via the API Requester  *
+      * communication stub.                                            *
+      *----------------------------------------------------------------*
+       CALL-GET-EMPLOYEE SECTION.
+           ADD 1 TO RC-ATTEMPTED-COUNT
+
+           INITIALIZE GET-REQUEST
+           INITIALIZE GET-RESPONSE
+
+           MOVE numb OF FileA-record TO employee IN GET-REQUEST
+           MOVE LENGTH OF employee IN GET-REQUEST TO
+               employee-length IN GET-REQUEST
+
+      *---------------------------------------------------------------*
+      * Initialize API Requester PTRs & LENs                          *
+      *---------------------------------------------------------------*
+           SET BAQ-REQUEST-PTR TO ADDRESS OF GET-REQUEST
+           MOVE LENGTH OF GET-REQUEST TO BAQ-REQUEST-LEN
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF GET-RESPONSE
+           MOVE LENGTH OF GET-RESPONSE TO BAQ-RESPONSE-LEN
+
+      *---------------------------------------------------------------*
+      * Build the correlation ID for this call                        *
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CORR-TIMESTAMP
+           MOVE WS-CORR-PROGID TO WS-CORRELATION-ID(1:8)
+           MOVE WS-CORR-TIMESTAMP TO WS-CORRELATION-ID(9:14)
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR
+           MOVE 22 TO BAQ-CORRELATOR-LEN
+
+      * Call the subsystem-supplied stub code to send
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry
+           .
+       CALL-GET-EMPLOYEE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * COMPARE-FILEA-TO-IMS - on a successful IMS lookup, compares    *
+      * name/address/phone/amount against the VSAM record and logs a   *
+      * PROBLOG entry for any drift; on a failed lookup, logs the      *
+      * failure instead so it is not silently dropped.                 *
+      *----------------------------------------------------------------*
+       COMPARE-FILEA-TO-IMS SECTION.
+           IF BAQ-SUCCESS THEN
+              MOVE 'N' TO WS-MISMATCH-SW
+              MOVE SPACES TO WS-PROBLOG-DETAIL-TEXT
+
+              IF name OF FileA-record NOT EQUAL name2 OF GET-RESPONSE
+                 MOVE SPACES TO WS-PROBLOG-DETAIL-TEXT
+                 STRING "NAME VSAM=" name OF FileA-record
+                        " IMS=" name2 OF GET-RESPONSE
+                    DELIMITED BY SIZE INTO WS-PROBLOG-DETAIL-TEXT
+                 MOVE 'Y' TO WS-MISMATCH-SW
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+              END-IF
+
+              IF addrx OF FileA-record NOT EQUAL
+                    Xaddress2 OF GET-RESPONSE
+                 MOVE SPACES TO WS-PROBLOG-DETAIL-TEXT
+                 STRING "ADDRX VSAM=" addrx OF FileA-record
+                        " IMS=" Xaddress2 OF GET-RESPONSE
+                    DELIMITED BY SIZE INTO WS-PROBLOG-DETAIL-TEXT
+                 MOVE 'Y' TO WS-MISMATCH-SW
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+              END-IF
+
+              IF phone OF FileA-record NOT EQUAL
+                    phoneNumber2 OF GET-RESPONSE
+                 MOVE SPACES TO WS-PROBLOG-DETAIL-TEXT
+                 STRING "PHONE VSAM=" phone OF FileA-record
+                        " IMS=" phoneNumber2 OF GET-RESPONSE
+                    DELIMITED BY SIZE INTO WS-PROBLOG-DETAIL-TEXT
+                 MOVE 'Y' TO WS-MISMATCH-SW
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+              END-IF
+
+              IF amount OF FileA-record NOT EQUAL
+                    amount2 OF GET-RESPONSE
+                 MOVE SPACES TO WS-PROBLOG-DETAIL-TEXT
+                 STRING "AMOUNT VSAM=" amount OF FileA-record
+                        " IMS=" amount2 OF GET-RESPONSE
+                    DELIMITED BY SIZE INTO WS-PROBLOG-DETAIL-TEXT
+                 MOVE 'Y' TO WS-MISMATCH-SW
+                 PERFORM WRITE-PROBLEM-LOG-RECORD
+              END-IF
+
+              IF WS-ANY-MISMATCH
+                 ADD 1 TO RC-MISMATCH-COUNT
+                 DISPLAY "NUMB: " numb OF FileA-record
+                         " MISMATCH between VSAM and IMS"
+              ELSE
+                 ADD 1 TO RC-MATCHED-COUNT
+              END-IF
+
+      * Otherwise, some error happened in API, z/OS Connect EE server
+      * or communication stub, or the employee simply is not on the
+      * IMS side yet -- log every case to PROBLOG instead of only
+      * DISPLAYing it, so ops can query lookup failures the same way
+      * they query mismatches.
+           ELSE
+              DISPLAY "NUMB: " numb OF FileA-record
+                      " Error code: " BAQ-STATUS-CODE
+              DISPLAY "Error msg:" BAQ-STATUS-MESSAGE
+              MOVE BAQ-STATUS-CODE TO EM-CODE
+              MOVE BAQ-STATUS-MESSAGE TO EM-DETAIL
+              EVALUATE TRUE
+                 WHEN BAQ-ERROR-IN-API
+                   ADD 1 TO RC-API-ERROR-COUNT
+                   MOVE 'API' TO EM-ORIGIN
+                   IF BAQ-STATUS-CODE EQUAL 404
+                      ADD 1 TO RC-IMS-NOTFOUND-COUNT
+                   END-IF
+                 WHEN BAQ-ERROR-IN-ZCEE
+                   ADD 1 TO RC-ZCEE-ERROR-COUNT
+                   MOVE 'ZCEE' TO EM-ORIGIN
+                 WHEN BAQ-ERROR-IN-STUB
+                   ADD 1 TO RC-STUB-ERROR-COUNT
+                   MOVE 'STUB' TO EM-ORIGIN
+              END-EVALUATE
+              MOVE BAQ-STATUS-CODE TO WS-STATUS-CODE-DISPLAY
+              STRING "IMS LOOKUP FAILED ORIGIN=" EM-ORIGIN
+                     " CODE=" WS-STATUS-CODE-DISPLAY
+                 DELIMITED BY SIZE INTO WS-PROBLOG-DETAIL-TEXT
+              PERFORM WRITE-PROBLEM-LOG-RECORD
+           END-IF
+           .
+       COMPARE-FILEA-TO-IMS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * WRITE-PROBLEM-LOG-RECORD - records a structured entry in the   *
+      * shared PROBLOG file for the current NUMB, so ops can query     *
+      * reconciliation drift by program, date, or error code instead   *
+      * of grep-ing the DISPLAY trace output. Follows the same non-    *
+      * CICS write pattern TRADERBL uses for PROBLOG.                  *
+      *----------------------------------------------------------------*
+       WRITE-PROBLEM-LOG-RECORD SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CORR-TIMESTAMP.
+           ADD 1 TO PROBLOG-SEQ.
+           MOVE WS-CORR-TIMESTAMP TO PROBLOG-TIMESTAMP(1:14).
+           MOVE FUNCTION CURRENT-DATE(15:2) TO
+                                     PROBLOG-TIMESTAMP(15:2).
+           MOVE PROBLOG-SEQ TO PROBLOG-SEQUENCE.
+           MOVE 0 TO PROBLOG-TASKNUM.
+           MOVE 'RECONEMP' TO PROBLOG-PROGRAM-NAME.
+           MOVE numb OF FileA-record TO PROBLOG-USERID.
+           MOVE BAQ-STATUS-CODE TO WS-STATUS-CODE-DISPLAY.
+           MOVE WS-STATUS-CODE-DISPLAY TO PROBLOG-ERROR-CODE.
+           MOVE WS-PROBLOG-DETAIL-TEXT TO PROBLOG-DETAIL.
+           WRITE PROBLOG-RECORD
+           .
+       WRITE-PROBLEM-LOG-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * DISPLAY-RECONCILIATION-SUMMARY - end-of-job reconciliation      *
+      * summary, so operations can tell at a glance whether a nightly  *
+      * run over a batch of FileA records found drift against IMS.     *
+      *----------------------------------------------------------------*
+       DISPLAY-RECONCILIATION-SUMMARY SECTION.
+           DISPLAY "======================================"
+           DISPLAY " RECONEMP End-of-job reconciliation"
+           DISPLAY "   Records attempted    : " RC-ATTEMPTED-COUNT
+           DISPLAY "   Matched              : " RC-MATCHED-COUNT
+           DISPLAY "   Mismatched           : " RC-MISMATCH-COUNT
+           DISPLAY "   IMS not found        : " RC-IMS-NOTFOUND-COUNT
+           DISPLAY "   BAQ-ERROR-IN-API     : " RC-API-ERROR-COUNT
+           DISPLAY "   BAQ-ERROR-IN-ZCEE    : " RC-ZCEE-ERROR-COUNT
+           DISPLAY "   BAQ-ERROR-IN-STUB    : " RC-STUB-ERROR-COUNT
+           DISPLAY "======================================"
+           .
+       DISPLAY-RECONCILIATION-SUMMARY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Call-Comm-Stub-With-Retry - shared retry-with-backoff wrapper  *
+      * around CALL COMM-STUB-PGM-NAME, PERFORMed by CALL-GET-EMPLOYEE.*
+      *----------------------------------------------------------------*
+       RETRY-SECTION SECTION.
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==GET-INFO-OPER1==.
