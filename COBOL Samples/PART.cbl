@@ -3,4 +3,7 @@
           03 PART-KEY-DETAIL REDEFINES PART-KEY.                        00030000
              05 PART-PREFIX            PIC X(02).                       00040000
              05 PART-NUMBER            PIC X(15).                       00050000
-          03 FILLER.                                                    00060000
+          03 PART-DESCRIPTION          PIC X(30).                       00060000
+          03 PART-QTY-ON-HAND          PIC 9(05).                       00070000
+          03 PART-UNIT-COST            PIC 9(05)V99.                    00080000
+          03 FILLER                    PIC X(20).                       00090000
