@@ -13,6 +13,8 @@
       * DL/I FUNCTION CODES
        77  GET-UNIQUE      PIC  X(4)  VALUE 'GU  '.
        77  ISRT            PIC  X(4)  VALUE 'ISRT'.
+       77  CHKP            PIC  X(4)  VALUE 'CHKP'.
+       77  XRST            PIC  X(4)  VALUE 'XRST'.
       * DL/I CALL STATUS CODE
        77  NORMAL          PIC  X(2)  VALUE '  '.
       *----------------------------------------------------------------*
@@ -35,6 +37,12 @@
              05 PHONE                  PIC X(08).
              05 DATEX                  PIC X(08).
              05 AMOUNT                 PIC X(08).
+      * Tester-driven dry-run switch. When set to 'Y', the outgoing
+      * POST-REQUEST fields are built and displayed as usual but
+      * COMM-STUB-PGM-NAME is never called, so the field mapping can
+      * be verified without touching production data.
+             05 DRY-RUN-IND            PIC X(01).
+                88 DRY-RUN-REQUESTED       VALUE 'Y'.
        01 OUT-BUFFER.
          03 OUT-LL                    PIC S9(3) COMP VALUE 400.
          03 OUT-ZZ                    PIC S9(3) COMP VALUE 0.
@@ -72,7 +80,24 @@
        01 BAQ-RESPONSE-PTR            USAGE POINTER.
        01 BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
        01 SEGNO                       PIC 9(4) VALUE ZERO.
+       01 WS-VALIDATE-NAME-REQUIRED-SW PIC X(01) VALUE 'Y'.
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+      * Checkpoint/restart save area -- carries SEGNO across a
+      * CHKP/XRST pair so a restarted run resumes numbering instead
+      * of starting over at zero.
+       01 CHKPT-ID                    PIC X(8) VALUE 'CSCVPSTI'.
+       01 CHKPT-AREA-LENGTH           PIC S9(5) COMP VALUE +4.
+       01 CHKPT-AREA.
+           03 CHKPT-SEGNO             PIC 9(4) VALUE ZERO.
+      * Correlation ID built from the program name and the timestamp
+      * of this call, so this IMS hop can be tied back to the
+      * WOLA/z/Connect/CICS hops of the same logical transaction in
+      * the server logs.
+       01 WS-CORRELATION-ID           PIC X(22).
+
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
 
       *----------------------------------------------------------------*
 
@@ -99,6 +124,14 @@
        PROCEDURE DIVISION USING IOPCB, ALTPCB.
       *----------------------------------------------------------------*
        MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      * Checkpoint/restart -- XRST recovers the SEGNO counter saved by
+      * the last CHKP taken before an abend, so a restarted run keeps
+      * numbering output segments from where it left off.
+      *----------------------------------------------------------------*
+           CALL 'CBLTDLI' USING XRST, CHKPT-ID, CHKPT-AREA-LENGTH,
+                CHKPT-AREA.
+           MOVE CHKPT-SEGNO TO SEGNO.
            CALL 'CBLTDLI' USING GET-UNIQUE, IOPCB, IN-BUFFER.
            MOVE FUNCTION CURRENT-DATE(1:14) TO TIMESTAMP.
            DISPLAY TIMESTAMP ' IOPCB ModNAME: ' MODNAME.
@@ -115,6 +148,12 @@
       * Set up the data for the API Requester call                    *
       *---------------------------------------------------------------*
            MOVE NUMB of IN-BUFFER to NUMB of OUT-BUFFER.
+      *---------------------------------------------------------------*
+      * Validate the input before spending a round trip on the API --
+      * a new record needs at least an employee number and a name,
+      * and PHONE/AMOUNT must be in shape when supplied.
+      *---------------------------------------------------------------*
+           PERFORM Validate-Request.
            MOVE 1 to cscvincInsertServiceOp-num of ReqBody,
               request2-num, filea2-num, employeeNumber-num, name-num,
               Xaddress-num, phoneNumber-num, Xdate-num, amount-num.
@@ -136,6 +175,31 @@
            MOVE AMOUNT of IN-BUFFER TO amount2 IN POST-REQUEST.
            MOVE LENGTH of amount2 in POST-REQUEST to
                amount2-length IN POST-REQUEST.
+           COMPUTE amount-numeric IN POST-REQUEST =
+                   FUNCTION NUMVAL-C(AMOUNT of IN-BUFFER).
+      *---------------------------------------------------------------*
+      * Dry run -- show what would have been sent and stop short of   *
+      * calling the communication stub, so testers can confirm the    *
+      * IMS-to-z/Connect field mapping without touching production.   *
+      *---------------------------------------------------------------*
+           IF DRY-RUN-REQUESTED
+              DISPLAY TIMESTAMP " DRY RUN - POST-REQUEST would be:"
+              DISPLAY TIMESTAMP "   employeeNumber2: "
+                      employeeNumber2 IN POST-REQUEST
+              DISPLAY TIMESTAMP "   name2:           "
+                      name2 IN POST-REQUEST
+              DISPLAY TIMESTAMP "   Xaddress2:       "
+                      Xaddress2 IN POST-REQUEST
+              DISPLAY TIMESTAMP "   phoneNumber2:    "
+                      phoneNumber2 IN POST-REQUEST
+              DISPLAY TIMESTAMP "   Xdate2:          "
+                      Xdate2 IN POST-REQUEST
+              DISPLAY TIMESTAMP "   amount2:         "
+                      amount2 IN POST-REQUEST
+              MOVE 'DRY RUN - no API call made' TO MSG1 OF OUT-BUFFER
+              MOVE 0 TO HTTPCODE OF OUT-BUFFER
+              GO TO WRITE-OUTPUT-SEGMENT
+           END-IF.
       *---------------------------------------------------------------*
       * Initialize API Requester PTRs & LENs                          *
       *---------------------------------------------------------------*
@@ -147,18 +211,23 @@
            SET BAQ-RESPONSE-PTR TO ADDRESS OF POST-RESPONSE.
            MOVE LENGTH OF POST-RESPONSE TO BAQ-RESPONSE-LEN.
       *---------------------------------------------------------------*
+      * Build the correlation ID for this call                        *
+      *---------------------------------------------------------------*
+           MOVE CHKPT-ID TO WS-CORRELATION-ID(1:8).
+           MOVE TIMESTAMP TO WS-CORRELATION-ID(9:14).
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR.
+           MOVE 22 TO BAQ-CORRELATOR-LEN.
+      *---------------------------------------------------------------*
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   POST-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
            IF MODNAME IS EQUAL TO 'CSCVPST'
               MOVE 'CSCOPST' TO MODNAME
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
@@ -199,10 +268,26 @@
               DISPLAY TIMESTAMP " Error origin: " EM-ORIGIN
            END-IF
            DISPLAY TIMESTAMP " HTTP CODE: " BAQ-STATUS-CODE
-           MOVE BAQ-STATUS-CODE TO HTTPCODE OF OUT-BUFFER
+           MOVE BAQ-STATUS-CODE TO HTTPCODE OF OUT-BUFFER.
+       WRITE-OUTPUT-SEGMENT.
            ADD  +1 TO SEGNO
            MOVE SEGNO TO OUT-SEGNO
            CALL 'CBLTDLI' USING ISRT, IOPCB, OUT-BUFFER, MODNAME.
+      *----------------------------------------------------------------*
+      * Take a checkpoint now that the response segment is inserted,
+      * so a restart resumes numbering from here rather than zero.
+      *----------------------------------------------------------------*
+           MOVE SEGNO TO CHKPT-SEGNO.
+           CALL 'CBLTDLI' USING CHKP, CHKPT-ID, CHKPT-AREA-LENGTH,
+                CHKPT-AREA.
        MAINLINE-EXIT.
            GOBACK.
            EXIT.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==POST-INFO-OPER1==.
+
+       COPY BAQVALDP REPLACING ==VALIDATE-PARAGRAPH-NAME==
+           BY ==Validate-Request== ==FAIL-PARAGRAPH-NAME==
+           BY ==WRITE-OUTPUT-SEGMENT==.
