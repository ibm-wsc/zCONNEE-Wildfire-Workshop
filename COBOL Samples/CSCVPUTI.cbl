@@ -13,6 +13,8 @@
       * DL/I FUNCTION CODES
        77  GET-UNIQUE      PIC  X(4)  VALUE 'GU  '.
        77  ISRT            PIC  X(4)  VALUE 'ISRT'.
+       77  CHKP            PIC  X(4)  VALUE 'CHKP'.
+       77  XRST            PIC  X(4)  VALUE 'XRST'.
       * DL/I CALL STATUS CODE
        77  NORMAL          PIC  X(2)  VALUE '  '.
       *----------------------------------------------------------------*
@@ -35,6 +37,12 @@
              05 PHONE                  PIC X(08).
              05 DATEX                  PIC X(08).
              05 AMOUNT                 PIC X(08).
+      * Tester-driven dry-run switch. When set to 'Y', the outgoing
+      * PUT-REQUEST fields are built and displayed as usual but
+      * COMM-STUB-PGM-NAME is never called, so the field mapping can
+      * be verified without touching production data.
+             05 DRY-RUN-IND            PIC X(01).
+                88 DRY-RUN-REQUESTED       VALUE 'Y'.
        01 OUT-BUFFER.
          03 OUT-LL                    PIC S9(3) COMP VALUE 400.
          03 OUT-ZZ                    PIC S9(3) COMP VALUE 0.
@@ -72,7 +80,24 @@
        01 BAQ-RESPONSE-PTR            USAGE POINTER.
        01 BAQ-RESPONSE-LEN            PIC S9(9) COMP-5 SYNC.
        01 SEGNO                       PIC 9(4) VALUE ZERO.
+       01 WS-VALIDATE-NAME-REQUIRED-SW PIC X(01) VALUE 'N'.
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+      * Checkpoint/restart save area -- carries SEGNO across a
+      * CHKP/XRST pair so a restarted run resumes numbering instead
+      * of starting over at zero.
+       01 CHKPT-ID                    PIC X(8) VALUE 'CSCVPUTI'.
+       01 CHKPT-AREA-LENGTH           PIC S9(5) COMP VALUE +4.
+       01 CHKPT-AREA.
+           03 CHKPT-SEGNO             PIC 9(4) VALUE ZERO.
+      * Correlation ID built from the program name and the timestamp
+      * of this call, so this IMS hop can be tied back to the
+      * WOLA/z/Connect/CICS hops of the same logical transaction in
+      * the server logs.
+       01 WS-CORRELATION-ID           PIC X(22).
+
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry below).
+       COPY BAQRTRY SUPPRESS.
 
       *----------------------------------------------------------------*
 
@@ -99,6 +124,14 @@
        PROCEDURE DIVISION USING IOPCB, ALTPCB.
       *----------------------------------------------------------------*
        MAINLINE SECTION.
+      *----------------------------------------------------------------*
+      * Checkpoint/restart -- XRST recovers the SEGNO counter saved by
+      * the last CHKP taken before an abend, so a restarted run keeps
+      * numbering output segments from where it left off.
+      *----------------------------------------------------------------*
+           CALL 'CBLTDLI' USING XRST, CHKPT-ID, CHKPT-AREA-LENGTH,
+                CHKPT-AREA.
+           MOVE CHKPT-SEGNO TO SEGNO.
            CALL 'CBLTDLI' USING GET-UNIQUE, IOPCB, IN-BUFFER.
            MOVE FUNCTION CURRENT-DATE(1:14) TO TIMESTAMP.
            DISPLAY TIMESTAMP ' IOPCB ModNAME: ' MODNAME.
@@ -111,6 +144,13 @@
       * initialize working storage variables
            INITIALIZE PUT-REQUEST.
            INITIALIZE PUT-RESPONSE.
+           MOVE NUMB of IN-BUFFER to NUMB of OUT-BUFFER.
+      *---------------------------------------------------------------*
+      * Validate the input before spending a round trip on the API --
+      * NUMB is the employee key and is required; NAME is optional on
+      * an update, but PHONE/AMOUNT must be in shape when supplied.
+      *---------------------------------------------------------------*
+           PERFORM Validate-Request.
       *---------------------------------------------------------------*
       * Set up the data for the API Requester call                    *
       *---------------------------------------------------------------*
@@ -135,7 +175,31 @@
            MOVE AMOUNT of IN-BUFFER TO amount2 IN PUT-REQUEST.
            MOVE LENGTH of amount2 in PUT-REQUEST to
                amount2-length IN PUT-REQUEST.
-           MOVE NUMB of IN-BUFFER to NUMB of OUT-BUFFER.
+           COMPUTE amount-numeric IN PUT-REQUEST =
+                   FUNCTION NUMVAL-C(AMOUNT of IN-BUFFER).
+      *---------------------------------------------------------------*
+      * Dry run -- show what would have been sent and stop short of   *
+      * calling the communication stub, so testers can confirm the    *
+      * IMS-to-z/Connect field mapping without touching production.   *
+      *---------------------------------------------------------------*
+           IF DRY-RUN-REQUESTED
+              DISPLAY TIMESTAMP " DRY RUN - PUT-REQUEST would be:"
+              DISPLAY TIMESTAMP "   employee:     "
+                      employee IN PUT-REQUEST
+              DISPLAY TIMESTAMP "   name2:        "
+                      name2 IN PUT-REQUEST
+              DISPLAY TIMESTAMP "   Xaddress2:    "
+                      Xaddress2 IN PUT-REQUEST
+              DISPLAY TIMESTAMP "   phoneNumber2: "
+                      phoneNumber2 IN PUT-REQUEST
+              DISPLAY TIMESTAMP "   Xdate2:       "
+                      Xdate2 IN PUT-REQUEST
+              DISPLAY TIMESTAMP "   amount2:      "
+                      amount2 IN PUT-REQUEST
+              MOVE 'DRY RUN - no API call made' TO MSG1 OF OUT-BUFFER
+              MOVE 0 TO HTTPCODE OF OUT-BUFFER
+              GO TO WRITE-OUTPUT-SEGMENT
+           END-IF.
       *---------------------------------------------------------------*
       * Initialize API Requester PTRs & LENs                          *
       *---------------------------------------------------------------*
@@ -147,18 +211,23 @@
            SET BAQ-RESPONSE-PTR TO ADDRESS OF PUT-RESPONSE.
            MOVE LENGTH OF PUT-RESPONSE TO BAQ-RESPONSE-LEN.
       *---------------------------------------------------------------*
+      * Build the correlation ID for this call                        *
+      *---------------------------------------------------------------*
+           MOVE CHKPT-ID TO WS-CORRELATION-ID(1:8).
+           MOVE TIMESTAMP TO WS-CORRELATION-ID(9:14).
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR.
+           MOVE 22 TO BAQ-CORRELATOR-LEN.
+      *---------------------------------------------------------------*
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   PUT-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry.
            IF MODNAME IS EQUAL TO 'CSCVPUT'
               MOVE 'CSCOPUT' TO MODNAME
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
@@ -200,10 +269,26 @@
               DISPLAY TIMESTAMP " Error origin: " EM-ORIGIN
            END-IF
            DISPLAY TIMESTAMP " HTTP CODE: " BAQ-STATUS-CODE
-           MOVE BAQ-STATUS-CODE TO HTTPCODE OF OUT-BUFFER
+           MOVE BAQ-STATUS-CODE TO HTTPCODE OF OUT-BUFFER.
+       WRITE-OUTPUT-SEGMENT.
            ADD  +1 TO SEGNO
            MOVE SEGNO TO OUT-SEGNO
            CALL 'CBLTDLI' USING ISRT, IOPCB, OUT-BUFFER, MODNAME.
+      *----------------------------------------------------------------*
+      * Take a checkpoint now that the response segment is inserted,
+      * so a restart resumes numbering from here rather than zero.
+      *----------------------------------------------------------------*
+           MOVE SEGNO TO CHKPT-SEGNO.
+           CALL 'CBLTDLI' USING CHKP, CHKPT-ID, CHKPT-AREA-LENGTH,
+                CHKPT-AREA.
        MAINLINE-EXIT.
            GOBACK.
            EXIT.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME==
+           BY ==Call-Comm-Stub-With-Retry== ==INFO-OPER1== BY
+           ==PUT-INFO-OPER1==.
+
+       COPY BAQVALDP REPLACING ==VALIDATE-PARAGRAPH-NAME==
+           BY ==Validate-Request== ==FAIL-PARAGRAPH-NAME==
+           BY ==WRITE-OUTPUT-SEGMENT==.
