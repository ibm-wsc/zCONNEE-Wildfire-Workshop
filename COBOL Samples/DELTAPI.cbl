@@ -32,6 +32,15 @@
        01 DELETE-INFO-OPER1.
            COPY CSC03I01 SUPPRESS.
 
+      * Request and Response used to confirm the employee record
+      * exists before the delete is attempted.
+       01 GET-REQUEST.
+           COPY CSC01Q01 SUPPRESS.
+       01 GET-RESPONSE.
+           COPY CSC01P01 SUPPRESS.
+       01 GET-INFO-OPER1.
+           COPY CSC01I01 SUPPRESS.
+
       * Request and Response segment, used to store request and
       * response content.
        01 BAQ-REQUEST-PTR             USAGE POINTER.
@@ -41,6 +50,22 @@
        01 EIBRESP                     PIC X(8).
        01 EIBRESP2                    PIC X(8).
        77 COMM-STUB-PGM-NAME          PIC X(8) VALUE 'BAQCSTUB'.
+       01 DA-EMPLOYEE-FOUND-SW        PIC X(01) VALUE 'N'.
+           88 DA-EMPLOYEE-FOUND       VALUE 'Y'.
+
+      * Shared retry-with-backoff state, PERFORMed after a transient
+      * BAQ-ERROR-IN-ZCEE (see Call-Comm-Stub-With-Retry-Delete and
+      * Call-Comm-Stub-With-Retry-Get below).
+       COPY BAQRTRY SUPPRESS.
+
+      * Correlation ID built from the program name and the timestamp
+      * of this call, so the confirm-GET and DELETE calls of this one
+      * logical business transaction can be tied together, and to the
+      * IMS/CICS hops that follow, in the server logs. Generated once
+      * at the start of the transaction so both calls share it.
+       01 WS-CORR-PROGID              PIC X(8)  VALUE 'DELTAPI'.
+       01 WS-CORR-TIMESTAMP           PIC 9(14).
+       01 WS-CORRELATION-ID           PIC X(22).
 
       *----------------------------------------------------------------*
 
@@ -68,6 +93,29 @@
            INITIALIZE DELETE-REQUEST.
            INITIALIZE DELETE-RESPONSE.
 
+      *---------------------------------------------------------------*
+      * Build the correlation ID shared by every API call this        *
+      * transaction makes                                             *
+      *---------------------------------------------------------------*
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CORR-TIMESTAMP.
+           MOVE WS-CORR-PROGID TO WS-CORRELATION-ID(1:8).
+           MOVE WS-CORR-TIMESTAMP TO WS-CORRELATION-ID(9:14).
+           MOVE WS-CORRELATION-ID TO BAQ-CORRELATOR.
+           MOVE 22 TO BAQ-CORRELATOR-LEN.
+
+      *---------------------------------------------------------------*
+      * Confirm the employee record exists before attempting the      *
+      * delete, so a bad or already-deleted key doesn't get shipped   *
+      * through BAQCSTUB as a delete of nothing.                      *
+      *---------------------------------------------------------------*
+           PERFORM Confirm-Employee-Exists.
+           IF NOT DA-EMPLOYEE-FOUND THEN
+              DISPLAY "DELTAPI: employee " employeeNumber of PARM-DATA
+                      " not found, delete skipped"
+              MOVE BAQ-STATUS-CODE to RETURN-CODE
+              GOBACK
+           END-IF.
+
       *---------------------------------------------------------------*
       * Set up the data for the API Requester call                    *
       *---------------------------------------------------------------*
@@ -96,15 +144,13 @@
       * Call the communication stub                                   *
       *---------------------------------------------------------------*
       * Call the subsystem-supplied stub code to send
-      * API request to zCEE
-           CALL COMM-STUB-PGM-NAME USING
-                BY REFERENCE   DELETE-INFO-OPER1
-                BY REFERENCE   BAQ-REQUEST-INFO
-                BY REFERENCE   BAQ-REQUEST-PTR
-                BY REFERENCE   BAQ-REQUEST-LEN
-                BY REFERENCE   BAQ-RESPONSE-INFO
-                BY REFERENCE   BAQ-RESPONSE-PTR
-                BY REFERENCE   BAQ-RESPONSE-LEN.
+      * API request to zCEE. A BAQ-ERROR-IN-ZCEE return usually means
+      * the z/OS Connect EE server itself had a transient hiccup, so
+      * retry a few times with a short escalating pause before giving
+      * up; BAQ-ERROR-IN-API and BAQ-ERROR-IN-STUB are not retried
+      * since those mean the request or the local stub is bad, not
+      * the server.
+           PERFORM Call-Comm-Stub-With-Retry-Delete.
       * The BAQ-RETURN-CODE field in 'BAQRINFO' indicates whether this
       * API call is successful.
 
@@ -150,3 +196,37 @@
        MAINLINE-EXIT.
            MOVE BAQ-STATUS-CODE to RETURN-CODE.
            GOBACK.
+
+      *----------------------------------------------------------------*
+      * Confirm-Employee-Exists - runs the getEmployee operation for   *
+      * the same key and sets DA-EMPLOYEE-FOUND-SW from the result.    *
+      *----------------------------------------------------------------*
+       Confirm-Employee-Exists.
+           MOVE 'N' TO DA-EMPLOYEE-FOUND-SW.
+           INITIALIZE GET-REQUEST.
+           INITIALIZE GET-RESPONSE.
+           MOVE employeeNumber of PARM-DATA TO employee IN GET-REQUEST.
+           MOVE LENGTH of employee in GET-REQUEST to
+               employee-length IN GET-REQUEST.
+           SET BAQ-REQUEST-PTR TO ADDRESS OF GET-REQUEST.
+           MOVE LENGTH OF GET-REQUEST TO BAQ-REQUEST-LEN.
+           SET BAQ-RESPONSE-PTR TO ADDRESS OF GET-RESPONSE.
+           MOVE LENGTH OF GET-RESPONSE TO BAQ-RESPONSE-LEN.
+           PERFORM Call-Comm-Stub-With-Retry-Get.
+           IF BAQ-SUCCESS THEN
+              MOVE 'Y' TO DA-EMPLOYEE-FOUND-SW
+           END-IF.
+       Confirm-Employee-Exists-Exit.
+           EXIT.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME-EXIT==
+           BY ==Call-Comm-Stub-With-Retry-Delete-Exit==
+           ==RETRY-PARAGRAPH-NAME== BY
+           ==Call-Comm-Stub-With-Retry-Delete== ==INFO-OPER1== BY
+           ==DELETE-INFO-OPER1==.
+
+       COPY BAQRTRYP REPLACING ==RETRY-PARAGRAPH-NAME-EXIT==
+           BY ==Call-Comm-Stub-With-Retry-Get-Exit==
+           ==RETRY-PARAGRAPH-NAME== BY
+           ==Call-Comm-Stub-With-Retry-Get== ==INFO-OPER1== BY
+           ==GET-INFO-OPER1==.
