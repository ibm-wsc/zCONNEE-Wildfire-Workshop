@@ -0,0 +1,225 @@
+       CBL APOST
+      *----------------------------------------------------------------*
+      *                                                                *
+      * ENTRY POINT = FILARPT                                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILARPT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Filea-VSAM ASSIGN TO FILEA
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS numb OF FileA-record
+              FILE STATUS IS STATUS-CODE.
+
+           SELECT Report-Output ASSIGN TO FILARPT
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Filea-VSAM.
+       01  FileA-record.
+               05  stat         PIC X.
+                   88  FILEA-DELETED       VALUE 'D'.
+               05  numb         PIC X(6).
+               05  name         PIC X(20).
+               05  addrx        PIC X(20).
+               05  phone        PIC X(8).
+               05  datex        PIC X(8).
+               05  amount       PIC X(8).
+               05  comment      PIC X(9).
+               05  LAST-UPD-DATE   PIC X(8).
+               05  LAST-UPD-TIME   PIC X(8).
+               05  LAST-UPD-USERID PIC X(8).
+
+       FD  Report-Output
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      * Common defintions                                              *
+      *----------------------------------------------------------------*
+
+      * FileA-VSAM status and browse controls, so the report can walk
+      * every record on file the same way MQPUT/RECONEMP do.
+       01 STATUS-CODE                 PIC X(2).
+           88 NORMAL                  VALUE '00'.
+       01 REPORT-STATUS               PIC X(2).
+           88 REPORT-NORMAL           VALUE '00'.
+       01 WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88 FILEA-EOF               VALUE 'Y'.
+
+      * Report headings and detail/total line layouts.
+       01 WS-REPORT-TITLE.
+           05 FILLER              PIC X(20) VALUE
+              'FILEA DAILY REPORT -'.
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 WS-TITLE-DATE       PIC X(10).
+
+       01 WS-COLUMN-HEADING.
+           05 FILLER              PIC X(6)  VALUE 'NUMB'.
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE 'NAME'.
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(20) VALUE 'ADDRESS'.
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(8)  VALUE 'PHONE'.
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE 'AMOUNT'.
+
+       01 WS-DETAIL-LINE.
+           05 DL-NUMB             PIC X(6).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 DL-NAME             PIC X(20).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 DL-ADDRX            PIC X(20).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 DL-PHONE            PIC X(8).
+           05 FILLER              PIC X(2)  VALUE SPACES.
+           05 DL-AMOUNT           PIC Z,ZZZ,ZZ9.99-.
+
+       01 WS-TOTAL-LINE.
+           05 FILLER              PIC X(20) VALUE
+              'RECORDS ON REPORT: '.
+           05 TL-RECORD-COUNT     PIC ZZZ,ZZ9.
+           05 FILLER              PIC X(6)  VALUE SPACES.
+           05 FILLER              PIC X(14) VALUE
+              'GRAND TOTAL:  '.
+           05 TL-GRAND-TOTAL      PIC Z,ZZZ,ZZ9.99-.
+
+      * Working amounts used to accumulate the grand total. amount is
+      * carried as PIC X(8) on FileA-record, so it is converted with
+      * FUNCTION NUMVAL-C the same way CSCVINC.cbl converts it into
+      * AMOUNT-NUMERIC before REWRITE.
+       01 WS-CURRENT-DATE-YMD         PIC 9(08).
+       01 WS-AMOUNT-NUMERIC           PIC S9(7)V99 COMP-3 VALUE 0.
+       01 WS-GRAND-TOTAL              PIC S9(9)V99 COMP-3 VALUE 0.
+       01 WS-RECORD-COUNT             PIC 9(07) COMP VALUE 0.
+
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      *    P R O C E D U R E S
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+       MAINLINE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common code                                                    *
+      *----------------------------------------------------------------*
+           OPEN INPUT Filea-VSAM
+           IF NOT NORMAL
+              DISPLAY "ERROR: unable to open FILEA, status="
+                      STATUS-CODE
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF
+
+           OPEN OUTPUT Report-Output
+           IF NOT REPORT-NORMAL
+              DISPLAY "ERROR: unable to open FILARPT, status="
+                      REPORT-STATUS
+              MOVE 16 TO RETURN-CODE
+              CLOSE Filea-VSAM
+              GOBACK
+           END-IF
+
+           PERFORM WRITE-REPORT-HEADINGS
+
+           PERFORM READ-NEXT-FILEA-RECORD
+           PERFORM PRINT-FILEA-RECORD
+               UNTIL FILEA-EOF
+
+           PERFORM WRITE-REPORT-TOTALS
+
+           CLOSE Report-Output.
+           CLOSE Filea-VSAM.
+
+       MAINLINE-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------*
+      * READ-NEXT-FILEA-RECORD - browses forward through Filea-VSAM,   *
+      * setting the end-of-file switch when there is nothing left to   *
+      * print.                                                         *
+      *----------------------------------------------------------------*
+       READ-NEXT-FILEA-RECORD SECTION.
+           READ Filea-VSAM NEXT RECORD
+              AT END
+                 MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           .
+       READ-NEXT-FILEA-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * PRINT-FILEA-RECORD - writes one detail line for the FileA      *
+      * record currently held in FileA-record, skipping records that   *
+      * have been soft-deleted, and accumulates it into the grand      *
+      * total, then advances to the next record.                       *
+      *----------------------------------------------------------------*
+       PRINT-FILEA-RECORD SECTION.
+           IF NOT FILEA-DELETED
+              MOVE FUNCTION NUMVAL-C(amount OF FileA-record)
+                  TO WS-AMOUNT-NUMERIC
+              ADD WS-AMOUNT-NUMERIC TO WS-GRAND-TOTAL
+              ADD 1 TO WS-RECORD-COUNT
+
+              MOVE numb  OF FileA-record TO DL-NUMB
+              MOVE name  OF FileA-record TO DL-NAME
+              MOVE addrx OF FileA-record TO DL-ADDRX
+              MOVE phone OF FileA-record TO DL-PHONE
+              MOVE WS-AMOUNT-NUMERIC      TO DL-AMOUNT
+
+              MOVE SPACES TO REPORT-LINE
+              MOVE WS-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF
+
+           PERFORM READ-NEXT-FILEA-RECORD
+           .
+       PRINT-FILEA-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * WRITE-REPORT-HEADINGS - writes the title and column-heading    *
+      * lines at the top of the report.                                *
+      *----------------------------------------------------------------*
+       WRITE-REPORT-HEADINGS SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-YMD.
+           STRING WS-CURRENT-DATE-YMD(5:2) '/'
+                  WS-CURRENT-DATE-YMD(7:2) '/'
+                  WS-CURRENT-DATE-YMD(1:4)
+                      DELIMITED BY SIZE INTO WS-TITLE-DATE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-REPORT-TITLE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-COLUMN-HEADING TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       WRITE-REPORT-HEADINGS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * WRITE-REPORT-TOTALS - writes the record count and grand total  *
+      * line at the end of the report.                                 *
+      *----------------------------------------------------------------*
+       WRITE-REPORT-TOTALS SECTION.
+           MOVE WS-RECORD-COUNT TO TL-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL  TO TL-GRAND-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       WRITE-REPORT-TOTALS-EXIT.
+           EXIT.
