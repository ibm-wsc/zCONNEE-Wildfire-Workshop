@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  IMS00Q01 - z/Connect generated request body for CSCVINCI      *
+      *  (getEmployee operation, IMS-fronted inquiry).                 *
+      *----------------------------------------------------------------*
+       05  cscvincGetServiceOp-num     PIC 9 VALUE 0.
+       05  request-num                 PIC 9 VALUE 0.
+       05  employee-num                PIC 9 VALUE 0.
+       05  employee                    PIC X(06).
+       05  employee-length             PIC S9(4) COMP-5 SYNC VALUE 0.
