@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *  LOANCOMM - COMMAREA passed on the LINK from LOANCICS to       *
+      *  MINICICS, shared here so both programs always agree on the    *
+      *  layout instead of keeping two hand-copied definitions in      *
+      *  step with each other.                                         *
+      *----------------------------------------------------------------*
+       01 COMMAREA-BUFFER.
+           10 name pic X(20).
+           10 creditScore pic 9(18).
+           10 yearlyIncome pic 9(18).
+           10 age pic 9(10).
+           10 amount pic  9(18).
+           10 approved pic X.
+               88 BoolValue value 'T'.
+           10 effectDate pic X(8).
+           10 yearlyInterestRate pic S9(5).
+           10 yearlyRepayment pic 9(18).
+           10 uid             pic X(8).
+           10 messages-Num pic 9(9).
+           10 messages pic X(60) occurs 10 times.
