@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  IMS00I01 - z/Connect generated API/operation descriptor for   *
+      *  CSCVINCI.                                                     *
+      *----------------------------------------------------------------*
+       05  IMS00-API-NAME              PIC X(30) VALUE 'cscvinc'.
+       05  IMS00-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  IMS00-OPERATION-ID          PIC X(30) VALUE 'getEmployee'.
+       05  IMS00-HTTP-METHOD           PIC X(08) VALUE 'GET'.
