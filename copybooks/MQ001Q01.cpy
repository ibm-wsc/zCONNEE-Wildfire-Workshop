@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *  MQ001Q01 - z/Connect generated request body for MQPUT         *
+      *  (putMessage operation).                                       *
+      *----------------------------------------------------------------*
+       05  MQMESSAGE2-num              PIC 9 VALUE 0.
+       05  numb2                       PIC X(06).
+       05  numb2-length                PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  name2                       PIC X(20).
+       05  name2-length                PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  addrx2                      PIC X(20).
+       05  addrx2-length               PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  phone2                      PIC X(08).
+       05  phone2-length               PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  datex2                      PIC X(08).
+       05  datex2-length               PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  amount2                     PIC X(08).
+       05  amount2-length              PIC S9(4) COMP-5 SYNC VALUE 0.
