@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  MIN00I01 - z/Connect generated API/operation descriptor for   *
+      *  LOANAPIR.                                                     *
+      *----------------------------------------------------------------*
+       05  MIN00-API-NAME              PIC X(30) VALUE 'miniloan'.
+       05  MIN00-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  MIN00-OPERATION-ID          PIC X(30) VALUE 'postMiniLoan'.
+       05  MIN00-HTTP-METHOD           PIC X(08) VALUE 'POST'.
