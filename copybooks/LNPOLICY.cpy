@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *  LNPOLICY - externalized loan underwriting policy, read by     *
+      *  MINICICS instead of hardcoding the approve/decline threshold  *
+      *  so credit-policy changes don't require a program recompile.   *
+      *----------------------------------------------------------------*
+       01  LNPOLICY-RECORD.
+           05  LNPOLICY-KEY.
+               10  LNPOLICY-TIER          PIC X(08).
+           05  LNPOLICY-MIN-CREDIT-SCORE  PIC 9(03).
+           05  LNPOLICY-MAX-LTI-PERCENT   PIC 9(03).
+           05  LNPOLICY-MIN-AGE           PIC 9(03).
+           05  LNPOLICY-MAX-AGE           PIC 9(03).
