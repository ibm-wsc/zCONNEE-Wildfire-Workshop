@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *  MIN00P01 - z/Connect generated response body for LOANAPIR.    *
+      *----------------------------------------------------------------*
+       05  APPROVEDX2                  PIC X(01).
+       05  UID2                        PIC X(08).
+       05  MESSAGES2                   PIC X(60) OCCURS 10 TIMES.
