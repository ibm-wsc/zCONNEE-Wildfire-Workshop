@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  CSC03I01 - z/Connect generated API/operation descriptor for   *
+      *  DELTAPI.                                                      *
+      *----------------------------------------------------------------*
+       05  CSC03-API-NAME              PIC X(30) VALUE 'cscvinc'.
+       05  CSC03-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  CSC03-OPERATION-ID          PIC X(30) VALUE 'deleteEmployee'.
+       05  CSC03-HTTP-METHOD           PIC X(08) VALUE 'DELETE'.
