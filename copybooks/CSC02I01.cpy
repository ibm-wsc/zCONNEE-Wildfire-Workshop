@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  CSC02I01 - z/Connect generated API/operation descriptor for   *
+      *  the cobol/GETAPI variant.                                     *
+      *----------------------------------------------------------------*
+       05  CSC02-API-NAME              PIC X(30) VALUE 'cscvinc'.
+       05  CSC02-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  CSC02-OPERATION-ID          PIC X(30) VALUE 'getFileA'.
+       05  CSC02-HTTP-METHOD           PIC X(08) VALUE 'GET'.
