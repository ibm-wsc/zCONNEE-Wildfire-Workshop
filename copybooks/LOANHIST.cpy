@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *  LOANHIST - loan decision history record, written by LOANAPIR  *
+      *  each time INVOKE-API returns a decision, so approval rates    *
+      *  and past decisions can be reported on after the 3270 session  *
+      *  that produced them has long since cleared.                    *
+      *----------------------------------------------------------------*
+       01  LOANHIST-RECORD.
+           05  LOANHIST-KEY.
+               10  LOANHIST-UID           PIC X(08).
+               10  LOANHIST-TIMESTAMP     PIC X(16).
+           05  LOANHIST-NAME              PIC X(20).
+           05  LOANHIST-CREDIT-SCORE      PIC 9(18).
+           05  LOANHIST-YEARLY-INCOME     PIC 9(18).
+           05  LOANHIST-AMOUNT            PIC 9(18).
+           05  LOANHIST-APPROVED          PIC X(01).
+           05  LOANHIST-EFFECT-DATE       PIC X(08).
