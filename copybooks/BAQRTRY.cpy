@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  BAQRTRY - retry-with-backoff state fields shared by every     *
+      *  CALL COMM-STUB-PGM-NAME caller. Paired with BAQRTRYP.cpy,     *
+      *  which PERFORMs the actual retry loop using these fields.      *
+      *----------------------------------------------------------------*
+       01 BAQ-RETRY-COUNT              PIC 9(02) COMP VALUE 0.
+       01 BAQ-MAX-RETRIES              PIC 9(02) COMP VALUE 3.
+       01 BAQ-RETRY-DONE-SW            PIC X(01) VALUE 'N'.
+           88 BAQ-RETRY-DONE           VALUE 'Y'.
+       01 BAQ-RETRY-BACKOFF-TICK       PIC 9(08) COMP.
