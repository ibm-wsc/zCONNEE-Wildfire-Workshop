@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *  CSC03Q01 - z/Connect generated request body for DELTAPI       *
+      *  (deleteEmployee operation). The live MOVE statements only     *
+      *  reference employee/employee-length; the commented-out block   *
+      *  in DELTAPI.cbl hints at the fuller -num flag set kept here    *
+      *  for parity with the other CSC0x copybooks.                    *
+      *----------------------------------------------------------------*
+       05  cscvincDeleteServiceOp-num  PIC 9 VALUE 0.
+       05  REQUEST-Container2-num      PIC 9 VALUE 0.
+       05  fileArea2-num               PIC 9 VALUE 0.
+       05  employeeNumber-num          PIC 9 VALUE 0.
+       05  employee                    PIC X(06).
+       05  employee-length             PIC S9(4) COMP-5 SYNC VALUE 0.
