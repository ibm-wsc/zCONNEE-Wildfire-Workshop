@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *  CEEIGZCT - Language Environment condition-token layout.       *
+      *  The 12-byte feedback code is declared explicitly by the       *
+      *  caller immediately following this COPY (CASE-1-CONDITION-ID,  *
+      *  CASE-SEV-CTL, FACILITY-ID); nothing further is needed here.   *
+      *----------------------------------------------------------------*
