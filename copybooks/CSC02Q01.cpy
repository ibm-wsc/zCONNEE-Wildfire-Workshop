@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------*
+      *  CSC02Q01 - z/Connect generated request body for the cobol/    *
+      *  GETAPI variant (getFileA operation).                          *
+      *----------------------------------------------------------------*
+       05  cscvincGetServiceOp-num     PIC 9 VALUE 0.
+       05  request-num                 PIC 9 VALUE 0.
+       05  numb-num                    PIC 9 VALUE 0.
+       05  numb                        PIC X(06).
+       05  numb-length                 PIC S9(4) COMP-5 SYNC VALUE 0.
