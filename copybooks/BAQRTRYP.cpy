@@ -0,0 +1,42 @@
+      *----------------------------------------------------------------*
+      *  BAQRTRYP - shared retry-with-backoff paragraph for the        *
+      *  CALL COMM-STUB-PGM-NAME callers. COPY this into the           *
+      *  PROCEDURE DIVISION, REPLACING ==RETRY-PARAGRAPH-NAME== by the *
+      *  paragraph name to PERFORM (one per CALL COMM-STUB-PGM-NAME    *
+      *  site in the caller) and ==INFO-OPER1== by that call's own     *
+      *  "info oper1" structure (e.g. GET-INFO-OPER1). Requires COPY   *
+      *  BAQRINFO and COPY BAQRTRY (for the state fields below) and a  *
+      *  77 COMM-STUB-PGM-NAME PIC X(8) VALUE 'BAQCSTUB' to already be *
+      *  present in WORKING-STORAGE, and BAQ-REQUEST-INFO/             *
+      *  BAQ-REQUEST-PTR/BAQ-REQUEST-LEN/BAQ-RESPONSE-INFO/            *
+      *  BAQ-RESPONSE-PTR/BAQ-RESPONSE-LEN to already be set up by the *
+      *  caller before this paragraph is PERFORMed.                    *
+      *----------------------------------------------------------------*
+       RETRY-PARAGRAPH-NAME.
+           MOVE 0 TO BAQ-RETRY-COUNT
+           MOVE 'N' TO BAQ-RETRY-DONE-SW
+           PERFORM UNTIL BAQ-RETRY-DONE
+                      OR BAQ-RETRY-COUNT IS EQUAL TO BAQ-MAX-RETRIES
+             ADD 1 TO BAQ-RETRY-COUNT
+             CALL COMM-STUB-PGM-NAME USING
+                  BY REFERENCE   INFO-OPER1
+                  BY REFERENCE   BAQ-REQUEST-INFO
+                  BY REFERENCE   BAQ-REQUEST-PTR
+                  BY REFERENCE   BAQ-REQUEST-LEN
+                  BY REFERENCE   BAQ-RESPONSE-INFO
+                  BY REFERENCE   BAQ-RESPONSE-PTR
+                  BY REFERENCE   BAQ-RESPONSE-LEN
+             IF BAQ-ERROR-IN-ZCEE THEN
+               DISPLAY "WARNING: BAQCSTUB attempt " BAQ-RETRY-COUNT
+                       " failed with BAQ-ERROR-IN-ZCEE, retrying"
+               PERFORM VARYING BAQ-RETRY-BACKOFF-TICK FROM 1 BY 1
+                   UNTIL BAQ-RETRY-BACKOFF-TICK >
+                                            BAQ-RETRY-COUNT * 2000
+                 CONTINUE
+               END-PERFORM
+             ELSE
+               MOVE 'Y' TO BAQ-RETRY-DONE-SW
+             END-IF
+           END-PERFORM.
+       RETRY-PARAGRAPH-NAME-EXIT.
+           EXIT.
