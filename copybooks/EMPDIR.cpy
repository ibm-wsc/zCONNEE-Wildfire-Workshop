@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *  EMPDIR - employee-directory VSAM record used by IVTNO to      *
+      *  resolve a last/first name to a phone extension and zip code,  *
+      *  the lookup the DFSIVTNO wire format was written for.          *
+      *----------------------------------------------------------------*
+       01  EMPDIR-RECORD.
+           05  EMPDIR-KEY.
+               10  EMPDIR-LAST-NAME        PIC X(10).
+               10  EMPDIR-FIRST-NAME       PIC X(10).
+           05  EMPDIR-EXTENSION            PIC X(10).
+           05  EMPDIR-ZIP-CODE             PIC X(07).
