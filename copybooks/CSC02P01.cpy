@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *  CSC02P01 - z/Connect generated response body for the cobol/   *
+      *  GETAPI variant (getFileA operation).                          *
+      *----------------------------------------------------------------*
+       05  numb2                       PIC X(06).
+       05  name2                       PIC X(20).
+       05  addrx2                      PIC X(20).
+       05  phone2                      PIC X(08).
+       05  datex2                      PIC X(08).
+       05  amount2                     PIC X(08).
+       05  CEIBRESP                    PIC S9(8) COMP VALUE 0.
+       05  CEIBRESP2                   PIC S9(8) COMP VALUE 0.
