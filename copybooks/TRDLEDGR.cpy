@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *  TRDLEDGR - transaction-ledger record written by TRADERBL for  *
+      *  every completed BUY/SELL, so customers and support staff can  *
+      *  see trade history rather than only the current position.      *
+      *----------------------------------------------------------------*
+       01  TRDLEDGR-RECORD.
+           05  TRDLEDGR-KEY.
+               10  TRDLEDGR-USERID        PIC X(60).
+               10  TRDLEDGR-TIMESTAMP     PIC 9(14).
+           05  TRDLEDGR-COMPANY           PIC X(20).
+           05  TRDLEDGR-ACTION            PIC X(01).
+           05  TRDLEDGR-SHARES            PIC 9(04).
+           05  TRDLEDGR-PRICE             PIC X(08).
