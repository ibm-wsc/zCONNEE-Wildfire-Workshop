@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  MQ001I01 - z/Connect generated API/operation descriptor for   *
+      *  MQPUT.                                                        *
+      *----------------------------------------------------------------*
+       05  MQ001-API-NAME              PIC X(30) VALUE 'mqbridge'.
+       05  MQ001-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  MQ001-OPERATION-ID          PIC X(30) VALUE 'putMessage'.
+       05  MQ001-HTTP-METHOD           PIC X(08) VALUE 'POST'.
