@@ -0,0 +1,41 @@
+      *----------------------------------------------------------------*
+      *  CSCCRESP - Response-Container layout returned from CSCVINC    *
+      *  on the CICS channel. USERID is stamped from EXEC CICS ASSIGN  *
+      *  USERID at the start of MAIN-PROCESSING. FileA-Area lines up   *
+      *  field-for-field with FileA-record in ATSFILEA.                *
+      *----------------------------------------------------------------*
+       01  Response-Container.
+           05  USERID                  PIC X(08).
+           05  NUMB                    PIC X(06).
+           05  ACTION                  PIC X(01).
+           05  RESULTS-MESSAGE         PIC X(40).
+           05  FileA-Area.
+               10  stat                PIC X(01).
+                   88  FILEA-DELETED       VALUE 'D'.
+               10  numb                PIC X(06).
+               10  name                PIC X(20).
+               10  addrx               PIC X(20).
+               10  phone               PIC X(08).
+               10  datex               PIC X(08).
+               10  amount              PIC X(08).
+               10  comment             PIC X(09).
+               10  LAST-UPD-DATE       PIC X(08).
+               10  LAST-UPD-TIME       PIC X(08).
+               10  LAST-UPD-USERID     PIC X(08).
+               10  AMOUNT-NUMERIC      PIC S9(7)V99 COMP-3.
+      *  LIST-DATA carries the extra rows returned by the 'L'
+      *  (multi-record inquiry) action, one FileA-Area shape per row.
+           05  list-entry-count        PIC 9(04) COMP.
+           05  list-entry              OCCURS 10 TIMES.
+               10  stat                PIC X(01).
+               10  numb                PIC X(06).
+               10  name                PIC X(20).
+               10  addrx               PIC X(20).
+               10  phone               PIC X(08).
+               10  datex               PIC X(08).
+               10  amount              PIC X(08).
+               10  comment             PIC X(09).
+               10  LAST-UPD-DATE       PIC X(08).
+               10  LAST-UPD-TIME       PIC X(08).
+               10  LAST-UPD-USERID     PIC X(08).
+               10  AMOUNT-NUMERIC      PIC S9(7)V99 COMP-3.
