@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *  CSC01Q01 - z/Connect generated request body for the GETAPI    *
+      *  "COBOL Samples" variant (getEmployee operation). Each field   *
+      *  is paired with a "-length" companion the stub uses to build   *
+      *  the JSON payload, and a "-num" flag marking it present.       *
+      *----------------------------------------------------------------*
+       05  cscvincGetServiceOp-num     PIC 9 VALUE 0.
+       05  request-num                 PIC 9 VALUE 0.
+       05  employee-num                PIC 9 VALUE 0.
+       05  employee                    PIC X(06).
+       05  employee-length             PIC S9(4) COMP-5 SYNC VALUE 0.
