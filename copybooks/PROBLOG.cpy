@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *  PROBLOG - shared structured problem-log record, written by    *
+      *  CSCVINC/LOANCICS/LOANAPIR/TRADERBL wherever they used to      *
+      *  only write free-text lines to CSMT or DISPLAY. One record     *
+      *  per failure, so ops can query failures across transactions    *
+      *  by program, date, or error code instead of grep-ing raw       *
+      *  trace text.                                                   *
+      *----------------------------------------------------------------*
+      *  PROBLOG-KEY includes PROBLOG-TASKNUM (the CICS task number,   *
+      *  EIBTASKN, or zero from a batch writer) alongside the          *
+      *  timestamp/sequence so two CICS transactions that fail in the  *
+      *  same clock second -- each starting its own WS-PROBLOG-SEQ     *
+      *  counter back at 1 -- cannot compute the same key and collide  *
+      *  on the WRITE.                                                 *
+       01  PROBLOG-RECORD.
+           05  PROBLOG-KEY.
+               10  PROBLOG-TIMESTAMP      PIC X(16).
+               10  PROBLOG-SEQUENCE       PIC 9(06).
+               10  PROBLOG-TASKNUM        PIC 9(07).
+           05  PROBLOG-PROGRAM-NAME       PIC X(08).
+           05  PROBLOG-USERID             PIC X(08).
+           05  PROBLOG-ERROR-CODE         PIC X(08).
+           05  PROBLOG-DETAIL             PIC X(90).
