@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *  CSCCREQ - Request-Container layout passed into CSCVINC on     *
+      *  the CICS channel. FileA-Area lines up field-for-field with    *
+      *  FileA-record in ATSFILEA so MOVE CORRESPONDING works both     *
+      *  ways between the WOLA and CICS front ends of FILEA.           *
+      *----------------------------------------------------------------*
+       01  Request-Container.
+           05  NUMB                    PIC X(06).
+           05  ACTION                  PIC X(01).
+           05  FileA-Area.
+               10  stat                PIC X(01).
+                   88  FILEA-DELETED       VALUE 'D'.
+               10  numb                PIC X(06).
+               10  name                PIC X(20).
+               10  addrx               PIC X(20).
+               10  phone               PIC X(08).
+               10  datex               PIC X(08).
+               10  amount              PIC X(08).
+               10  comment             PIC X(09).
+               10  LAST-UPD-DATE       PIC X(08).
+               10  LAST-UPD-TIME       PIC X(08).
+               10  LAST-UPD-USERID     PIC X(08).
+               10  AMOUNT-NUMERIC      PIC S9(7)V99 COMP-3.
