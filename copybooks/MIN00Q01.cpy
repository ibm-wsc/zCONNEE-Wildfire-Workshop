@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      *  MIN00Q01 - z/Connect generated request body for LOANAPIR      *
+      *  (postMiniLoan operation).                                     *
+      *----------------------------------------------------------------*
+       05  MINILOAN-COMMAREA2-num      PIC 9 VALUE 0.
+       05  NAME-num                    PIC 9 VALUE 0.
+       05  NAME2                       PIC X(20).
+       05  NAME2-length                PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  CREDITSCORE-num             PIC 9 VALUE 0.
+       05  CREDITSCORE                 PIC 9(18).
+       05  YEARLYINCOME-num            PIC 9 VALUE 0.
+       05  YEARLYINCOME                PIC 9(18).
+       05  AGE-num                     PIC 9 VALUE 0.
+       05  AGE                         PIC 9(10).
+       05  AMOUNT-num                  PIC 9 VALUE 0.
+       05  AMOUNT                      PIC 9(18).
+       05  YEARLYREPAYMENT-num         PIC 9 VALUE 0.
+       05  YEARLYREPAYMENT             PIC 9(18).
