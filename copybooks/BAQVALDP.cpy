@@ -0,0 +1,52 @@
+      *----------------------------------------------------------------*
+      *  BAQVALDP - shared FILEA field-validation paragraph for the    *
+      *  CSCVINCI/CSCVPUTI/CSCVPSTI API Requester callers. COPY this   *
+      *  into the PROCEDURE DIVISION, REPLACING                        *
+      *  ==VALIDATE-PARAGRAPH-NAME== by the paragraph name to PERFORM  *
+      *  and ==FAIL-PARAGRAPH-NAME== by the label to GO TO on a        *
+      *  validation failure (each caller's own WRITE-OUTPUT-SEGMENT).  *
+      *  Requires IN-BUFFER's NUMB/NAME/PHONE/AMOUNT and OUT-BUFFER's  *
+      *  MSG1/HTTPCODE to already be defined, and a                    *
+      *  01 WS-VALIDATE-NAME-REQUIRED-SW PIC X(01) set to 'Y' by the   *
+      *  caller before this paragraph is PERFORMed when NAME is        *
+      *  mandatory for that request (CSCVPSTI's insert); CSCVINCI's    *
+      *  inquiry and CSCVPUTI's update leave it at 'N' since NAME is   *
+      *  optional there. PHONE and AMOUNT, when supplied, are checked  *
+      *  for shape regardless of that switch, since a malformed value  *
+      *  on an update is just as bad as one on an insert.              *
+      *----------------------------------------------------------------*
+       VALIDATE-PARAGRAPH-NAME.
+           IF NUMB of IN-BUFFER = SPACES OR LOW-VALUES
+              MOVE 'Validation error: NUMB is required' TO
+                                                  MSG1 OF OUT-BUFFER
+              MOVE 400 TO HTTPCODE OF OUT-BUFFER
+              GO TO FAIL-PARAGRAPH-NAME
+           END-IF
+           IF WS-VALIDATE-NAME-REQUIRED-SW EQUAL 'Y' AND
+              (NAME of IN-BUFFER = SPACES OR LOW-VALUES)
+              MOVE 'Validation error: NAME is required' TO
+                                                  MSG1 OF OUT-BUFFER
+              MOVE 400 TO HTTPCODE OF OUT-BUFFER
+              GO TO FAIL-PARAGRAPH-NAME
+           END-IF
+           IF PHONE of IN-BUFFER NOT EQUAL SPACES AND
+              PHONE of IN-BUFFER NOT EQUAL LOW-VALUES
+              IF PHONE of IN-BUFFER IS NOT NUMERIC
+                 MOVE 'Validation error: PHONE must be digits' TO
+                                                  MSG1 OF OUT-BUFFER
+                 MOVE 400 TO HTTPCODE OF OUT-BUFFER
+                 GO TO FAIL-PARAGRAPH-NAME
+              END-IF
+           END-IF
+           IF AMOUNT of IN-BUFFER NOT EQUAL SPACES AND
+              AMOUNT of IN-BUFFER NOT EQUAL LOW-VALUES
+              IF FUNCTION TEST-NUMVAL-C(AMOUNT of IN-BUFFER)
+                                                       NOT EQUAL 0
+                 MOVE 'Validation error: AMOUNT is not valid' TO
+                                                  MSG1 OF OUT-BUFFER
+                 MOVE 400 TO HTTPCODE OF OUT-BUFFER
+                 GO TO FAIL-PARAGRAPH-NAME
+              END-IF
+           END-IF.
+       VALIDATE-PARAGRAPH-NAME-EXIT.
+           EXIT.
