@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *  COMPHIST - per-company share-price history, one entry written *
+      *  by TRADERBL every time a SHARE_VALUE quote is priced, so a    *
+      *  SHARE_HISTORY request can return more than the fixed 7-day    *
+      *  sliding window COMPFILE itself carries.                       *
+      *----------------------------------------------------------------*
+       01  COMPHIST-RECORD.
+           05  COMPHIST-KEY.
+               10  COMPHIST-COMPANY       PIC X(20).
+               10  COMPHIST-TIMESTAMP     PIC 9(14).
+           05  COMPHIST-PRICE             PIC X(08).
