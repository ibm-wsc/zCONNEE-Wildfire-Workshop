@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *  IMS00P01 - z/Connect generated response body for CSCVINCI.    *
+      *----------------------------------------------------------------*
+       05  employeeNumber2             PIC X(06).
+       05  name2                       PIC X(20).
+       05  Xaddress2                   PIC X(20).
+       05  phoneNumber2                PIC X(08).
+       05  Xdate2                      PIC X(08).
+       05  amount2                     PIC X(08).
+       05  USERID2                     PIC X(08).
+       05  CEIBRESP                    PIC S9(8) COMP VALUE 0.
+       05  CEIBRESP2                   PIC S9(8) COMP VALUE 0.
