@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *  FILEAREQ - WOLA service request layout for the Filea VSAM     *
+      *  file server (ATSFILEA). REQUEST-TYPE carries the HTTP verb   *
+      *  ('G'=get,'P'=post,'U'=put,'D'=delete,'L'=list) and the        *
+      *  remaining fields line up with FileA-record so that            *
+      *  MOVE CORRESPONDING works directly against the VSAM record.    *
+      *----------------------------------------------------------------*
+       01  REQUEST-DATA.
+           05  REQUEST-TYPE            PIC X(01).
+           05  stat                    PIC X(01).
+           05  numb                    PIC X(06).
+           05  name                    PIC X(20).
+           05  addrx                   PIC X(20).
+           05  phone                   PIC X(08).
+           05  datex                   PIC X(08).
+           05  amount                  PIC X(08).
+           05  comment                 PIC X(09).
