@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  CSC01I01 - z/Connect generated API/operation descriptor for   *
+      *  the GETAPI "COBOL Samples" variant. Passed BY REFERENCE to    *
+      *  BAQCSTUB so the stub knows which z/OS Connect EE operation    *
+      *  to invoke.                                                    *
+      *----------------------------------------------------------------*
+       05  CSC01-API-NAME              PIC X(30) VALUE 'cscvinc'.
+       05  CSC01-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  CSC01-OPERATION-ID          PIC X(30) VALUE 'getEmployee'.
+       05  CSC01-HTTP-METHOD           PIC X(08) VALUE 'GET'.
