@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------*
+      *  DFH0XCP1 - COMMAREA layout passed to DFH0XVDS by its callers, *
+      *  carrying the request id/return code plus whichever of the    *
+      *  inquire/order request and response areas that request needs. *
+      *  One copy of this layout is DFHCOMMAREA in DFH0XVDS itself;    *
+      *  the other is built by whatever transaction invokes it (e.g.   *
+      *  a menu program) via EXEC CICS LINK/XCTL COMMAREA.             *
+      *----------------------------------------------------------------*
+       05  CA-REQUEST-ID              PIC X(6).
+       05  CA-RETURN-CODE             PIC X(2).
+       05  CA-RESPONSE-MESSAGE        PIC X(75).
+       05  CA-REQUEST-DATA.
+           10 CA-ITEM-REF-REQ         PIC 9(4).
+           10 CA-ITEM-REF-NUMBER      PIC 9(4).
+           10 CA-QUANTITY-REQ         PIC 9(3).
+           10 CA-LIST-START-REF       PIC 9(4).
+           10 CA-DEPARTMENT-REQ       PIC 9(3).
+       05  CA-INQUIRY-RESPONSE-DATA.
+           10 CA-ITEM-COUNT           PIC 9(2).
+           10 CA-LAST-ITEM-REF        PIC 9(4).
+           10 CA-CAT-ITEM OCCURS 15 TIMES INDEXED BY CA-CAT-IDX.
+              15 CA-ITEM-REF          PIC 9(4).
+              15 CA-ITEM-DESC         PIC X(40).
+              15 CA-DEPARTMENT        PIC 9(3).
+              15 CA-COST              PIC ZZZ.99.
+              15 CA-IN-STOCK          PIC 9(4).
+              15 CA-ON-ORDER          PIC 9(3).
+              15 FILLER               PIC X(20).
+       05  CA-SINGLE-ITEM.
+           10 CA-SI-ITEM-REF          PIC 9(4).
+           10 CA-SI-ITEM-DESC         PIC X(40).
+           10 CA-SI-DEPARTMENT        PIC 9(3).
+           10 CA-SI-COST              PIC ZZZ.99.
+           10 CA-SI-IN-STOCK          PIC 9(4).
+           10 CA-SI-ON-ORDER          PIC 9(3).
+           10 FILLER                  PIC X(20).
