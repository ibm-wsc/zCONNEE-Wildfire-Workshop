@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *  IMS03Q01 - z/Connect generated request body for CSCVPSTI      *
+      *  (insertEmployee operation, IMS-fronted create).                *
+      *----------------------------------------------------------------*
+       05  ReqBody.
+           10  cscvincInsertServiceOp-num  PIC 9 VALUE 0.
+       05  request2-num                PIC 9 VALUE 0.
+       05  filea2-num                  PIC 9 VALUE 0.
+       05  employeeNumber-num          PIC 9 VALUE 0.
+       05  employeeNumber2             PIC X(06).
+       05  employeeNumber2-length      PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  name-num                    PIC 9 VALUE 0.
+       05  name2                       PIC X(20).
+       05  name2-length                PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  Xaddress-num                PIC 9 VALUE 0.
+       05  Xaddress2                   PIC X(20).
+       05  Xaddress2-length            PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  phoneNumber-num             PIC 9 VALUE 0.
+       05  phoneNumber2                PIC X(08).
+       05  phoneNumber2-length         PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  Xdate-num                   PIC 9 VALUE 0.
+       05  Xdate2                      PIC X(08).
+       05  Xdate2-length               PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  amount-num                  PIC 9 VALUE 0.
+       05  amount2                     PIC X(08).
+       05  amount2-length              PIC S9(4) COMP-5 SYNC VALUE 0.
+       05  amount-numeric              PIC S9(7)V99 COMP-3 VALUE 0.
