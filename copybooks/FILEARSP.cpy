@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      *  FILEARSP - WOLA service response layout for the Filea VSAM    *
+      *  file server (ATSFILEA). The single-record fields line up      *
+      *  with FileA-record for MOVE CORRESPONDING; LIST-DATA carries   *
+      *  the extra rows returned by the 'L' (list/browse) verb.        *
+      *----------------------------------------------------------------*
+       01  RESPONSE-DATA.
+           05  stat                    PIC X(01).
+           05  numb                    PIC X(06).
+           05  name                    PIC X(20).
+           05  addrx                   PIC X(20).
+           05  phone                   PIC X(08).
+           05  datex                   PIC X(08).
+           05  amount                  PIC X(08).
+           05  AMOUNT-NUMERIC          PIC S9(7)V99 COMP-3.
+           05  comment                 PIC X(09).
+           05  LAST-UPD-DATE           PIC X(08).
+           05  LAST-UPD-TIME           PIC X(08).
+           05  LAST-UPD-USERID         PIC X(08).
+           05  results-message         PIC X(40).
+           05  vsam-status-code        PIC X(02).
+           05  list-entry-count        PIC 9(04) COMP.
+           05  list-entry              OCCURS 10 TIMES.
+               10  stat                PIC X(01).
+               10  numb                PIC X(06).
+               10  name                PIC X(20).
+               10  addrx               PIC X(20).
+               10  phone               PIC X(08).
+               10  datex               PIC X(08).
+               10  amount              PIC X(08).
+               10  AMOUNT-NUMERIC      PIC S9(7)V99 COMP-3.
+               10  comment             PIC X(09).
+               10  LAST-UPD-DATE       PIC X(08).
+               10  LAST-UPD-TIME       PIC X(08).
+               10  LAST-UPD-USERID     PIC X(08).
