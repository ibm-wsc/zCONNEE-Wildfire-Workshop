@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  IMS01I01 - z/Connect generated API/operation descriptor for   *
+      *  CSCVPUTI.                                                     *
+      *----------------------------------------------------------------*
+       05  IMS01-API-NAME              PIC X(30) VALUE 'cscvinc'.
+       05  IMS01-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  IMS01-OPERATION-ID          PIC X(30) VALUE 'updateEmployee'.
+       05  IMS01-HTTP-METHOD           PIC X(08) VALUE 'PUT'.
