@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  IMS03I01 - z/Connect generated API/operation descriptor for   *
+      *  CSCVPSTI.                                                     *
+      *----------------------------------------------------------------*
+       05  IMS03-API-NAME              PIC X(30) VALUE 'cscvinc'.
+       05  IMS03-API-VERSION           PIC X(10) VALUE '1.0.0'.
+       05  IMS03-OPERATION-ID          PIC X(30) VALUE 'insertEmployee'.
+       05  IMS03-HTTP-METHOD           PIC X(08) VALUE 'POST'.
