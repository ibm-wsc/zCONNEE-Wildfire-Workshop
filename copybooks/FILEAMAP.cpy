@@ -0,0 +1,83 @@
+      *----------------------------------------------------------------*
+      *  FILEAMAP - BMS map for FILECICS, the operator inquiry screen  *
+      *  for FileA records. Operator keys in NUMB and PF1(inquire) to  *
+      *  see the matching name/addrx/phone/datex/amount without going  *
+      *  through z/OS Connect. Field layout follows the same DFHMDF-   *
+      *  generated shape as MINIMAP -- every field gets a full L/F/A/  *
+      *  I group in FILEAMAPI, even the ones the operator never keys   *
+      *  into, so FILEAMAPI and FILEAMAPO line up byte for byte.       *
+      *----------------------------------------------------------------*
+       01  FILEAMAPI.
+           02  FILLER PIC X(12).
+           02  NUMBL    COMP  PIC  S9(4).
+           02  NUMBF    PICTURE X.
+           02  FILLER REDEFINES NUMBF.
+             03 NUMBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NUMBI  PIC X(06).
+           02  NAMEL    COMP  PIC  S9(4).
+           02  NAMEF    PICTURE X.
+           02  FILLER REDEFINES NAMEF.
+             03 NAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  NAMEI  PIC X(20).
+           02  ADDRXL    COMP  PIC  S9(4).
+           02  ADDRXF    PICTURE X.
+           02  FILLER REDEFINES ADDRXF.
+             03 ADDRXA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ADDRXI  PIC X(20).
+           02  PHONEL    COMP  PIC  S9(4).
+           02  PHONEF    PICTURE X.
+           02  FILLER REDEFINES PHONEF.
+             03 PHONEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PHONEI  PIC X(08).
+           02  DATEXL    COMP  PIC  S9(4).
+           02  DATEXF    PICTURE X.
+           02  FILLER REDEFINES DATEXF.
+             03 DATEXA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DATEXI  PIC X(08).
+           02  AMOUNTL    COMP  PIC  S9(4).
+           02  AMOUNTF    PICTURE X.
+           02  FILLER REDEFINES AMOUNTF.
+             03 AMOUNTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  AMOUNTI  PIC X(08).
+           02  STATUSL    COMP  PIC  S9(4).
+           02  STATUSF    PICTURE X.
+           02  FILLER REDEFINES STATUSF.
+             03 STATUSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STATUSI  PIC X(60).
+       01  FILEAMAPO REDEFINES FILEAMAPI.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  NUMBC    PICTURE X.
+           02  NUMBH    PICTURE X.
+           02  NUMBO  PIC X(06).
+           02  FILLER PICTURE X(3).
+           02  NAMEC    PICTURE X.
+           02  NAMEH    PICTURE X.
+           02  NAMEO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  ADDRXC    PICTURE X.
+           02  ADDRXH    PICTURE X.
+           02  ADDRXO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PHONEC    PICTURE X.
+           02  PHONEH    PICTURE X.
+           02  PHONEO  PIC X(08).
+           02  FILLER PICTURE X(3).
+           02  DATEXC    PICTURE X.
+           02  DATEXH    PICTURE X.
+           02  DATEXO  PIC X(08).
+           02  FILLER PICTURE X(3).
+           02  AMOUNTC    PICTURE X.
+           02  AMOUNTH    PICTURE X.
+           02  AMOUNTO  PIC X(08).
+           02  FILLER PICTURE X(3).
+           02  STATUSC    PICTURE X.
+           02  STATUSH    PICTURE X.
+           02  STATUSO  PIC X(60).
