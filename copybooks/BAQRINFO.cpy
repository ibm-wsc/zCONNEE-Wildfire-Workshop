@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *  BAQRINFO - z/OS Connect EE API Requester communication area   *
+      *  Standard copybook generated for every API Requester program; *
+      *  supplies BAQ-REQUEST-INFO / BAQ-RESPONSE-INFO and the         *
+      *  BAQ-RETURN-CODE condition names tested after CALL 'BAQCSTUB'. *
+      *----------------------------------------------------------------*
+       01  BAQ-REQUEST-INFO.
+           05  BAQ-REQUEST-VERSION     PIC S9(9) COMP-5 VALUE 1.
+           05  BAQ-REQUEST-FLAGS       PIC S9(9) COMP-5 VALUE 0.
+           05  BAQ-CORRELATOR-LEN      PIC S9(9) COMP-5 VALUE 0.
+           05  BAQ-CORRELATOR          PIC X(64) VALUE SPACES.
+
+       01  BAQ-RESPONSE-INFO.
+           05  BAQ-RETURN-CODE         PIC S9(9) COMP-5 VALUE 0.
+               88  BAQ-SUCCESS               VALUE 0.
+               88  BAQ-ERROR-IN-API           VALUE 4.
+               88  BAQ-ERROR-IN-ZCEE          VALUE 8.
+               88  BAQ-ERROR-IN-STUB          VALUE 12.
+           05  BAQ-STATUS-CODE         PIC S9(9) COMP-5 VALUE 0.
+           05  BAQ-STATUS-MESSAGE      PIC X(600) VALUE SPACES.
