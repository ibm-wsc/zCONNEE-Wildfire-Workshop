@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *  IMS03P01 - z/Connect generated response body for CSCVPSTI.    *
+      *----------------------------------------------------------------*
+       05  USERID2                     PIC X(08).
+       05  CEIBRESP                    PIC S9(8) COMP VALUE 0.
+       05  CEIBRESP2                   PIC S9(8) COMP VALUE 0.
