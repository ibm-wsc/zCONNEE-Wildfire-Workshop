@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *  PARTCP1 - COMMAREA layout passed to PARTMSTR by its callers,  *
+      *  carrying the request id/return code plus whichever of the    *
+      *  add/update/inquire request and response areas that request   *
+      *  needs.                                                        *
+      *----------------------------------------------------------------*
+       05  CA-REQUEST-ID              PIC X(6).
+       05  CA-RETURN-CODE             PIC X(2).
+       05  CA-RESPONSE-MESSAGE        PIC X(75).
+       05  CA-REQUEST-DATA.
+           10 CA-PART-PREFIX          PIC X(02).
+           10 CA-PART-NUMBER          PIC X(15).
+           10 CA-PART-DESCRIPTION     PIC X(30).
+           10 CA-PART-QTY-ON-HAND     PIC 9(05).
+           10 CA-PART-UNIT-COST       PIC 9(05)V99.
+       05  CA-PART-RESPONSE-DATA.
+           10 CA-RESP-PREFIX          PIC X(02).
+           10 CA-RESP-NUMBER          PIC X(15).
+           10 CA-RESP-DESCRIPTION     PIC X(30).
+           10 CA-RESP-QTY-ON-HAND     PIC 9(05).
+           10 CA-RESP-UNIT-COST       PIC 9(05)V99.
